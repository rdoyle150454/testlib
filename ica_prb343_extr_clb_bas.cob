@@ -0,0 +1,423 @@
+*********************************************************************
+******* PROGRAM_NAME: [ICA_PRB343_EXTR_CLB_BAS.COB] ****************
+*                                                                   *
+*                                    [Club products sub-system]    *
+*                       Batch extract of club member basic data    *
+*                                                                   *
+*                                                 Functional descr. *
+*                                                                   *
+*  Companion batch job to the ICA_PRT343_GET_DATA online DATA      *
+*  PANEL.  Dumps ICD_PRT_343_CLB_MEM_BAS fields to a flat output    *
+*  file, either for a caller-supplied list of member keys           *
+*  (I_PRB343_KEY_LIST) or for every row in the table when the       *
+*  caller asks for a full-table sweep (FULL_SWEEP_IND = "Y" in      *
+*  ICA_PRB343_EXTR_CLB_BAS_WKSP).                                   *
+*                                                                   *
+*                                                          Authors  *
+*                  [    ]    [9-Aug-2026] [TP_ONISSA]     Design    *
+*                  [    ]    [9-Aug-2026] [TP_ONISSA]     Coding    *
+*                                                                   *
+*                                                         Parameters*
+*       Field name        I/O   Description (meaning, values, use) *
+*       FULL_SWEEP_IND     I    "Y" - sweep the whole table,        *
+*                                "N" - use I_PRB343_KEY_LIST only    *
+*                                                                   *
+*                                                    Data repository*
+*       File/Table              I/O  Description                   *
+*       I_PRB343_KEY_LIST        I   optional list of member keys   *
+*       P_PRB343_EXTR            O   extracted CLB_MEM_BAS rows     *
+*                                                                   *
+*                                            Modification history   *
+*                   Description          Oper. name     Date   CID *
+* --------------------------------- ------------- ----------- ---- *
+*********************************************************************
+ IDENTIFICATION DIVISION.
+*********************************************************************
+ PROGRAM-ID. ICA_PRB343_EXTR_CLB_BAS.
+ AUTHOR.     TP_ONISSA.
+
+*********************************************************************
+ ENVIRONMENT DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+ FILE-CONTROL.
+
+*   Optional list of member keys to extract.
+    SELECT I_PRB343_KEY_LIST
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Flat extract of CLB_MEM_BAS rows, one record per member.
+    SELECT P_PRB343_EXTR
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*********************************************************************
+ DATA DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ FILE SECTION.
+*--------------------------------------------------------------------
+ FD I_PRB343_KEY_LIST
+    VALUE OF ID IS L$_I_PRB343_KEY_LIST_NAME.
+    COPY "ICA_CDD_WKSP:ICA_PRT343_KEY" FROM DICTIONARY
+       REPLACING    ICA_PRT343_KEY
+              BY    I_PRB343_KEY_LIST_REC.
+
+ FD P_PRB343_EXTR
+    VALUE OF ID IS L$_P_PRB343_EXTR_NAME.
+    COPY "ICD_CDD_WKSP:ICD_PRT_343_CLB_MEM_BAS" FROM DICTIONARY
+       REPLACING    ICD_PRT_343_CLB_MEM_BAS
+              BY    P_PRB343_EXTR_REC.
+
+*--------------------------------------------------------------------
+ WORKING-STORAGE                         SECTION.
+*--------------------------------------------------------------------
+ 01 ICA_ICF_EXCEPTION_HANDLER       PIC S9(9) COMP VALUE EXTERNAL ICA_ICF_EXCEPTION_HANDLER.
+
+ 01 L$_WS01_FILES_NAME.
+    03 L$_I_PRB343_KEY_LIST_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(17)	    VALUE "ICA_PRB343_KEYS_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_P_PRB343_EXTR_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(17)	    VALUE "ICA_PRB343_EXTR_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+ 01 L$_SW01_SWITCHES.
+    03 L$_SW01_FULL_SWEEP           PIC 9(01)       VALUE 0.
+       88 L$_SW01_FULL_SWEEP_NO		    VALUE 0.
+       88 L$_SW01_FULL_SWEEP_YES		    VALUE 1.
+    03 L$_SW01_EOF_KEY_LIST	    PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_KEY_LIST_NO		    VALUE 0.
+       88 L$_SW01_EOF_KEY_LIST_YES		    VALUE 1.
+    03 L$_SW01_EOF_SWEEP	    PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_SWEEP_NO		    VALUE 0.
+       88 L$_SW01_EOF_SWEEP_YES		    VALUE 1.
+
+ 01 L$_CT01_COUNTERS.
+    03 L$_CT01_KEYS_READ            PIC 9(09).
+    03 L$_CT01_REC_EXTRACTED        PIC 9(09).
+    03 L$_CT01_REC_NOT_FOUND        PIC 9(09).
+
+* UTL wksp and inc copies
+*------------------------
+ COPY 'UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_GET_DATE_TIME_WKSP'          FROM DICTIONARY.
+
+ COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+ COPY 'UTL_SOURCE:UTL_MESSAGE.INC'.
+
+* ICA wksp and inc copies
+*------------------------
+ COPY "ICA_CDD_WKSP:ICA_RMS_MSG_WKSP"                FROM DICTIONARY.
+ COPY "ICA_CDD_WKSP:ICA_CONSTANT_VALUES"	     FROM DICTIONARY.
+
+* ICD copies
+*-----------
+ COPY "ICD_CDD_WKSP:ICD_PRT_343_CLB_MEM_BAS_DBW"     FROM DICTIONARY.
+ COPY "ICD_CDD_WKSP:ICD_COMMON_DBW"		     FROM DICTIONARY.
+
+*--------------------------------------------------------------------
+ LINKAGE                                SECTION.
+*--------------------------------------------------------------------
+ COPY 'UTL_CDD_WKSP:UTL_USER_ACW'                    FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CONTROL_ACW'                 FROM DICTIONARY.
+ COPY 'ICA_CDD_WKSP:ICA_PRB343_EXTR_CLB_BAS_WKSP'    FROM DICTIONARY.
+
+*********************************************************************
+ PROCEDURE DIVISION USING UTL_USER_ACW
+                          UTL_CONTROL_ACW
+                          ICA_PRB343_EXTR_CLB_BAS_WKSP
+                   GIVING SP$_ACW_PROC_AUX_STATUS.
+*********************************************************************
+ DECLARATIVES.
+*-----------------------------------------------------------------------
+ 001-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON I_PRB343_KEY_LIST.
+ 001.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_I_PRB343_KEY_LIST_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 002-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_PRB343_EXTR.
+ 002.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_P_PRB343_EXTR_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 002-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+ END DECLARATIVES.
+
+*--------------------------------------------------------------------
+ A-MAIN			    SECTION.
+*--------------------------------------------------------------------
+ A-00.
+
+    PERFORM B-INIT
+
+    IF L$_SW01_FULL_SWEEP_YES
+       PERFORM UNTIL L$_SW01_EOF_SWEEP_YES
+          PERFORM DA-EXTRACT-NEXT-SWEEP-REC
+       END-PERFORM
+    ELSE
+       PERFORM UNTIL L$_SW01_EOF_KEY_LIST_YES
+          PERFORM CA-EXTRACT-ONE-KEY
+          PERFORM BC-READ-KEY-LIST
+       END-PERFORM
+    END-IF
+
+    PERFORM Z-FINISH
+    .
+ A-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ B-INIT                     SECTION.
+*--------------------------------------------------------------------
+ B-00.
+
+    DISPLAY 'Start of program: ICA_PRB343_EXTR_CLB_BAS.'
+
+    INITIALIZE L$_SW01_SWITCHES
+               L$_CT01_COUNTERS
+               ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    MOVE SP$_MSG_NORMAL
+      TO SP$_ACW_PROC_AUX_STATUS  OF UTL_CONTROL_ACW
+
+    MOVE OPER_ID	    IN ICA_PRB343_EXTR_CLB_BAS_INP
+      TO L$_WS01_OPER_ID    IN L$_I_PRB343_KEY_LIST_NAME
+         L$_WS01_OPER_ID    IN L$_P_PRB343_EXTR_NAME
+
+    IF FULL_SWEEP_IND	    IN ICA_PRB343_EXTR_CLB_BAS_INP = "Y"
+       SET L$_SW01_FULL_SWEEP_YES	TO TRUE
+    ELSE
+       SET L$_SW01_FULL_SWEEP_NO	TO TRUE
+    END-IF
+
+    OPEN OUTPUT P_PRB343_EXTR
+    DISPLAY "Open Output File: " L$_P_PRB343_EXTR_NAME
+
+    IF L$_SW01_FULL_SWEEP_NO
+       OPEN INPUT I_PRB343_KEY_LIST
+       DISPLAY "Open Input File: " L$_I_PRB343_KEY_LIST_NAME
+
+       PERFORM BC-READ-KEY-LIST
+    ELSE
+       PERFORM BD-OPEN-SWEEP-CURSOR
+    END-IF
+    .
+ B-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BD-OPEN-SWEEP-CURSOR			SECTION.
+*--------------------------------------------------------------------
+ BD-00.
+
+    ADD DP$_SYM_OPEN_CURSOR
+     TO DP$_SYM_ACCESS_RDB
+ GIVING DP$_ACTION  IN ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    CALL 'ICD_PRT_343_CLB_MEM_BAS_DBA' USING ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    EVALUATE DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW
+        WHEN SP$_MSG_NORMAL
+             CONTINUE
+
+        WHEN OTHER
+             MOVE DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW TO SP$_ACW_PROC_AUX_STATUS
+             MOVE "SEC:BD-OPEN-SWEEP-CURSOR RTN:ICD_PRT_343_CLB_MEM_BAS_DBA"
+               TO SP$_ACW_FREE_TEXT
+             PERFORM Z-FINISH
+    END-EVALUATE
+    .
+ BD-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BC-READ-KEY-LIST                     SECTION.
+*--------------------------------------------------------------------
+ BC-00.
+
+    READ I_PRB343_KEY_LIST
+       AT END
+	  SET L$_SW01_EOF_KEY_LIST_YES	 TO TRUE
+
+       NOT AT END
+          ADD 1	    TO L$_CT01_KEYS_READ
+    END-READ
+    .
+ BC-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CA-EXTRACT-ONE-KEY		     SECTION.
+*--------------------------------------------------------------------
+ CA-00.
+
+    MOVE CORR I_PRB343_KEY_LIST_REC
+      TO ICD_PRT_343_CLB_MEM_BAS_PRW IN ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    ADD DP$_SYM_INQUIRE TO  DP$_SYM_ACCESS_RDB GIVING
+	DP$_ACTION IN ICD_PRT_343_CLB_MEM_BAS_DBW.
+    CALL 'ICD_PRT_343_CLB_MEM_BAS_DBA' USING ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    EVALUATE DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW
+        WHEN SP$_MSG_NORMAL
+             PERFORM CB-WRITE-EXTRACT-REC
+
+        WHEN SP$_MSG_NO_DATA_FOUND
+             ADD 1 TO L$_CT01_REC_NOT_FOUND
+             DISPLAY "** Member key not found, skipped: "
+                      I_PRB343_KEY_LIST_REC
+
+        WHEN OTHER
+             MOVE DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW TO SP$_ACW_PROC_AUX_STATUS
+             MOVE "SEC:CA-EXTRACT-ONE-KEY RTN:ICD_PRT_343_CLB_MEM_BAS_DBA"
+               TO SP$_ACW_FREE_TEXT
+             PERFORM Z-FINISH
+    END-EVALUATE
+    .
+ CA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ DA-EXTRACT-NEXT-SWEEP-REC		     SECTION.
+*--------------------------------------------------------------------
+ DA-00.
+
+*#  Full-table sweep: BD-OPEN-SWEEP-CURSOR above already opened the
+*#  cursor once; fetch it forward one row at a time, same
+*#  OPEN_CURSOR/FETCH convention BIA/BIB-...-CURSOR-600 in
+*#  ICA_TRB71I_APPL use against ICD_TRT_600_TRF_MGNT_DBA.
+
+    MOVE DP$_SYM_FETCH
+      TO DP$_ACTION IN ICD_PRT_343_CLB_MEM_BAS_DBW
+    CALL 'ICD_PRT_343_CLB_MEM_BAS_DBA' USING ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    EVALUATE DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW
+        WHEN SP$_MSG_NORMAL
+             PERFORM CB-WRITE-EXTRACT-REC
+
+        WHEN SP$_MSG_NO_DATA_FOUND
+             SET L$_SW01_EOF_SWEEP_YES TO TRUE
+
+        WHEN OTHER
+             MOVE DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW TO SP$_ACW_PROC_AUX_STATUS
+             MOVE "SEC:DA-EXTRACT-NEXT-SWEEP-REC RTN:ICD_PRT_343_CLB_MEM_BAS_DBA"
+               TO SP$_ACW_FREE_TEXT
+             PERFORM Z-FINISH
+    END-EVALUATE
+    .
+ DA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CB-WRITE-EXTRACT-REC		     SECTION.
+*--------------------------------------------------------------------
+ CB-00.
+
+    MOVE CORR ICD_PRT_343_CLB_MEM_BAS IN ICD_PRT_343_CLB_MEM_BAS_DBW
+      TO P_PRB343_EXTR_REC
+
+    WRITE P_PRB343_EXTR_REC
+
+    ADD 1
+     TO L$_CT01_REC_EXTRACTED
+    .
+ CB-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ Z-FINISH				SECTION.
+*--------------------------------------------------------------------
+ Z-00.
+
+    PERFORM ZA-CLOSE-FILES
+
+    DISPLAY "Total keys read from key list:", L$_CT01_KEYS_READ
+
+    DISPLAY "Total records extracted:", L$_CT01_REC_EXTRACTED
+
+    DISPLAY "Total keys not found:", L$_CT01_REC_NOT_FOUND
+
+    DISPLAY 'End of program: ICA_PRB343_EXTR_CLB_BAS.'
+
+    EXIT PROGRAM
+    .
+ Z-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ ZA-CLOSE-FILES			SECTION.
+*--------------------------------------------------------------------
+ ZA-00.
+
+    IF L$_SW01_FULL_SWEEP_NO
+       CLOSE I_PRB343_KEY_LIST
+       DISPLAY "Close Input File: " L$_I_PRB343_KEY_LIST_NAME
+    ELSE
+* 07-APR-2026 - TP_ELEVY - the cursor BD-OPEN-SWEEP-CURSOR opens was
+*              never closed - release it here, same convention
+*              ICA_TRB71I_APPL BIA-OPEN-CURSOR-600/BIC-CLOSE-CURSOR-600
+*              pair already uses for this pattern.
+       PERFORM ZAA-CLOSE-SWEEP-CURSOR
+    END-IF
+
+    CLOSE  P_PRB343_EXTR
+    DISPLAY "Close Output File: " L$_P_PRB343_EXTR_NAME
+    .
+ ZA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ ZAA-CLOSE-SWEEP-CURSOR			SECTION.
+*--------------------------------------------------------------------
+ ZAA-00.
+
+    ADD DP$_SYM_CLOSE_CURSOR
+     TO DP$_SYM_ACCESS_RDB
+ GIVING DP$_ACTION  IN ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    CALL 'ICD_PRT_343_CLB_MEM_BAS_DBA' USING ICD_PRT_343_CLB_MEM_BAS_DBW
+
+    IF DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW NOT = SP$_MSG_NORMAL
+       DISPLAY "Error in Sec:ZAA-CLOSE-SWEEP-CURSOR "
+               "Rtn:ICD_PRT_343_CLB_MEM_BAS_DBA"
+
+       DISPLAY "  STATUS: " DP$_STATUS IN ICD_PRT_343_CLB_MEM_BAS_DBW
+    END-IF
+    .
+ ZAA-EXIT.    EXIT.
