@@ -53,10 +53,31 @@ L_ACW
 *           Output: UTL_CONTROL_ACW
 *
 *
+*    2.2 ICD_PRT_343_ACCESS_LOG_DBA - logs a CB-GET-REC access.
+*
+*           Input:  ICD_PRT_343_ACCESS_LOG_DBW
+*           Output: ICD_PRT_343_ACCESS_LOG_DBW
+*
 ******************************************************************************* 
 * MODIFICATION HISTORY:    Chg #     Date        Author     Description
-*                          ----------------------------------------------- 
-*
+*                          -----------------------------------------------
+*                          2501      9-AUG-2026  TP_ONISSA  Log every successful
+*                                                           CB-GET-REC fetch to
+*                                                           ICD_PRT_343_ACCESS_LOG
+*                                                           for compliance.
+*                          2502      9-AUG-2026  TP_ONISSA  Write a CLB_MEM_BAS
+*                                                           field-change history
+*                                                           row to ICD_PRT_343_
+*                                                           CHG_HST whenever
+*                                                           CBB-LOG-CHANGE finds
+*                                                           the row changed
+*                                                           since this program
+*                                                           last read it.
+*                          2503      9-AUG-2026  TP_ONISSA  Validate CLB_MEM_BAS
+*                                                           against its rule
+*                                                           table before the
+*                                                           read transaction
+*                                                           is committed.
 *
 ********************************************************************************
 
@@ -83,6 +104,25 @@ WORKING-STORAGE SECTION.
    PIC S9(9) COMP VALUE EXTERNAL ICA_ICF_EXCEPTION_HANDLER.
 
 COPY "ICD_CDD_WKSP:ICD_PRT_343_CLB_MEM_BAS_DBW"     FROM DICTIONARY.
+
+*#  9-AUG-2026 09:05:12.00 - TP_ONISSA - workspace for the CLB_MEM_BAS
+*#  access-log entry written on every successful CB-GET-REC fetch.
+COPY "ICD_CDD_WKSP:ICD_PRT_343_ACCESS_LOG_DBW"      FROM DICTIONARY.
+
+*#  9-AUG-2026 09:22:40.00 - TP_ONISSA - workspace for the CLB_MEM_BAS
+*#  field-change history entry written whenever CBB-LOG-CHANGE finds
+*#  the row has changed since the last time this program looked at it.
+COPY "ICD_CDD_WKSP:ICD_PRT_343_CHG_HST_DBW"         FROM DICTIONARY.
+
+*#  9-AUG-2026 09:40:55.00 - TP_ONISSA - workspace for the CLB_MEM_BAS
+*#  field validation check run by CBC-VALIDATE-DATA. The rule set
+*#  itself (required fields, value ranges, cross-field checks) is
+*#  maintained as data in ICD_PRT_343_CLB_VLDT_DBA's own rule table,
+*#  not duplicated here, so there is exactly one place to update a
+*#  rule - this program (and any future CLB_MEM_BAS save program) just
+*#  hands over the row and gets DP$_STATUS plus which rule failed.
+COPY "ICD_CDD_WKSP:ICD_PRT_343_CLB_VLDT_DBW"        FROM DICTIONARY.
+
 COPY "ICA_CDD_WKSP:ICA_ERROR_HANDLE_WKSP"           FROM DICTIONARY.
 COPY "ICD_CDD_WKSP:ICD_COMMON_DBW"                  FROM DICTIONARY.
 COPY "ICA_CDD_WKSP:ICA
@@ -92,6 +132,24 @@ COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
 COPY "UTL_SOURCE:UTL_MESSAGE.INC".
 COPY "ICA_SOURCE:ICA_MESSAGE.INC".
 
+*#  9-AUG-2026 09:05:12.00 - TP_ONISSA - date/time for the access log.
+COPY "UTL_CDD_WKSP:UTL_GET_DATE_TIME_WKSP"          FROM DICTIONARY.
+
+*#  9-AUG-2026 09:22:40.00 - TP_ONISSA - last CLB_MEM_BAS row this
+*#  program fetched, and the scroll position it came from. This is
+*#  WORKING-STORAGE, not LINKAGE, so it is NOT wiped by B-INIT's
+*#  INITIALIZE and survives from one CB-GET-REC call to the next,
+*#  letting CBB-LOG-CHANGE notice a row changing underneath the same
+*#  scroll position without needing a second database read.
+01 L$_WS01_LAST_SEEN.
+   03 L$_SW01_LAST_SEEN_VALID        PIC X(01) VALUE "N".
+      88 L$_SW01_LAST_SEEN_NO                   VALUE "N".
+      88 L$_SW01_LAST_SEEN_YES                  VALUE "Y".
+   03 L$_WS01_LAST_NUM_SAVED         PIC 9(04) VALUE 0.
+
+COPY "ICD_CDD_WKSP:ICD_PRT_343_CLB_MEM_BAS" FROM DICTIONARY
+	REPLACING ICD_PRT_343_CLB_MEM_BAS BY L$_WS01_LAST_SNAPSHOT.
+
 
 * This indicator indicates whether to perform ROLLBACK operation in database
 * while handling errors. (Because there are cases where ROLLBACK is not needed,
@@ -175,14 +233,23 @@ G interface routine (PUSH)
     INITIALIZE ICD_PRT_343_CLB_MEM_BAS_DBW,
 	       ICD_PRT
 _343_CLB_MEM_BAS_ORW,
-	       ICA_PRT343_DATA_OTW.  		    
+	       ICA_PRT343_DATA_OTW,
+	       ICD_PRT_343_ACCESS_LOG_DBW,
+	       ICD_PRT_343_CHG_HST_DBW,
+	       ICD_PRT_343_CLB_VLDT_DBW.
 
     MOVE SP$_MSG_NORMAL TO SP$_ACW_PROC_AUX_STATUS.
     MOVE "S" TO SP$_ACW_FORM_MSG_SEVERITY.
 
-    IF P$_NUM_OF_LINES IN ICA_MPQ_CTW = 0   
+    IF P$_NUM_OF_LINES IN ICA_MPQ_CTW = 0
        MOVE "פ" TO P$_OPCODE IN ICA_MPQ_CTW
        MOVE  1  TO P$_CURRENT_NUM_SAVED IN ICA_MPQ_CTW
+*#  9-AUG-2026 - TP_NHELER - a new query starts a new scroll position
+*#  sequence, so the snapshot CBB-LOG-CHANGE remembers from whatever
+*#  unrelated row the last query happened to leave at this same
+*#  P$_CURRENT_NUM_SAVED must not be compared against the first row
+*#  of this new query.
+       SET L$_SW01_LAST_SEEN_NO TO TRUE
     END-IF.
           
 
@@ -196,9 +263,12 @@ C-PROCESS				    SECTION.
 C-00.
 
     IF P$_OPCODE IN ICA_MPQ_CT
-W NOT = "פ" 
+W NOT = "פ"
        PERFORM CA-PREPARE-KEY
        PERFORM CB-GET-REC
+       PERFORM CBA-LOG-ACCESS
+       PERFORM CBB-LOG-CHANGE
+       PERFORM CBC-VALIDATE-DATA
        PERFORM CC-HANDLE-DATA
     END-IF.
 
@@ -266,9 +336,148 @@ CB-00.
 CB-EXIT.
     EXIT.
 
-
-*-------------------------------
--------------------
+*--------------------------------------------------
+CBA-LOG-ACCESS				    SECTION.
+*--------------------------------------------------
+CBA-00.
+
+*#  9-AUG-2026 09:05:12.00 - TP_ONISSA - audit every successful
+*#  CB-GET-REC fetch: who looked at which member, and when.
+
+    INITIALIZE ICD_PRT_343_ACCESS_LOG_DBW.
+
+    MOVE CORR ICD_PRT_343_CLB_MEM_BAS_PRW
+      TO ICD_PRT_343_ACCESS_LOG_PRW.
+
+    MOVE SP$_ACW_USER_NAME     IN UTL_CONTROL_ACW
+      TO OPER_ID                  IN ICD_PRT_343_ACCESS_LOG_PRW.
+
+    CALL "UTL_GET_DATE_TIME" USING UTL_GET_DATE_TIME_WKSP.
+
+    MOVE SP$_DATE_TIME_BINARY  IN UTL_GET_DATE_TIME_WKSP
+      TO ACCESS_TMSP              IN ICD_PRT_343_ACCESS_LOG_PRW.
+
+    ADD DP$_SYM_STORE TO DP$_SYM_ACCESS_RDB GIVING
+	DP$_ACTION IN ICD_PRT_343_ACCESS_LOG_DBW.
+    CALL 'ICD_PRT_343_ACCESS_LOG_DBA' USING ICD_PRT_343_ACCESS_LOG_DBW.
+
+*#  A failure to log an access must not stop the inquiry itself -
+*#  compliance wants the trail, but a lookup should not fail because
+*#  the audit table had a problem. Note it and carry on.
+    IF DP$_STATUS IN ICD_PRT_343_ACCESS_LOG_DBW IS FAILURE
+       DISPLAY "** WARNING - unable to log CB-GET-REC access: "
+               DP$_STATUS_AUXIL_TEXT IN ICD_PRT_343_ACCESS_LOG_DBW
+    END-IF.
+
+CBA-EXIT.
+    EXIT.
+
+
+*--------------------------------------------------
+CBB-LOG-CHANGE				    SECTION.
+*--------------------------------------------------
+CBB-00.
+
+*#  9-AUG-2026 09:22:40.00 - TP_ONISSA - field-level change history:
+*#  if this program already looked at this same scroll row and the
+*#  underlying CLB_MEM_BAS row is now different, log old vs new so
+*#  compliance can answer when a member's data changed and to what,
+*#  the same way ICD_PRT_875_HST_STP_UPD answers it for accumulators.
+
+    IF L$_SW01_LAST_SEEN_YES
+       AND L$_WS01_LAST_NUM_SAVED = P$_CURRENT_NUM_SAVED IN ICA_MPQ_CTW
+       AND L$_WS01_LAST_SNAPSHOT NOT =
+           ICD_PRT_343_CLB_MEM_BAS_PRW IN ICD_PRT_343_CLB_MEM_BAS_DBW
+       PERFORM CBB1-WRITE-CHANGE-RECORD
+    END-IF.
+
+    MOVE ICD_PRT_343_CLB_MEM_BAS_PRW IN ICD_PRT_343_CLB_MEM_BAS_DBW
+      TO L$_WS01_LAST_SNAPSHOT.
+
+    MOVE P$_CURRENT_NUM_SAVED IN ICA_MPQ_CTW
+      TO L$_WS01_LAST_NUM_SAVED.
+
+    SET L$_SW01_LAST_SEEN_YES TO TRUE.
+
+CBB-EXIT.
+    EXIT.
+
+
+*--------------------------------------------------
+CBB1-WRITE-CHANGE-RECORD			    SECTION.
+*--------------------------------------------------
+CBB1-00.
+
+    INITIALIZE ICD_PRT_343_CHG_HST_DBW.
+
+    MOVE CORR ICD_PRT_343_CLB_MEM_BAS_PRW IN ICD_PRT_343_CLB_MEM_BAS_DBW
+      TO ICD_PRT_343_CHG_HST_PRW.
+
+    MOVE L$_WS01_LAST_SNAPSHOT
+      TO OLD_VALUE                  IN ICD_PRT_343_CHG_HST_PRW.
+
+    MOVE ICD_PRT_343_CLB_MEM_BAS_PRW IN ICD_PRT_343_CLB_MEM_BAS_DBW
+      TO NEW_VALUE                  IN ICD_PRT_343_CHG_HST_PRW.
+
+    MOVE SP$_ACW_USER_NAME     IN UTL_CONTROL_ACW
+      TO OPER_ID                    IN ICD_PRT_343_CHG_HST_PRW.
+
+    CALL "UTL_GET_DATE_TIME" USING UTL_GET_DATE_TIME_WKSP.
+
+    MOVE SP$_DATE_TIME_BINARY  IN UTL_GET_DATE_TIME_WKSP
+      TO UPDATE_TMSP                IN ICD_PRT_343_CHG_HST_PRW.
+
+    ADD DP$_SYM_STORE TO DP$_SYM_ACCESS_RDB GIVING
+	DP$_ACTION IN ICD_PRT_343_CHG_HST_DBW.
+    CALL 'ICD_PRT_343_CHG_HST_DBA' USING ICD_PRT_343_CHG_HST_DBW.
+
+*#  Same as CBA-LOG-ACCESS - a failed history write must not stop the
+*#  inquiry itself.
+    IF DP$_STATUS IN ICD_PRT_343_CHG_HST_DBW IS FAILURE
+       DISPLAY "** WARNING - unable to log CLB_MEM_BAS change: "
+               DP$_STATUS_AUXIL_TEXT IN ICD_PRT_343_CHG_HST_DBW
+    END-IF.
+
+CBB1-EXIT.
+    EXIT.
+
+
+*--------------------------------------------------
+CBC-VALIDATE-DATA			    SECTION.
+*--------------------------------------------------
+CBC-00.
+
+*#  9-AUG-2026 09:40:55.00 - TP_ONISSA - table-driven validation
+*#  (required fields, value ranges, cross-field checks) of the row
+*#  CB-GET-REC just fetched, run before the read transaction is
+*#  committed in CC-HANDLE-DATA. There is no save/update program for
+*#  CLB_MEM_BAS anywhere in this repo yet - this inquiry is the only
+*#  place a row passes through - so that is where the rule set is
+*#  enforced for now. A future save program should PERFORM the same
+*#  check, the same way, before its own commit.
+
+    INITIALIZE ICD_PRT_343_CLB_VLDT_DBW.
+
+    MOVE CORR ICD_PRT_343_CLB_MEM_BAS_PRW IN ICD_PRT_343_CLB_MEM_BAS_DBW
+      TO ICD_PRT_343_CLB_VLDT_PRW.
+
+    ADD DP$_SYM_INQUIRE TO DP$_SYM_ACCESS_RDB GIVING
+	DP$_ACTION IN ICD_PRT_343_CLB_VLDT_DBW.
+    CALL 'ICD_PRT_343_CLB_VLDT_DBA' USING ICD_PRT_343_CLB_VLDT_DBW.
+
+    IF DP$_STATUS IN ICD_PRT_343_CLB_VLDT_DBW IS FAILURE
+       MOVE DP$_STATUS IN ICD_PRT_343_CLB_VLDT_DBW TO SP$_ACW_PROC_AUX_STATUS
+       MOVE DP$_STATUS_AUXIL_TEXT IN ICD_PRT_343_CLB_VLDT_DBW TO SP$_ACW_FORM_MSG
+       MOVE "SEC:CBC-VALIDATE-DATA RTN:ICD_PRT_343_CLB_VLDT_DBA" TO SP$_ACW_FREE_TEXT
+       PERFORM E-ROLLBACK
+       PERFORM Z-FINISH
+    END-IF.
+
+CBC-EXIT.
+    EXIT.
+
+
+*--------------------------------------------------
 CC-HANDLE-DATA				    SECTION.
 *--------------------------------------------------
 CC-00.
