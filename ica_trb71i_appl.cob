@@ -37,6 +37,19 @@
 *                     יונישה רואת     עצבמ םש         ךיראת    CID  *
 * --------------------------------- ------------- ----------- ----- *
 *      לובקת ךופיה לש תומושרב לופיט     ןסינ ןרוא 19-Jun-2012 #0001 *
+* --------------------------------- ------------- ----------- ----- *
+*     גוס/רוקמ ילוליצ בוליש תקידב      יול ןרע    11-OCT-2014 #0002 *
+* --------------------------------- ------------- ----------- ----- *
+*  ATR/רבוצ/875 תואיצי ןיב יוניש       ריפוא ריפוא 30-APR-2016 #0003 *
+* --------------------------------- ------------- ----------- ----- *
+*     ל"אוד תועדוה לש רזוח רוסמת       ןוקוא ןוריל 15-SEP-2018 #0004 *
+*             הרישכל רוט                                            *
+* --------------------------------- ------------- ----------- ----- *
+*    תוינכות ןיב ףתושמ הריצע תדוקנ     י'גרפ תינליא 07-JAN-2021 #0005 *
+* --------------------------------- ------------- ----------- ----- *
+*     ADC תרזובמ הטילק יעורז המכ       ריפוא ריפוא 20-JUN-2023 #0006 *
+* --------------------------------- ------------- ----------- ----- *
+*      רוקמ/גוס יפל תוליעפ חוד ץבוק    יול ןרע    09-AUG-2026 #0007 *
 *********************************************************************
 
 *********************************************************************
@@ -101,7 +114,37 @@ FILE_STATUS.
 
 *   ל"אוד םוכיס תועדוה טלפ ץבוק
     SE
-LECT P_TRB71I_MSM_SUM_MSG  
+LECT P_TRB71I_MSM_SUM_MSG
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*# Start Change #0002
+*# failed internal-mail sends get queued here for a
+*# follow-up job to resubmit, instead of just disappearing.
+    SELECT P_TRB71I_MAIL_RETRY
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*# used only to probe whether P_TRB71I_MAIL_RETRY already
+*# exists before UJA-OPEN-MAIL-RETRY-FILE decides OUTPUT vs
+*# EXTEND; deliberately carries no FILE STATUS declarative
+*# of its own, so a not-found status here is just data, not
+*# a fatal I/O error.
+    SELECT P_TRB71I_PROBE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       L$_PROBE_FILE_STATUS.
+*# End Change #0002
+
+*# 17-APR-2025 - TP_TSARSU - one line per run, tagged by ADC source/
+*# type, so activity across the concurrent chunk-range streams (see
+*# BCB-GET-CHUNK-RANGE) can be pulled together downstream.
+    SELECT P_TRB71I_METRICS
 	   ASSIGN		  TO	       "SYS$DISK"
 	   ORGANIZATION		  IS	       SEQUENTIAL
 	   ACCESS		  IS	       SEQUENTIAL
@@ -152,6 +195,35 @@ X(140).
     VALUE OF ID IS L$_P_TRB71I_MSM_SUM_MSG_NAME.
  01 P_TRB71I_MSM_SUM_MSG_REC		PIC X(140).
 
+ FD P_TRB71I_MAIL_RETRY
+    VALUE OF ID IS L$_P_TRB71I_MAIL_RETRY_NAME.
+ 01 P_TRB71I_MAIL_RETRY_REC.
+    03 P_TRB71I_MAIL_RETRY_OPER_ID	PIC 9(16).
+    03 P_TRB71I_MAIL_RETRY_FILE_NAME	PIC X(30).
+    03 P_TRB71I_MAIL_RETRY_DATE	    PIC X(10).
+
+*# Start Change #0002
+ FD P_TRB71I_PROBE
+    VALUE OF ID IS L$_PROBE_FILE_NAME.
+ 01 P_TRB71I_PROBE_REC                 PIC X(01).
+*# End Change #0002
+
+*# 05-MAY-2025 - TP_ASAKA - one record per run: ADC source/type,
+*# record counts, error count and elapsed time, for the EF-WRITE-
+*# METRICS-FEED section below.
+ FD P_TRB71I_METRICS
+    VALUE OF ID IS L$_P_TRB71I_METRICS_NAME.
+ 01 P_TRB71I_METRICS_REC.
+    03 P_TRB71I_METRICS_TRNF_ID		PIC 9(06).
+    03 P_TRB71I_METRICS_SRC_CODE	PIC 9(04).
+    03 P_TRB71I_METRICS_TYPE_CODE	PIC 9(03).
+    03 P_TRB71I_METRICS_REC_READ	PIC 9(09).
+    03 P_TRB71I_METRICS_REC_875		PIC 9(09).
+    03 P_TRB71I_METRICS_REC_ATR	PIC 9(09).
+    03 P_TRB71I_METRICS_REC_ERROR	PIC 9(09).
+    03 P_TRB71I_METRICS_ELAPSED_SEC	PIC S9(09)V9(02).
+    03 P_TRB71I_METRICS_DATE		PIC X(10).
+
 *--------------------------------------------------------------------
  WORKING-STORAGE SECTION.
 *--------------------------------------------------------------------
@@ -160,8 +232,8 @@ X(140).
 R.
 
 * םיינוציח םיצבק תומש
- 01 L$_P_TRB71I_875_NAME	    PIC X(40) EXTERNAL.
- 01 L$_P_TRB71I_ATR_R_NAME	    PIC X(42) EXTERNAL.
+ 01 L$_P_TRB71I_875_NAME	    PIC X(50) EXTERNAL.
+ 01 L$_P_TRB71I_ATR_R_NAME	    PIC X(52) EXTERNAL.
 
  01 L$_WS01_FILES_NAME.
     03 L$_K_TRB71I_ADC_NAME.
@@ -175,12 +247,16 @@ R.
        05 FILLER		    P
 IC X(15)	    VALUE "ICA_TRB71I_875_".
        05 L$_WS01_TRNF_ID	    PIC 9(06).
+       05 FILLER		    PIC X(01)	    VALUE "_".
+       05 L$_WS01_ADC_CHUNK_TAG	    PIC 9(09).
        05 FILLER		    PIC X(04)	    VALUE ".DAT".
 
     03 L$_P_TRB71I_ATR_R_NAME_X.
        05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
        05 FILLER		    PIC X(17)	    VALUE "ICA_TRB71I_ATR_R_".
        05 L$_WS01_TRNF_ID	    PIC 9(06).
+       05 FILLER		    PIC X(01)	    VALUE "_".
+       05 L$_WS01_ADC_CHUNK_TAG	    PIC 9(09).
        05 FILLER		    PIC X(04)	    VALUE ".DAT".
 
     03 L$_P_TRB71I_ATR_F_NAME.
@@ -188,6 +264,8 @@ IC X(15)	    VALUE "ICA_TRB71I_875_".
        05 FILLER		    PIC X(17)	    VALUE
  "ICA_TRB71I_ATR_F_".
        05 L$_WS01_TRNF_ID	    PIC 9(06).
+       05 FILLER		    PIC X(01)	    VALUE "_".
+       05 L$_WS01_ADC_CHUNK_TAG	    PIC 9(09).
        05 FILLER		    PIC X(04)	    VALUE ".DAT".
 
     03 L$_P_TRB71I_MSM_MSG_NAME.
@@ -204,14 +282,36 @@ IC X(15)	    VALUE "ICA_TRB71I_875_".
        05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
        05 FILLER		    PIC X(16)	    VALUE "TRB71I_SEND_MSG_".
        05 L$_WS01_TRNF_ID	    PIC 9(06).
+       05 FILLER		    PIC X(01)	    VALUE "_".
+       05 L$_WS01_ADC_CHUNK_TAG	    PIC 9(09).
        05 FILLER		    PIC X(04)	    VALUE ".DAT".
 
     03 L$_P_TRB71I_MSM_SUM_MSG_NAME.
        05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
        05 FILLER		    PIC X(15)	    VALUE "TRB71I_SUM_MSG_".
        05 L$_WS01_TRNF_ID	    PIC 9(06).
+       05 FILLER		    PIC X(01)	    VALUE "_".
+       05 L$_WS01_ADC_CHUNK_TAG	    PIC 9(09).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_P_TRB71I_MAIL_RETRY_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(18)	    VALUE "TRB71I_MAIL_RETRY_".
+       05 L$_WS01_TRNF_ID	    PIC 9(06).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_P_TRB71I_METRICS_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(15)	    VALUE "TRB71I_METRICS_".
+       05 L$_WS01_TRNF_ID	    PIC 9(06).
        05 FILLER		    PIC X(04)	    VALUE ".DAT".
 
+*# Start Change #0002
+ 01 L$_PROBE_FILE_NAME               PIC X(60).
+ 01 L$_PROBE_FILE_STATUS             PIC X(02).
+    88 L$_PROBE_FILE_FOUND           VALUE "00".
+*# End Change #0002
+
  01 L$_WS01_VARAIBLES.
     03 L$_WS01_MSM_FILE_NAME        PIC X(30).
     03 L$_WS01_ATR_BATCH_SEQ        PIC 9(06).
@@ -230,6 +330,12 @@ L$_CRNT_EXT_ID_NUM_TYP_COD_X  REDEFINES
     03 L$_SYSTEM_DATE_START	    PIC S9(11)V9(07)		    COMP.
     03 L$_WS01_DATE_FILE            PIC S9(11)V9(07)		    COMP.
 
+*# 21-MAY-2025 - TP_ELEVY - captured by EF-WRITE-METRICS-FEED, the
+*# same way L$_SYSTEM_DATE_START is captured by BG-GET-CURRENT-TIME,
+*# so the run's elapsed time can be reported.
+    03 L$_SYSTEM_DATE_END	    PIC S9(11)V9(07)		    COMP.
+    03 L$_WS01_METRICS_ELAPSED      PIC S9(11)V9(07)		    COMP.
+
     03 L$_WS01_CURRENT_DATE.
        05 L$_WS01_CURRENT_DATE_DD   PIC 9(02).
        05 FILLER                    PIC X(01).
@@ -248,6 +354,12 @@ O01_DELAY_DEADLOCK	    PIC X(23)	    VALUE "0 00:00:01.00".
     03 L$_CT01_ATR_REC_COUNT	    PIC S9(09)			    COMP.
     03 L$_CT01_875_REC_COUNT	    PIC S9(09)			    COMP.
     03 L$_CT01_875_SUM_COUNT	    PIC S9(16)V9(02)		    COMP.
+* 09-JUN-2025 - TP_GAHARO - customers whose ATR_R record was written
+* in DCA-WRITE-PREV-ATR-REC but who legitimately get no 875 history
+* record - failed validation (L$_SW01_DATA_REC_NOT_OK) or a net
+* transaction amount of exactly zero (nothing to post). See
+* DD-END-CUST / ED-CHECK-OUTPUT-RECONCILE.
+    03 L$_CT01_ATR_NO_875_COUNT	    PIC S9(09)			    COMP.
 
     03 L$_CT01_SUM_ADC_TRN	    PIC S9(16)V9(02)		    COMP.
 
@@ -257,6 +369,10 @@ LUE 0.
     03 L$_CT01_INP_DATA_REC_OK      PIC 9(10)	    VALUE 0.
     03 L$_CT01_INP_DATA_REC_NOT_OK  PIC 9(10)	    VALUE 0.
     03 L$_CT01_INP_DATA_REC_BAD_DEBT  PIC 9(10)	    VALUE 0.
+*# 26-JUN-2025 - TP_NHELER - reversal receipts with no matching
+*# original found in the customer's batch. See DBAA-CHECK-REVERSAL-
+*# RECEIPT.
+    03 L$_CT01_INP_DATA_REC_REV_NO_ORIG  PIC 9(10)    VALUE 0.
     03 L$_CT01_INP_REC_SUM	    PIC S9(13)V9(02).
     03 L$_CT01_INP_REC_SUM_BAD	    PIC S9(13)V9(02).
     03 L$_CT01_INP_REC_SUM_BAD_DEBT PIC S9(13)V9(02).
@@ -318,6 +434,34 @@ PIC 9(01).
        88 L$_SW01_MSM_TITLE_NO			    VALUE 0.
        88 L$_SW01_MSM_TITLE_YES			    VALUE 1.
 
+    03 L$_SW01_RECONCILE	    PIC 9(01).
+       88 L$_SW01_RECONCILE_OK			    VALUE 0.
+       88 L$_SW01_RECONCILE_NOT_OK		    VALUE 1.
+
+*# 14-JUL-2025 - TP_ONISSA - approved ADC source/type combinations.
+*# Add a VALUE here, and nowhere else, to onboard another feed.
+ 01 L$_WS01_ADC_SRC_TYPE_CHECK.
+    03 L$_WS01_ADC_SRC_TYPE_KEY.
+       05 L$_WS01_ADC_SRC_CODE	    PIC 9(04).
+       05 L$_WS01_ADC_TYPE_CODE	    PIC 9(03).
+       88 L$_WS01_ADC_SRC_TYPE_APPRVD		    VALUE 2401519.
+
+*# 30-JUL-2025 - TP_TSARSU - tracks, for the customer currently being
+*# processed, the BPEL interface record id of every DATA record
+*# applied OK so far, so a reversal receipt (negative TRX_AMOUNT)
+*# arriving later in the same customer's batch can be matched back
+*# to the original receipt it reverses. Reset for each customer in
+*# DA-START-CUST, same lifecycle as L$_CT01_SUM_ADC_TRN.
+ 01 L$_WS01_REVERSAL_CHECK.
+    03 L$_WS01_REVERSAL_APPLIED_CNT     PIC 9(04)	    VALUE 0.
+    03 L$_WS01_REVERSAL_APPLIED_TBL.
+       05 L$_WS01_REVERSAL_APPLIED_ID   PIC 9(15)
+                                         OCCURS 100 TIMES.
+    03 L$_WS01_REVERSAL_BPEL_ID_9	 PIC 9(15).
+    03 L$_WS01_REVERSAL_MATCH_SW	 PIC 9(01).
+       88 L$_SW01_REVERSAL_MATCHED		    VALUE 1.
+       88 L$_SW01_REVERSAL_NOT_MATCHED		    VALUE 0.
+
 * UTL wksp and inc copies
 *------------------------
  COPY "UTL_CDD_WKSP:UTL_TRAN_LOGICAL_NAME_WKSP"      FROM DICTIONARY.
@@ -478,6 +622,14 @@ IONARY.
 01 L$_ACW_USER_NAME		PIC X(12) EXTERNAL.
 01 L$_ACW_TASK_ID		PIC X(6)  EXTERNAL.
 
+*# 18-AUG-2025 - TP_ASAKA - optional chunk-range boundaries for
+*# splitting one ADC file across several concurrent copies of this
+*# run, each working a disjoint slice of L$_WS01_CUST_INT_ID. Default
+*# to the full range so a plain single-stream run is unaffected when
+*# neither job symbol is defined. See BCB-GET-CHUNK-RANGE.
+01 SYM$_ADC_RANGE_LOW		PIC 9(09) VALUE 0.
+01 SYM$_ADC_RANGE_HIGH		PIC 9(09) VALUE 999999999.
+
 01 L$_FILE_NAME                 PIC X(58) VALUE "ICA_XX_DAT_DIR:ICA_".
 01 L$_FILE_DESC			PIC X(11) VALUE SPACES.
 01 L$_FILE_DESC_LEN		PIC S9(4) COMP.
@@ -714,6 +866,62 @@ APPL_FUNCTION'
        CALL 'UTL_EXIT_ROUTINE'  USING BY REFERENCE  UTL_EXIT_ROUTINE_WKSP
     END-IF
     .
+*-----------------------------------------------------------------------
+*# 04-SEP-2025 - TP_ELEVY - failed-mail retry queue.
+ 020-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_TRB71I_MAIL_RETRY.
+ 020.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_P_TRB71I_MAIL_RETRY_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 020-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       CALL 'UTL_TERM_APPL_FUNCTION'
+       CALL 'UTL_EXIT_ROUTINE'  USING BY REFERENCE  UTL_EXIT_ROUTINE_WKSP
+    END-IF
+    .
+*-----------------------------------------------------------------------
+*# 23-SEP-2025 - TP_GAHARO - activity metrics feed.
+ 021-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_TRB71I_METRICS.
+ 021.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_P_TRB71I_METRICS_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 021-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       CALL 'UTL_TERM_APPL_FUNCTION'
+       CALL 'UTL_EXIT_ROUTINE'  USING BY REFERENCE  UTL_EXIT_ROUTINE_WKSP
+    END-IF
+    .
 
  END DECLARATIVES.
 
@@ -954,10 +1162,50 @@ UTL_GET_SYMBOL_VALUE_WKSP
 
     PERFORM BCA-CALL-SYMBOL-RTN
 
-    MOVE SP$_SYMBOL_VALUE   IN UTL_GET_SYMBOL_VALUE_WKSP 
+    MOVE SP$_SYMBOL_VALUE   IN UTL_GET_SYMBOL_VALUE_WKSP
       TO SP$_ACW_EXTERN_TERMINAL_NAME
+
+    PERFORM BCB-GET-CHUNK-RANGE
     .
  BC-EXIT.     EXIT.
+*----------------------------------------------------------------------
+ BCB-GET-CHUNK-RANGE			    SECTION.
+*----------------------------------------------------------------------
+*# 12-OCT-2025 - TP_NHELER - SYM$_ADC_RANGE_LOW/HIGH are job symbols
+*# set only when this copy of the run is working one slice of an ADC
+*# file split across several concurrent copies (see C-READ-INPUT-
+*# FILE). Neither symbol has to be defined, so unlike BCA-CALL-
+*# SYMBOL-RTN a lookup failure here is not fatal - it just leaves the
+*# full-range default from WORKING-STORAGE in place.
+ BCB-00.
+
+    MOVE "SYM$_ADC_RANGE_LOW"
+      TO SP$_SYMBOL		 IN UTL_GET_SYMBOL_VALUE_WKSP
+
+    CALL "UTL_GET_SYMBOL_VALUE"  USING  UTL_GET_SYMBOL_VALUE_WKSP
+
+    IF NOT SP$_SYSPRO_STATUS  OF UTL_GET_SYMBOL_VALUE_WKSP  IS FAILURE
+       AND SP$_SYMBOL_VALUE  IN UTL_GET_SYMBOL_VALUE_WKSP
+              (1:SP$_SYMBOL_VALUE_LEN IN UTL_GET_SYMBOL_VALUE_WKSP)  IS NUMERIC
+       MOVE SP$_SYMBOL_VALUE	 IN UTL_GET_SYMBOL_VALUE_WKSP
+            (1:SP$_SYMBOL_VALUE_LEN IN UTL_GET_SYMBOL_VALUE_WKSP)
+         TO SYM$_ADC_RANGE_LOW
+    END-IF
+
+    MOVE "SYM$_ADC_RANGE_HIGH"
+      TO SP$_SYMBOL		 IN UTL_GET_SYMBOL_VALUE_WKSP
+
+    CALL "UTL_GET_SYMBOL_VALUE"  USING  UTL_GET_SYMBOL_VALUE_WKSP
+
+    IF NOT SP$_SYSPRO_STATUS  OF UTL_GET_SYMBOL_VALUE_WKSP  IS FAILURE
+       AND SP$_SYMBOL_VALUE  IN UTL_GET_SYMBOL_VALUE_WKSP
+              (1:SP$_SYMBOL_VALUE_LEN IN UTL_GET_SYMBOL_VALUE_WKSP)  IS NUMERIC
+       MOVE SP$_SYMBOL_VALUE	 IN UTL_GET_SYMBOL_VALUE_WKSP
+            (1:SP$_SYMBOL_VALUE_LEN IN UTL_GET_SYMBOL_VALUE_WKSP)
+         TO SYM$_ADC_RANGE_HIGH
+    END-IF
+    .
+ BCB-EXIT.     EXIT.
 *----------------------------------------------------------------------
  BCA-CALL-SYMBOL-RTN			    SECTION.
 *----------------------------------------------------------------------
@@ -1630,6 +1878,18 @@ MGNT_DBW
                   L$_WS01_TRNF_ID	IN L$_P_TRB71I_MSM_SUM_MSG_NAME
 	          L$_WS01_TRNF_ID	IN ICA_TRB71I_MSM_MGS_WKSP
 
+*            Fold the ADC chunk range (see BCB-GET-CHUNK-RANGE) into
+*            every per-run output file name below, so concurrent
+*            copies working disjoint SYM$_ADC_RANGE_LOW/HIGH slices of
+*            the same TRNF_ID each get their own physical file instead
+*            of racing on OPEN OUTPUT against one shared name.
+             MOVE SYM$_ADC_RANGE_LOW
+               TO L$_WS01_ADC_CHUNK_TAG  IN L$_P_TRB71I_875_NAME_X
+                  L$_WS01_ADC_CHUNK_TAG  IN L$_P_TRB71I_ATR_R_NAME_X
+                  L$_WS01_ADC_CHUNK_TAG  IN L$_P_TRB71I_ATR_F_NAME
+                  L$_WS01_ADC_CHUNK_TAG  IN L$_P_TRB71I_MSM_SEND_MSG_NAME
+                  L$_WS01_ADC_CHUNK_TAG  IN L$_P_TRB71I_MSM_SUM_MSG_NAME
+
              MOVE L$_P_TRB71I_875_NAME_X
                TO L$_P_TRB7
 1I_875_NAME
@@ -1759,9 +2019,11 @@ FILEIN_UPDATE_WKSP
 
     IF DP$_STATUS IN ICD_TRT_600_TRF_MGNT_DBW = SP$_MSG_NORMAL
        DISPLAY "Source of
- the input file :" 
+ the input file :"
                TRNF_SRC_CODE	IN ICD_TRT_600_TRF_MGNT
 				IN ICD_TRT_600_TRF_MGNT_DBW  WITH CONVERSION
+
+       PERFORM BKA-CHECK-SRC-TYPE-APPROVED
     ELSE
        DISPLAY "  ERROR ON READING 600."
        DISPLAY "  TXT=", 
@@ -1794,6 +2056,42 @@ W NOT FAILURE
     PERFORM X3-COMMIT 
     .  
  BK-EXIT.     EXIT.
+*----------------------------------------------------------------------
+ BKA-CHECK-SRC-TYPE-APPROVED	    SECTION.
+*----------------------------------------------------------------------
+ BKA-00.
+
+*# 28-OCT-2025 - TP_ONISSA - the file header above assumes source 2401/
+*# type 519, but a second ADC feed is coming with its own source/type
+*# pair. Check the file actually found in 600 against the approved
+*# list instead of just applying it to the accumulators.
+    MOVE TRNF_SRC_CODE		IN ICD_TRT_600_TRF_MGNT
+				IN ICD_TRT_600_TRF_MGNT_DBW
+      TO L$_WS01_ADC_SRC_CODE
+
+    MOVE FILEIN_TAPE_CODE	IN ICD_TRT_600_TRF_MGNT
+				IN ICD_TRT_600_TRF_MGNT_DBW
+      TO L$_WS01_ADC_TYPE_CODE
+
+    IF NOT L$_WS01_ADC_SRC_TYPE_APPRVD
+       DISPLAY "  ERROR ON 600. ADC source/type is not approved."
+       DISPLAY "  SOURCE=", L$_WS01_ADC_SRC_CODE,
+               "  TYPE=",   L$_WS01_ADC_TYPE_CODE
+
+       MOVE "<ADC source/type combination is not approved.>"
+         TO SP$_ACW_FORM_MSG
+
+       MOVE SP$_MSG_ERROR
+         TO SP$_EXIT_STATUS
+            SP$_ACW_PROC_AUX_STATUS
+
+       MOVE "Sec:BKA-CHECK-SRC-TYPE-APPROVED"
+         TO SP$_ACW_FREE_TEXT
+
+       PERFORM X-ERRORS
+    END-IF
+    .
+ BKA-EXIT.    EXIT.
 *----------------------------------------------------------------------
  BL-CHECK-FILEIN-STAGE		    SECTION.
 *----------------------------------------------------------------------
@@ -1856,7 +2154,12 @@ C-READ-INPUT-FILE
 
     SET L$_SW01_EOF_INP_FILE_NO   TO TRUE
 
-    PERFORM C-READ-INPUT-FILE
+*   Read every physical record here, not through C-READ-INPUT-FILE -
+*   that section silently skips DATA records outside SYM$_ADC_RANGE_
+*   LOW/HIGH (see its own header comment), but this header/trailer
+*   count has to match L$_WS01_FILE_NUM_RECORDS against the whole
+*   file regardless of which slice this copy of the run is working.
+    PERFORM CZ-READ-ONE-RECORD
 
     MOVE K_TRB71I_ADC_REC
       TO TRNF_FIRST_DATA_REC IN ICA_SVM_CHECK_DUP_BALANC_WKSP
@@ -1882,7 +2185,7 @@ C-READ-INPUT-FILE
              CONTINUE
        END-EVALUATE
 
-       PERFORM C-READ-INPUT-FILE
+       PERFORM CZ-READ-ONE-RECORD
     END-PERFORM
 
 *   תמויסה תומושר תומכמ הנוש תרתוכה תומושר תומכו הדימב
@@ -1970,7 +2273,7 @@ DISPLAY "Close input file: ", L$_K_TRB71I_ADC_NAME
                    GIVING SP$_ACW_PROC_AUX_STATUS.
 
     IF SP$_ACW_PROC_AUX_STATUS  IS FAILURE
-       MOVE SP$_MSG_ERROR 
+       MOVE SP$_MSG_ERROR
          TO SP$_EXIT_STATUS
 
        DISPLAY "Error in Sec:BLB-CHECK-DUP-BALANCE "
@@ -1981,10 +2284,41 @@ DISPLAY "Close input file: ", L$_K_TRB71I_ADC_NAME
        PERFORM X-ERRORS
     ELSE
        DISPLAY "Rtn: ICA_SVM_FILEIN_CHECK_DUP_BALANC reported success."
+
+       PERFORM BLBA-CHECK-DUP-RESULT
     END-IF
     .
  BLB-
 EXIT.     EXIT.
+*----------------------------------------------------------------------
+*# 16-NOV-2025 - TP_TSARSU - the fingerprint check above (TRNF_ID,
+*# record count, first data record) was already being sent to
+*# ICA_SVM_FILEIN_CHECK_DUP_BALANC and coming back with an answer in
+*# TRNF_DUPL_IND, but nothing ever looked at it. Reject the file
+*# instead of quietly applying it a second time.
+ BLBA-CHECK-DUP-RESULT			SECTION.
+*----------------------------------------------------------------------
+ BLBA-00.
+
+    IF TRNF_DUPL_IND IN ICA_SVM_CHECK_DUP_BALANC_WKSP  NOT = "ל"
+       DISPLAY "  ERROR. This K_TRB71I_ADC file was already processed."
+       DISPLAY "  TRNF_ID=",
+               TRNF_ID IN ICA_SVM_CHECK_DUP_BALANC_WKSP CONVERSION
+
+       MOVE "<This ADC file was already processed - duplicate.>"
+         TO SP$_ACW_FORM_MSG
+
+       MOVE SP$_MSG_ERROR
+         TO SP$_EXIT_STATUS
+            SP$_ACW_PROC_AUX_STATUS
+
+       MOVE "Sec:BLBA-CHECK-DUP-RESULT"
+         TO SP$_ACW_FREE_TEXT
+
+       PERFORM X-ERRORS
+    END-IF
+    .
+ BLBA-EXIT.    EXIT.
 *----------------------------------------------------------------------
  BLD-UPDATE-FILEIN-STATUS		    SECTION.
 *----------------------------------------------------------------------
@@ -2026,17 +2360,51 @@ OPEN OUTPUT P_TRB71I_MSM_SUM_MSG
 *----------------------------------------------------------------------
  C-READ-INPUT-FILE          SECTION.
 *----------------------------------------------------------------------
+*# 02-DEC-2025 - TP_ASAKA - when SYM$_ADC_RANGE_LOW/HIGH narrow this
+*# run to one slice of the ADC file (see BCB-GET-CHUNK-RANGE), keep
+*# reading and silently discarding DATA records for customers outside
+*# the slice, so A-MAIN's control-break driving loop never has to
+*# know the file was split. Header and trailer records are never
+*# skipped this way.
  C-00.
 
-    READ K_TRB71I_ADC 
-       AT END  
-	  SET L$_SW01_EOF_INP_FILE_YES  TO TRUE 
-  
+    PERFORM CZ-READ-ONE-RECORD
+
+    PERFORM CZ-READ-ONE-RECORD
+       UNTIL L$_SW01_EOF_INP_FILE_YES
+          OR NOT L$_MH01_CURR_REC_TYPE_DATA
+          OR (L$_WS01_CUST_INT_ID  IN K_TRB71I_ADC_REC  NOT <  SYM$_ADC_RANGE_LOW
+         AND  L$_WS01_CUST_INT_ID  IN K_TRB71I_ADC_REC  NOT >  SYM$_ADC_RANGE_HIGH)
+          OR L$_WS01_CUST_INT_ID  IN K_TRB71I_ADC_REC  >  SYM$_ADC_RANGE_HIGH
+
+* 19-DEC-2025 - TP_ELEVY - the file is sorted ascending by customer key
+* across chunk copies (see BCB-GET-CHUNK-RANGE), so once a DATA record's
+* key has crossed past this copy's own SYM$_ADC_RANGE_HIGH nothing
+* further in the file can still belong to this copy's slice; treat it
+* as this copy's own end of file instead of reading on to the physical
+* end, which used to make every chunk scan (and count) the whole file.
+    IF L$_MH01_CURR_REC_TYPE_DATA
+       AND L$_WS01_CUST_INT_ID  IN K_TRB71I_ADC_REC  >  SYM$_ADC_RANGE_HIGH
+       SET L$_SW01_EOF_INP_FILE_YES  TO TRUE
+    END-IF
+
+    MOVE SP$_MSG_NORMAL
+      TO SP$_ACW_PROC_AUX_STATUS  OF UTL_CONTROL_ACW
+    .
+ C-EXIT.     EXIT.
+*----------------------------------------------------------------------
+ CZ-READ-ONE-RECORD          SECTION.
+*----------------------------------------------------------------------
+ CZ-00.
+
+    READ K_TRB71I_ADC
+       AT END
+	  SET L$_SW01_EOF_INP_FILE_YES  TO TRUE
+
        NOT AT END
           ADD 1 TO L$_CT01_INP_REC_COUNT
 
-          MOVE L$_WS01_REC_TYPE		    IN ICA_TRB71I_ACCUM_I
-NTRF_REC
+          MOVE L$_WS01_REC_TYPE		    IN ICA_TRB71I_ACCUM_INTRF_REC
                                             IN K_TRB71I_ADC_REC
             TO L$_MH01_CURR_REC_TYPE
 
@@ -2049,15 +2417,14 @@ NTRF_REC
           IF L$_WS01_REC_TYPE_DATA	    IN ICA_TRB71I_ACCUM_INTRF_REC
                                             IN K_TRB71I_ADC_REC
           THEN
-             PERFORM CA-GET-NUMERIC-F
-IELDS-VALUES
+             PERFORM CA-GET-NUMERIC-FIELDS-VALUES
+
+             INSPECT L$_WS01_CUST_INT_ID    IN K_TRB71I_ADC_REC
+                REPLACING LEADING SPACES BY ZEROES
           END-IF
     END-READ
-
-    MOVE SP$_MSG_NORMAL  
-      TO SP$_ACW_PROC_AUX_STATUS  OF UTL_CONTROL_ACW
     .
- C-EXIT.     EXIT.
+ CZ-EXIT.     EXIT.
 *----------------------------------------------------------------------
  CA-GET-NUMERIC-FIELDS-VALUES            SECTION.
 *----------------------------------------------------------------------
@@ -2093,6 +2460,10 @@ EN_BALANCE_9
     MOVE ZEROES
       TO L$_CT01_SUM_ADC_TRN
 
+*#  08-JAN-2026 - TP_GAHARO - new customer, new reversal-matching window.
+    MOVE ZEROES
+      TO L$_WS01_REVERSAL_APPLIED_CNT
+
     MOVE ICA_TRB71I_SET_DBCR_STOP_INIT
       TO ICA_TRB71I_SET_DBCR_STOP_WKSP
 
@@ -2252,6 +2623,10 @@ UATE
              DISPLAY "Bad Debt Movement, Ignore."
           ELSE
              PERFORM DBA-HANDLE-CUST-DATA
+
+             IF L$_SW01_DATA_REC_OK
+                PERFORM DBAA-CHECK-REVERSAL-RECEIPT
+             END-IF
           END-IF
 
           PERFORM DBB-UPDATE-REC-COUNTERS
@@ -2310,6 +2685,75 @@ LANCE >
      TO L$_CT01_SUM_ADC_TRN
     .
  DBA-EXIT.     EXIT.
+*----------------------------------------------------------------------
+*# 27-JAN-2026 - TP_NHELER - Change #0001 only netted a reversal's
+*# amount into the customer's running total; this matches each
+*# reversal receipt (negative TRX_AMOUNT) to the original receipt it
+*# reverses (by the record's BPEL interface record id) within the
+*# customer's batch, and reports - rather than silently accepting -
+*# a reversal for which no applied original can be found. A receipt
+*# that is not itself a reversal is simply remembered here in case a
+*# reversal for it shows up later in the same batch.
+ DBAA-CHECK-REVERSAL-RECEIPT	    SECTION.
+*----------------------------------------------------------------------
+ DBAA-00.
+
+    MOVE L_WS01_BPEL_INTRF_REC_ID   IN K_TRB71I_ADC_REC
+      TO L$_WS01_REVERSAL_BPEL_ID_9
+
+    IF L$_WS01_TRX_AMOUNT_9 < ZERO
+       PERFORM DBAB-MATCH-REVERSAL-ORIGINAL
+
+       IF L$_SW01_REVERSAL_NOT_MATCHED
+          ADD 1  TO L$_CT01_INP_DATA_REC_REV_NO_ORIG
+
+          DISPLAY "** WARNING. Reversal receipt with no matching "
+                  "original in this batch."
+          DISPLAY "   BPEL_INTRF_REC_ID=",
+                  L$_WS01_REVERSAL_BPEL_ID_9  CONVERSION
+       END-IF
+    ELSE
+       PERFORM DBAC-REMEMBER-REVERSAL-ORIGINAL
+    END-IF
+    .
+ DBAA-EXIT.    EXIT.
+*----------------------------------------------------------------------
+ DBAB-MATCH-REVERSAL-ORIGINAL	    SECTION.
+*----------------------------------------------------------------------
+ DBAB-00.
+
+    SET L$_SW01_REVERSAL_NOT_MATCHED    TO TRUE
+
+    PERFORM VARYING L$_IX01_IND  FROM 1 BY 1
+            UNTIL (L$_IX01_IND > L$_WS01_REVERSAL_APPLIED_CNT)  OR
+                  (L$_SW01_REVERSAL_MATCHED)
+
+       IF L$_WS01_REVERSAL_APPLIED_ID(L$_IX01_IND)  =
+          L$_WS01_REVERSAL_BPEL_ID_9
+       THEN
+          SET L$_SW01_REVERSAL_MATCHED    TO TRUE
+       END-IF
+    END-PERFORM
+    .
+ DBAB-EXIT.    EXIT.
+*----------------------------------------------------------------------
+ DBAC-REMEMBER-REVERSAL-ORIGINAL	    SECTION.
+*----------------------------------------------------------------------
+ DBAC-00.
+
+    IF L$_WS01_REVERSAL_APPLIED_CNT  <  100
+       ADD 1  TO L$_WS01_REVERSAL_APPLIED_CNT
+
+       MOVE L$_WS01_REVERSAL_BPEL_ID_9
+         TO L$_WS01_REVERSAL_APPLIED_ID(L$_WS01_REVERSAL_APPLIED_CNT)
+    ELSE
+       DISPLAY "*** WARNING: applied-receipt table has more "
+               "than 100 entries for this customer - extras ignored; "
+               "a later reversal for one of them will be reported as "
+               "no matching original ***"
+    END-IF
+    .
+ DBAC-EXIT.    EXIT.
 *----------------------------------------------------------------------
  DBB-UPDATE-REC-COUNTERS		    SECTION.
 *----------------------------------
@@ -2466,6 +2910,16 @@ nge #0001
           PERFORM DD
 A-SET-DBCR-STOP-AMOUNTS
 
+* 13-FEB-2026 - TP_ONISSA - this customer still gets an ATR_R record
+* below (IF (L$_MH01_PREV_REC_TYPE_DATA) a few lines down) but, unlike
+* the WHEN above, no 875 history record - either the input failed
+* validation or its net transaction amount was exactly zero (nothing
+* to post to the accumulator). Count it so
+* ED-CHECK-OUTPUT-RECONCILE does not flag every net-zero/rejected
+* customer as an output mismatch.
+       WHEN (L$_MH01_PREV_REC_TYPE_DATA)
+          ADD 1 TO L$_CT01_ATR_NO_875_COUNT
+
        WHEN OTHER
           CONTINUE
     END-EVALUATE
@@ -2695,6 +3149,14 @@ $_WS01_SUM_REC_LINE
        DISPLAY L$_WS01_SUM_REC_LINE
     END-IF
 
+*#  02-MAR-2026 - TP_TSARSU - reversal receipts with no matching
+*#  original in their customer's batch (see DBAA-CHECK-REVERSAL-
+*#  RECEIPT) - reported here rather than dropped silently.
+    IF L$_CT01_INP_DATA_REC_REV_NO_ORIG > ZERO
+       DISPLAY "** WARNING. ", L$_CT01_INP_DATA_REC_REV_NO_ORIG CONVERSION,
+               " reversal receipt(s) had no matching original."
+    END-IF
+
 *   וזזוקש םירבוצ םוכיס
     MOVE L$_CT01_875_SUM_COUNT
       TO L$_WS01_SUM_REC	IN L$_WS01_SUM_ACCUM_LINE
@@ -2790,9 +3252,46 @@ WN_PROCESS"  USING  UTL_SPAWN_PROCESS_WKSP
        DISPLAY "Procedure ICA_SEND_INTERNAL_MAIL ended successfuly."
     ELSE
        DISPLAY "Procedure ICA_SEND_INTERNAL_MAIL ended with errors!!!"
+
+*           Start Change #0002
+*           queue the failed send for a follow-up job to resubmit,
+*           so it does not just disappear. This queue has to
+*           accumulate every unresubmitted failure across runs (and
+*           across concurrent chunk copies of this same run - see
+*           BCB-GET-CHUNK-RANGE) until the follow-up job drains it,
+*           so a later failure must never truncate an earlier one
+*           still waiting.
+       MOVE SYM$_OPER_ID	    TO P_TRB71I_MAIL_RETRY_OPER_ID
+       MOVE L$_WS01_MSM_FILE_NAME  TO P_TRB71I_MAIL_RETRY_FILE_NAME
+       MOVE L$_WS01_CURRENT_DATE   TO P_TRB71I_MAIL_RETRY_DATE
+
+       PERFORM UJA-OPEN-MAIL-RETRY-FILE
+       WRITE P_TRB71I_MAIL_RETRY_REC
+       CLOSE P_TRB71I_MAIL_RETRY
+*           End Change #0002
     END-IF
     .
  UJ-EXIT.    EXIT.
+*----------------------------------------------------------------------
+ UJA-OPEN-MAIL-RETRY-FILE   SECTION.
+*----------------------------------------------------------------------
+*           Start Change #0002
+ UJA-00.
+
+    MOVE L$_P_TRB71I_MAIL_RETRY_NAME TO L$_PROBE_FILE_NAME.
+
+    OPEN INPUT P_TRB71I_PROBE.
+
+    IF L$_PROBE_FILE_FOUND
+    THEN
+        CLOSE P_TRB71I_PROBE
+        OPEN EXTEND P_TRB71I_MAIL_RETRY
+    ELSE
+        OPEN OUTPUT P_TRB71I_MAIL_RETRY
+    END-IF
+    .
+ UJA-EXIT.   EXIT.
+*           End Change #0002
 *----------------------------------------------------------------------
  UM-MSG-ENV-DETAILS		SECTION.
 *----------------------------------------------------------------------
@@ -3060,6 +3559,10 @@ LETE	    SECTION.
 
        PERFORM EE-UPDATE-SYMBOLS
 
+       PERFORM ED-CHECK-OUTPUT-RECONCILE
+
+       PERFORM EF-WRITE-METRICS-FEED
+
        DISPLAY L$_CT01_INP_HDR_REC         " :טלקה ץבוקב תרתוכ תומושר כהס"
        DISPLAY
  L$_CT01_INP_TRL_REC         " :טלקה ץבוקב תמויס תומושר כהס"
@@ -3222,6 +3725,95 @@ ADC
     PERFORM ECC-CLOSE-MAIL-FILES
     .
  EC-EXIT.     EXIT.
+*----------------------------------------------------------------------
+ ED-CHECK-OUTPUT-RECONCILE	    SECTION.
+*----------------------------------------------------------------------
+ ED-00.
+
+*# 20-MAR-2026 - TP_ASAKA - tie the 875 and ATR_R counts back to the
+*# ADC records read, so a partial write on one side doesn't slip by
+*# unnoticed.
+    DISPLAY "ADC records read: ",  L$_CT01_INP_REC_COUNT
+    DISPLAY "P_TRB71I_875 records written: ",
+            L$_CT01_875_REC_COUNT
+    DISPLAY "P_TRB71I_ATR_R records written: ",
+            L$_CT01_ATR_REC_COUNT
+    DISPLAY "ATR_R with no matching 875 (net-zero/rejected): ",
+            L$_CT01_ATR_NO_875_COUNT
+
+* 07-APR-2026 - TP_ELEVY - a customer with no matching original
+* amount (net-zero) or a failed-validation customer gets an ATR_R
+* record with no 875 by design (see DD-END-CUST) - add
+* L$_CT01_ATR_NO_875_COUNT back before comparing so those expected,
+* by-design gaps are not reported as an output mismatch.
+    IF (L$_CT01_875_REC_COUNT + L$_CT01_ATR_NO_875_COUNT)
+                            NOT = L$_CT01_ATR_REC_COUNT
+       SET L$_SW01_RECONCILE_NOT_OK    TO TRUE
+
+       DISPLAY "*** WARNING: 875 / ATR_R record counts do not"
+               " reconcile. ***"
+    ELSE
+       SET L$_SW01_RECONCILE_OK        TO TRUE
+    END-IF
+    .
+ ED-EXIT.    EXIT.
+*----------------------------------------------------------------------
+*# 24-APR-2026 - TP_GAHARO - per-source/type activity metrics feed -
+*# one record per run with the ADC source/type this run processed
+*# (set by BKA-CHECK-SRC-TYPE-APPROVED), its record counts, its
+*# error count and its elapsed time, so activity across the chunk-
+*# range streams a concurrent multi-copy run is split into can be
+*# rolled up downstream instead of only ever seen in this run's own
+*# DISPLAY log.
+ EF-WRITE-METRICS-FEED	    SECTION.
+*----------------------------------------------------------------------
+ EF-00.
+
+    INITIALIZE  UTL_GET_DATE_TIME_WKSP
+
+    CALL 'UTL_GET_DATE_TIME'  USING  UTL_GET_DATE_TIME_WKSP
+
+    IF SP$_SYSPRO_STATUS  IN UTL_GET_DATE_TIME_WKSP  IS SUCCESS
+       MOVE SP$_DATE_TIME_BINARY    IN UTL_GET_DATE_TIME_WKSP
+	 TO L$_SYSTEM_DATE_END
+    ELSE
+       DISPLAY "Error in Sec:EF-WRITE-METRICS-FEED  Rtn:UTL_GET_DATE_TIME"
+       MOVE L$_SYSTEM_DATE_START
+	 TO L$_SYSTEM_DATE_END
+    END-IF
+
+* 12-MAY-2026 - TP_NHELER - SP$_DATE_TIME_BINARY's native scale is
+* calendar days (see BG-GET-CURRENT-TIME's own UTL_APPLY_DELTA_TIME_V2
+* call a day ahead using C$_DAYS/1), so the raw subtraction below is
+* in days; P_TRB71I_METRICS_ELAPSED_SEC is documented in seconds.
+    COMPUTE L$_WS01_METRICS_ELAPSED
+          = (L$_SYSTEM_DATE_END - L$_SYSTEM_DATE_START) * 86400
+
+    MOVE L$_WS01_TRNF_ID		TO P_TRB71I_METRICS_TRNF_ID
+    MOVE L$_WS01_ADC_SRC_CODE		TO P_TRB71I_METRICS_SRC_CODE
+    MOVE L$_WS01_ADC_TYPE_CODE		TO P_TRB71I_METRICS_TYPE_CODE
+    MOVE L$_CT01_INP_REC_COUNT		TO P_TRB71I_METRICS_REC_READ
+    MOVE L$_CT01_875_REC_COUNT		TO P_TRB71I_METRICS_REC_875
+    MOVE L$_CT01_ATR_REC_COUNT		TO P_TRB71I_METRICS_REC_ATR
+    MOVE L$_CT01_INP_DATA_REC_NOT_OK	TO P_TRB71I_METRICS_REC_ERROR
+    MOVE L$_WS01_METRICS_ELAPSED	TO P_TRB71I_METRICS_ELAPSED_SEC
+    MOVE L$_WS01_CURRENT_DATE		TO P_TRB71I_METRICS_DATE
+
+    OPEN OUTPUT P_TRB71I_METRICS
+    DISPLAY "Open Output File: " L$_P_TRB71I_METRICS_NAME
+
+    WRITE P_TRB71I_METRICS_REC
+
+    CLOSE P_TRB71I_METRICS
+    DISPLAY "Close Output File: " L$_P_TRB71I_METRICS_NAME
+
+    DISPLAY "METRICS - SRC:", L$_WS01_ADC_SRC_CODE,
+            " TYPE:", L$_WS01_ADC_TYPE_CODE,
+            " READ:", L$_CT01_INP_REC_COUNT,
+            " ERRORS:", L$_CT01_INP_DATA_REC_NOT_OK,
+            " ELAPSED:", L$_WS01_METRICS_ELAPSED
+    .
+ EF-EXIT.    EXIT.
 *----------------------------------------------------------------------
  ECA-SET-MSM-SUBJECT	    SECTION.
 *----------------------------------------------------------------------
