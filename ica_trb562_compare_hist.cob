@@ -0,0 +1,795 @@
+*********************************************************************
+******* PROGRAM_NAME: [ICA_TRB562_COMPARE_HIST.COB] ****************
+*                                                                   *
+*                                    [TR sub-system]                *
+*                Regression diff for ICA_TRB561_CHECK_HIST output  *
+*                                                                   *
+*                                                 Functional descr. *
+*                                                                   *
+*  Companion batch job to ICA_TRB561_CHECK_HIST.  Compares the OLD *
+*  methods output file pair (data + count) against each of the     *
+*  other method-variant passes output file pairs, record by        *
+*  record, for the same OPER_ID.  Every mismatch, and every record  *
+*  present in one file but not the other, is written to a           *
+*  discrepancy report file; the run is flagged FAILURE (via         *
+*  SP$_ACW_PROC_AUX_STATUS/SP$_EXIT_STATUS) if any discrepancy was   *
+*  found, so a caller can branch on the result without having to    *
+*  read the report itself.                                          *
+*                                                                   *
+*                                                          Authors  *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Design    *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Coding    *
+*                                                                   *
+*                                                         Parameters*
+*       Field name        I/O   Description (meaning, values, use) *
+*       OPER_ID            I    run ID shared with the              *
+*                                ICA_TRB561_CHECK_HIST run being     *
+*                                checked - used to build the OLD_/   *
+*                                NEW_/VAnn_ file names.              *
+*       NUM_METHODS        I    how many method-variant passes      *
+*                                CHECK_HIST ran (1-9).  Zero/not     *
+*                                supplied defaults to 2 (OLD, NEW).  *
+*                                                                   *
+*                                                    Data repository*
+*       File/Table              I/O  Description                   *
+*       C_DATA_FILE_1            I   OLD methods data output        *
+*       C_DATA_FILE_2            I   other methods data output      *
+*       C_COUNT_FILE_1           I   OLD methods count output       *
+*       C_COUNT_FILE_2           I   other methods count output      *
+*       O_REPORT_FILE            O   discrepancy report             *
+*                                                                   *
+*                                            Modification history   *
+*                   Description          Oper. name     Date   CID *
+* --------------------------------- ------------- ----------- ---- *
+*********************************************************************
+ IDENTIFICATION DIVISION.
+*********************************************************************
+ PROGRAM-ID. ICA_TRB562_COMPARE_HIST.
+ AUTHOR.     TP_NHELER.
+
+*********************************************************************
+ ENVIRONMENT DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+ FILE-CONTROL.
+
+*   OLD methods data/count output from ICA_TRB561_CHECK_HIST.
+    SELECT C_DATA_FILE_1
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+    SELECT C_COUNT_FILE_1
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   The method variant currently being checked against the OLD one.
+    SELECT C_DATA_FILE_2
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+    SELECT C_COUNT_FILE_2
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Discrepancy report.
+    SELECT O_REPORT_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   The same I_CHECK_FILE the CHECK_HIST run read - opened here only to
+*   map a mismatched record's P$_RECORD_COUNTER back to its P$_PATH_NUM
+*   for the report, so a path-level regression is identifiable without
+*   re-reading the CHECK_HIST run by hand.
+    SELECT C_INPUT_CHECK_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*********************************************************************
+ DATA DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ FILE SECTION.
+*--------------------------------------------------------------------
+ FD C_DATA_FILE_1
+    VALUE OF ID IS L$_DATA_FILE_1_NAME.
+    COPY "ICA_CDD_WKSP:ICA_TRB561_OUT_WKSP" FROM DICTIONARY
+       REPLACING    ICA_TRB561_OUT_WKSP
+              BY    C_DATA_REC_1.
+
+ FD C_DATA_FILE_2
+    VALUE OF ID IS L$_DATA_FILE_2_NAME.
+    COPY "ICA_CDD_WKSP:ICA_TRB561_OUT_WKSP" FROM DICTIONARY
+       REPLACING    ICA_TRB561_OUT_WKSP
+              BY    C_DATA_REC_2.
+
+ FD C_COUNT_FILE_1
+    VALUE OF ID IS L$_COUNT_FILE_1_NAME.
+    COPY "ICA_CDD_WKSP:ICA_TRB561_OUT_CNT_WKSP" FROM DICTIONARY
+       REPLACING    ICA_TRB561_OUT_CNT_WKSP
+              BY    C_COUNT_REC_1.
+
+ FD C_COUNT_FILE_2
+    VALUE OF ID IS L$_COUNT_FILE_2_NAME.
+    COPY "ICA_CDD_WKSP:ICA_TRB561_OUT_CNT_WKSP" FROM DICTIONARY
+       REPLACING    ICA_TRB561_OUT_CNT_WKSP
+              BY    C_COUNT_REC_2.
+
+ FD O_REPORT_FILE
+    VALUE OF ID IS L$_O_REPORT_FILE_NAME.
+ 01 O_REPORT_REC.
+    03 MSG                         PIC X(200).
+
+ FD C_INPUT_CHECK_FILE
+    VALUE OF ID IS L$_INPUT_CHECK_FILE_NAME.
+    COPY "ICA_CDD_WKSP:ICA_TRB561_IN_WKSP" FROM DICTIONARY
+       REPLACING    ICA_TRB561_IN_WKSP
+              BY    C_INPUT_CHECK_REC.
+
+*--------------------------------------------------------------------
+ WORKING-STORAGE                         SECTION.
+*--------------------------------------------------------------------
+ 01 ICA_ICF_EXCEPTION_HANDLER       PIC S9(9) COMP VALUE EXTERNAL ICA_ICF_EXCEPTION_HANDLER.
+
+ 01 L$_WS01_FILES_NAME.
+    03 L$_DATA_FILE_1_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TRB561_OUT_".
+       05 FILLER		    PIC X(04)	    VALUE "OLD_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_COUNT_FILE_1_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TRB561_OUT_".
+       05 FILLER		    PIC X(04)	    VALUE "OLD_".
+       05 FILLER		    PIC X(04)	    VALUE "CNT_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_DATA_FILE_2_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TRB561_OUT_".
+       05 L$_WS01_TYPE_2	    PIC X(04).
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_COUNT_FILE_2_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TRB561_OUT_".
+       05 L$_WS01_TYPE_2	    PIC X(04).
+       05 FILLER		    PIC X(04)	    VALUE "CNT_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_O_REPORT_FILE_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TRB561_CMP_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_INPUT_CHECK_FILE_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(14)	    VALUE "ICA_TRB561_IN_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+ 01 L$_SW01_SWITCHES.
+    03 L$_SW01_EOF_DATA_1           PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_DATA_1_NO		    VALUE 0.
+       88 L$_SW01_EOF_DATA_1_YES		    VALUE 1.
+    03 L$_SW01_EOF_DATA_2           PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_DATA_2_NO		    VALUE 0.
+       88 L$_SW01_EOF_DATA_2_YES		    VALUE 1.
+    03 L$_SW01_EOF_COUNT_1          PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_COUNT_1_NO		    VALUE 0.
+       88 L$_SW01_EOF_COUNT_1_YES		    VALUE 1.
+    03 L$_SW01_EOF_COUNT_2          PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_COUNT_2_NO		    VALUE 0.
+       88 L$_SW01_EOF_COUNT_2_YES		    VALUE 1.
+    03 L$_SW01_DISCREPANCY          PIC 9(01)       VALUE 0.
+       88 L$_SW01_DISCREPANCY_NO		    VALUE 0.
+       88 L$_SW01_DISCREPANCY_YES		    VALUE 1.
+    03 L$_SW01_EOF_CHECK             PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_CHECK_NO		    VALUE 0.
+       88 L$_SW01_EOF_CHECK_YES		    VALUE 1.
+
+ 01 L$_WS01_NUM_METHODS             PIC 9(01)       VALUE 2.
+ 01 L$_WS01_METHOD_IX                PIC 9(01)       VALUE 0.
+
+*#  lockstep position of C_INPUT_CHECK_FILE, used by CD-LOOKUP-PATH-NUM
+*#  to translate a mismatched record's P$_RECORD_COUNTER into the
+*#  P$_PATH_NUM it was built from.
+ 01 L$_WS01_CHECK_REC_COUNTER        PIC S9(9)  COMP VALUE 0.
+ 01 L$_WS01_LOOKUP_RECORD_COUNTER    PIC S9(9)  COMP VALUE 0.
+ 01 L$_WS01_LOOKUP_PATH_NUM          PIC 9(02)       VALUE 0.
+ 01 L$_WS01_PATH_IX                  PIC 9(02)       VALUE 0.
+
+*#  one flag per PATH01..PATH84 workspace (see ICA_TRB561_CHECK_HIST's
+*#  B-00), set when any mismatch traces back to that path, so Z-FINISH
+*#  can report which specific paths regressed rather than just "some
+*#  path differed".
+ 01 L$_WS01_PATH_FAIL_TABLE.
+    03 L$_WS01_PATH_FAIL_FLAG  OCCURS 84 TIMES PIC 9 VALUE 0.
+
+ 01 L$_CT01_COUNTERS.
+    03 L$_CT01_DATA_MATCH            PIC 9(09).
+    03 L$_CT01_DATA_MISMATCH         PIC 9(09).
+    03 L$_CT01_COUNT_MATCH           PIC 9(09).
+    03 L$_CT01_COUNT_MISMATCH        PIC 9(09).
+
+* UTL wksp and inc copies
+*------------------------
+ COPY 'UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_GET_DATE_TIME_WKSP'          FROM DICTIONARY.
+
+ COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+ COPY 'UTL_SOURCE:UTL_MESSAGE.INC'.
+
+* ICA wksp and inc copies
+*------------------------
+ COPY "ICA_CDD_WKSP:ICA_RMS_MSG_WKSP"                FROM DICTIONARY.
+ COPY "ICA_CDD_WKSP:ICA_CONSTANT_VALUES"	     FROM DICTIONARY.
+
+*--------------------------------------------------------------------
+ LINKAGE                                SECTION.
+*--------------------------------------------------------------------
+ COPY 'UTL_CDD_WKSP:UTL_USER_ACW'                    FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CONTROL_ACW'                 FROM DICTIONARY.
+ COPY 'ICA_CDD_WKSP:ICA_TRB562_COMPARE_HIST_WKSP'    FROM DICTIONARY.
+
+*********************************************************************
+ PROCEDURE DIVISION USING UTL_USER_ACW
+                          UTL_CONTROL_ACW
+                          ICA_TRB562_COMPARE_HIST_WKSP
+                   GIVING SP$_ACW_PROC_AUX_STATUS.
+*********************************************************************
+ DECLARATIVES.
+*-----------------------------------------------------------------------
+ 001-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON C_DATA_FILE_1.
+ 001.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_DATA_FILE_1_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 002-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON C_DATA_FILE_2.
+ 002.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_DATA_FILE_2_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 002-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 003-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON C_COUNT_FILE_1.
+ 003.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_COUNT_FILE_1_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 003-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 004-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON C_COUNT_FILE_2.
+ 004.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_COUNT_FILE_2_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 004-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 005-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON O_REPORT_FILE.
+ 005.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_O_REPORT_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 005-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+ END DECLARATIVES.
+
+*--------------------------------------------------------------------
+ A-MAIN			    SECTION.
+*--------------------------------------------------------------------
+ A-00.
+
+    PERFORM B-INIT
+
+    PERFORM UNTIL L$_WS01_METHOD_IX = L$_WS01_NUM_METHODS
+       ADD 1 TO L$_WS01_METHOD_IX
+       PERFORM C-HANDLE
+    END-PERFORM
+
+    PERFORM Z-FINISH
+    .
+ A-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ B-INIT                     SECTION.
+*--------------------------------------------------------------------
+ B-00.
+
+    DISPLAY 'Start of program: ICA_TRB562_COMPARE_HIST.'
+
+    INITIALIZE L$_SW01_SWITCHES
+               L$_CT01_COUNTERS
+
+    MOVE SP$_MSG_NORMAL
+      TO SP$_ACW_PROC_AUX_STATUS  OF UTL_CONTROL_ACW
+
+    IF NUM_METHODS	    IN ICA_TRB562_COMPARE_HIST_INP > ZERO
+       MOVE NUM_METHODS	    IN ICA_TRB562_COMPARE_HIST_INP
+         TO L$_WS01_NUM_METHODS
+    END-IF
+
+    MOVE OPER_ID	    IN ICA_TRB562_COMPARE_HIST_INP
+      TO L$_WS01_OPER_ID    IN L$_DATA_FILE_1_NAME
+         L$_WS01_OPER_ID    IN L$_COUNT_FILE_1_NAME
+         L$_WS01_OPER_ID    IN L$_DATA_FILE_2_NAME
+         L$_WS01_OPER_ID    IN L$_COUNT_FILE_2_NAME
+         L$_WS01_OPER_ID    IN L$_O_REPORT_FILE_NAME
+         L$_WS01_OPER_ID    IN L$_INPUT_CHECK_FILE_NAME
+
+*#  method 1 (OLD) is always the baseline that every other pass is
+*#  checked against.
+    MOVE 1
+      TO L$_WS01_METHOD_IX
+
+    OPEN OUTPUT O_REPORT_FILE
+    DISPLAY "Open Output File: " L$_O_REPORT_FILE_NAME
+
+    MOVE "ICA_TRB561_CHECK_HIST regression diff report"
+      TO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+    .
+ B-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ C-HANDLE				SECTION.
+*--------------------------------------------------------------------
+ C-00.
+
+    EVALUATE L$_WS01_METHOD_IX
+        WHEN 2
+            MOVE "NEW_"
+              TO L$_WS01_TYPE_2	IN L$_DATA_FILE_2_NAME
+                                IN L$_COUNT_FILE_2_NAME
+        WHEN OTHER
+            STRING "VA"		    DELIMITED BY SIZE
+                   L$_WS01_METHOD_IX    DELIMITED BY SIZE
+                   "_"		    DELIMITED BY SIZE
+              INTO L$_WS01_TYPE_2	IN L$_DATA_FILE_2_NAME
+            END-STRING
+            MOVE L$_WS01_TYPE_2	IN L$_DATA_FILE_2_NAME
+              TO L$_WS01_TYPE_2	IN L$_COUNT_FILE_2_NAME
+    END-EVALUATE
+
+    PERFORM CA-COMPARE-DATA-FILES
+
+    PERFORM CB-COMPARE-COUNT-FILES
+    .
+ C-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CA-COMPARE-DATA-FILES			SECTION.
+*--------------------------------------------------------------------
+ CA-00.
+
+    OPEN INPUT C_DATA_FILE_1
+    DISPLAY "Open Input File: " L$_DATA_FILE_1_NAME
+
+    OPEN INPUT C_DATA_FILE_2
+    DISPLAY "Open Input File: " L$_DATA_FILE_2_NAME
+
+*#  C_INPUT_CHECK_FILE is rewound for every method pass, since each
+*#  pass's data file positions are checked against the same OLD
+*#  baseline key order again.
+    OPEN INPUT C_INPUT_CHECK_FILE
+    DISPLAY "Open Input File: " L$_INPUT_CHECK_FILE_NAME
+
+    MOVE 0 TO L$_WS01_CHECK_REC_COUNTER
+    SET L$_SW01_EOF_CHECK_NO	TO TRUE
+
+    SET L$_SW01_EOF_DATA_1_NO	TO TRUE
+    SET L$_SW01_EOF_DATA_2_NO	TO TRUE
+
+    READ C_DATA_FILE_1
+        AT END
+            SET L$_SW01_EOF_DATA_1_YES TO TRUE
+    END-READ
+
+    READ C_DATA_FILE_2
+        AT END
+            SET L$_SW01_EOF_DATA_2_YES TO TRUE
+    END-READ
+
+    PERFORM UNTIL L$_SW01_EOF_DATA_1_YES AND L$_SW01_EOF_DATA_2_YES
+        EVALUATE TRUE
+            WHEN L$_SW01_EOF_DATA_1_YES
+                MOVE P$_RECORD_COUNTER IN C_DATA_REC_2
+                  TO L$_WS01_LOOKUP_RECORD_COUNTER
+                PERFORM CD-LOOKUP-PATH-NUM
+                STRING "EXTRA DATA RECORD in method 2 file, not in OLD"
+                       " - PATH:"       DELIMITED BY SIZE
+                       L$_WS01_LOOKUP_PATH_NUM DELIMITED BY SIZE
+                  INTO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                PERFORM CE-MARK-PATH-FAILED
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_DATA_MISMATCH
+                READ C_DATA_FILE_2
+                    AT END
+                        SET L$_SW01_EOF_DATA_2_YES TO TRUE
+                END-READ
+
+            WHEN L$_SW01_EOF_DATA_2_YES
+                MOVE P$_RECORD_COUNTER IN C_DATA_REC_1
+                  TO L$_WS01_LOOKUP_RECORD_COUNTER
+                PERFORM CD-LOOKUP-PATH-NUM
+                STRING "MISSING DATA RECORD in method 2 file, present in OLD"
+                       " - PATH:"       DELIMITED BY SIZE
+                       L$_WS01_LOOKUP_PATH_NUM DELIMITED BY SIZE
+                  INTO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                PERFORM CE-MARK-PATH-FAILED
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_DATA_MISMATCH
+                READ C_DATA_FILE_1
+                    AT END
+                        SET L$_SW01_EOF_DATA_1_YES TO TRUE
+                END-READ
+
+            WHEN C_DATA_REC_1 = C_DATA_REC_2
+                ADD 1 TO L$_CT01_DATA_MATCH
+                READ C_DATA_FILE_1
+                    AT END
+                        SET L$_SW01_EOF_DATA_1_YES TO TRUE
+                END-READ
+                READ C_DATA_FILE_2
+                    AT END
+                        SET L$_SW01_EOF_DATA_2_YES TO TRUE
+                END-READ
+
+            WHEN OTHER
+                MOVE P$_RECORD_COUNTER IN C_DATA_REC_1
+                  TO L$_WS01_LOOKUP_RECORD_COUNTER
+                PERFORM CD-LOOKUP-PATH-NUM
+                STRING "DATA RECORD MISMATCH between OLD and method 2"
+                       " - PATH:"       DELIMITED BY SIZE
+                       L$_WS01_LOOKUP_PATH_NUM DELIMITED BY SIZE
+                  INTO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                PERFORM CE-MARK-PATH-FAILED
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_DATA_MISMATCH
+                READ C_DATA_FILE_1
+                    AT END
+                        SET L$_SW01_EOF_DATA_1_YES TO TRUE
+                END-READ
+                READ C_DATA_FILE_2
+                    AT END
+                        SET L$_SW01_EOF_DATA_2_YES TO TRUE
+                END-READ
+        END-EVALUATE
+    END-PERFORM
+
+    CLOSE C_DATA_FILE_1
+          C_DATA_FILE_2
+          C_INPUT_CHECK_FILE
+    .
+ CA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CB-COMPARE-COUNT-FILES		SECTION.
+*--------------------------------------------------------------------
+ CB-00.
+
+    OPEN INPUT C_COUNT_FILE_1
+    DISPLAY "Open Input File: " L$_COUNT_FILE_1_NAME
+
+    OPEN INPUT C_COUNT_FILE_2
+    DISPLAY "Open Input File: " L$_COUNT_FILE_2_NAME
+
+    SET L$_SW01_EOF_COUNT_1_NO	TO TRUE
+    SET L$_SW01_EOF_COUNT_2_NO	TO TRUE
+
+    READ C_COUNT_FILE_1
+        AT END
+            SET L$_SW01_EOF_COUNT_1_YES TO TRUE
+    END-READ
+
+    READ C_COUNT_FILE_2
+        AT END
+            SET L$_SW01_EOF_COUNT_2_YES TO TRUE
+    END-READ
+
+    PERFORM UNTIL L$_SW01_EOF_COUNT_1_YES AND L$_SW01_EOF_COUNT_2_YES
+        EVALUATE TRUE
+            WHEN L$_SW01_EOF_COUNT_1_YES
+                MOVE "EXTRA COUNT RECORD in method 2 file, not in OLD"
+                  TO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_COUNT_MISMATCH
+                READ C_COUNT_FILE_2
+                    AT END
+                        SET L$_SW01_EOF_COUNT_2_YES TO TRUE
+                END-READ
+
+            WHEN L$_SW01_EOF_COUNT_2_YES
+                MOVE "MISSING COUNT RECORD in method 2 file, present in OLD"
+                  TO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_COUNT_MISMATCH
+                READ C_COUNT_FILE_1
+                    AT END
+                        SET L$_SW01_EOF_COUNT_1_YES TO TRUE
+                END-READ
+
+            WHEN C_COUNT_REC_1 = C_COUNT_REC_2
+                ADD 1 TO L$_CT01_COUNT_MATCH
+                READ C_COUNT_FILE_1
+                    AT END
+                        SET L$_SW01_EOF_COUNT_1_YES TO TRUE
+                END-READ
+                READ C_COUNT_FILE_2
+                    AT END
+                        SET L$_SW01_EOF_COUNT_2_YES TO TRUE
+                END-READ
+
+            WHEN OTHER
+                MOVE "COUNT RECORD MISMATCH between OLD and method 2"
+                  TO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_COUNT_MISMATCH
+                READ C_COUNT_FILE_1
+                    AT END
+                        SET L$_SW01_EOF_COUNT_1_YES TO TRUE
+                END-READ
+                READ C_COUNT_FILE_2
+                    AT END
+                        SET L$_SW01_EOF_COUNT_2_YES TO TRUE
+                END-READ
+        END-EVALUATE
+    END-PERFORM
+
+    CLOSE C_COUNT_FILE_1
+          C_COUNT_FILE_2
+    .
+ CB-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CC-WRITE-REPORT-LINE			SECTION.
+*--------------------------------------------------------------------
+ CC-00.
+
+    WRITE O_REPORT_REC
+    .
+ CC-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CD-LOOKUP-PATH-NUM			SECTION.
+*--------------------------------------------------------------------
+*#  Scans C_INPUT_CHECK_FILE forward (it is only ever read forward,
+*#  same as every other sequential file in this program) from its
+*#  current lockstep position to L$_WS01_LOOKUP_RECORD_COUNTER and
+*#  returns that record's P$_PATH_NUM in L$_WS01_LOOKUP_PATH_NUM,
+*#  or zero if the file ran out first.
+*--------------------------------------------------------------------
+ CD-00.
+
+    MOVE 0 TO L$_WS01_LOOKUP_PATH_NUM.
+
+    PERFORM UNTIL L$_WS01_CHECK_REC_COUNTER >= L$_WS01_LOOKUP_RECORD_COUNTER
+                  OR L$_SW01_EOF_CHECK_YES
+        READ C_INPUT_CHECK_FILE
+            AT END
+                SET L$_SW01_EOF_CHECK_YES TO TRUE
+        END-READ
+        IF NOT L$_SW01_EOF_CHECK_YES
+           ADD 1 TO L$_WS01_CHECK_REC_COUNTER
+        END-IF
+    END-PERFORM
+
+    IF L$_WS01_CHECK_REC_COUNTER = L$_WS01_LOOKUP_RECORD_COUNTER
+       AND NOT L$_SW01_EOF_CHECK_YES
+        MOVE P$_PATH_NUM IN C_INPUT_CHECK_REC
+          TO L$_WS01_LOOKUP_PATH_NUM
+    END-IF
+    .
+ CD-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CE-MARK-PATH-FAILED			SECTION.
+*--------------------------------------------------------------------
+ CE-00.
+
+    IF L$_WS01_LOOKUP_PATH_NUM > ZERO AND
+       L$_WS01_LOOKUP_PATH_NUM NOT > 84
+        MOVE 1 TO L$_WS01_PATH_FAIL_FLAG(L$_WS01_LOOKUP_PATH_NUM)
+    END-IF
+    .
+ CE-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ Z-FINISH				SECTION.
+*--------------------------------------------------------------------
+ Z-00.
+
+    STRING "Totals - data records matched:" DELIMITED BY SIZE
+           L$_CT01_DATA_MATCH               DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Totals - data records mismatched/missing/extra:"
+                                             DELIMITED BY SIZE
+           L$_CT01_DATA_MISMATCH            DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Totals - count records matched:" DELIMITED BY SIZE
+           L$_CT01_COUNT_MATCH               DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Totals - count records mismatched/missing/extra:"
+                                              DELIMITED BY SIZE
+           L$_CT01_COUNT_MISMATCH            DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    PERFORM ZA-REPORT-FAILED-PATHS
+
+    MOVE SPACES
+      TO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    CLOSE O_REPORT_FILE
+    DISPLAY "Close Output File: " L$_O_REPORT_FILE_NAME
+
+    DISPLAY "Total data records matched:",
+            L$_CT01_DATA_MATCH
+
+    DISPLAY "Total data records mismatched/missing/extra:",
+            L$_CT01_DATA_MISMATCH
+
+    DISPLAY "Total count records matched:",
+            L$_CT01_COUNT_MATCH
+
+    DISPLAY "Total count records mismatched/missing/extra:",
+            L$_CT01_COUNT_MISMATCH
+
+    IF L$_SW01_DISCREPANCY_YES
+       DISPLAY "*** DISCREPANCIES FOUND - see " L$_O_REPORT_FILE_NAME
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+       MOVE SP$_MSG_ERROR		TO SP$_ACW_PROC_AUX_STATUS
+    ELSE
+       DISPLAY "No discrepancies found."
+       SET SP$_EXIT_STATUS_SUCCESS TO TRUE
+    END-IF
+
+    DISPLAY 'End of program: ICA_TRB562_COMPARE_HIST.'
+
+    EXIT PROGRAM
+    .
+*--------------------------------------------------------------------
+ ZA-REPORT-FAILED-PATHS		SECTION.
+*--------------------------------------------------------------------
+*#  Writes one report line per PATHnn workspace that a mismatch traced
+*#  back to, so the caller does not have to scan the whole detail
+*#  report to see which paths actually regressed.
+*--------------------------------------------------------------------
+ ZA-00.
+
+    PERFORM VARYING L$_WS01_PATH_IX FROM 1 BY 1
+               UNTIL L$_WS01_PATH_IX > 84
+
+        IF L$_WS01_PATH_FAIL_FLAG(L$_WS01_PATH_IX) = 1
+            STRING "PATH " DELIMITED BY SIZE
+                   L$_WS01_PATH_IX DELIMITED BY SIZE
+                   " - DIFFERS FROM OLD BASELINE" DELIMITED BY SIZE
+              INTO MSG    IN O_REPORT_REC
+            PERFORM CC-WRITE-REPORT-LINE
+        END-IF
+    END-PERFORM
+    .
+ ZA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ Z-EXIT.    EXIT.
