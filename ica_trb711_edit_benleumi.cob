@@ -42,7 +42,29 @@
 *# -------------------------   -------------    -----------   ---- #*
 *#    םיצבק לש םושיר עצבל אל       ןסינ ןרוא    25-Dec-2012   2002 #*
 *# םיאצוי םיצבק תכרעמל םיקיר                                       #*
-*###################################################################*           
+*# -------------------------   -------------    -----------   ---- #*
+*#   ץבוקב ןוזיא תקידב תפסוה	ןסינ ןרוא    09-AUG-2026   2003 #*
+*#             ךילהתה תלשכהו					   #*
+*# -------------------------   -------------    -----------   ---- #*
+*#      /  	TP_GAHARO    12-NOV-2025   2004 #*
+*#              /   					   #*
+*# -------------------------   -------------    -----------   ---- #*
+*#      -   	TP_ASAKA    03-JAN-2026   2005 #*
+*# -------------------------   -------------    -----------   ---- #*
+*#       	TP_GAHARO    10-DEC-2025   2006 #*
+*#             / 					   #*
+*# -------------------------   -------------    -----------   ---- #*
+*#       	TP_TSARSU    20-FEB-2026   2007 #*
+*# -------------------------   -------------    -----------   ---- #*
+*#        	TP_ONISSA    15-APR-2026   2008 #*
+*# -------------------------   -------------    -----------   ---- #*
+*#     	TP_ELEVY    30-MAY-2026   2009 #*
+*# -------------------------   -------------    -----------   ---- #*
+*#       	TP_GAHARO    18-JUL-2026   2010 #*
+*# -------------------------   -------------    -----------   ---- #*
+*#        	TP_NHELER    09-AUG-2026   2011 #*
+*#                					   #*
+*###################################################################*
 
 *----------------------------------------------------*
 IDENTIFICATION	 	 	 	     DIVISION.
@@ -82,6 +104,52 @@ FILE-CONTROL.
 	   ACCESS IS SEQUENTIAL
 	   FILE STATUS IS SP$_COBRMS_FILE_STATUS.
 * Change #1023 - End.
+
+* Change #2005 - Start.
+    SELECT O_TRB711_PREVIEW_FILE ASSIGN TO "SYS$DISK"
+	   ORGANIZATION IS SEQUENTIAL
+	   ACCESS IS SEQUENTIAL
+	   FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+* Change #2005 - End.
+
+* Change #2007 - Start.
+    SELECT O_CKPT_FILE ASSIGN TO "SYS$DISK"
+	   ORGANIZATION IS SEQUENTIAL
+	   ACCESS IS SEQUENTIAL
+	   FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+* Change #2007 - End.
+
+* Change #2008 - Start.
+    SELECT O_MAIL_RETRY_FILE ASSIGN TO "SYS$DISK"
+	   ORGANIZATION IS SEQUENTIAL
+	   ACCESS IS SEQUENTIAL
+	   FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+* Change #2008 - End.
+
+* Change #2009 - Start.
+    SELECT O_TRB711_CUREXP_FILE ASSIGN TO "SYS$DISK"
+	   ORGANIZATION IS SEQUENTIAL
+	   ACCESS IS SEQUENTIAL
+	   FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+* Change #2009 - End.
+
+* Change #2010 - Start.
+    SELECT O_TRB711_BALPRV_FILE ASSIGN TO "SYS$DISK"
+	   ORGANIZATION IS SEQUENTIAL
+	   ACCESS IS SEQUENTIAL
+	   FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+* Change #2010 - End.
+
+* Change #2011 - Start.
+*   used only to probe whether O_MAIL_RETRY_FILE already exists before
+*   ZAA-OPEN-MAIL-RETRY-FILE decides OUTPUT vs EXTEND; deliberately
+*   carries no FILE STATUS declarative of its own, so a not-found
+*   status here is just data, not a fatal I/O error.
+    SELECT O_PROBE_FILE ASSIGN TO "SYS$DISK"
+	   ORGANIZATION IS SEQUENTIAL
+	   ACCESS IS SEQUENTIAL
+	   FILE STATUS IS L$_PROBE_FILE_STATUS.
+* Change #2011 - End.
 ***************************************
 I-O-CONTROL.
 
@@ -128,11 +196,105 @@ SD  SORT_FILE.
 FD ICA_MSG_OUTPUT_FILE
     VALUE OF ID IS L$_MSG_FILE_NAME.
     COPY    "ICA_CDD_WKSP:ICA_TRB711_MESSAGE_WKSP"          FROM DICTIONARY
-      REPLACING ==ICA_TRB711_MESSAGE_WKSP== 
-             BY ==ICA_MSG_RMS==. 
+      REPLACING ==ICA_TRB711_MESSAGE_WKSP==
+             BY ==ICA_MSG_RMS==.
 * Change #1023 - End.
+
+* Change #2005 - Start.
+*   Dry-run preview report - one line per header/transaction/trailer
+*   record that would have been written to ICA_BANK_BENLEUMI_FILE,
+*   tagged with its record type so the bank ops reviewer can tell
+*   header/transaction/trailer lines apart without decoding the raw
+*   bank layout.
+FD O_TRB711_PREVIEW_FILE
+    VALUE OF ID IS L$_PREVIEW_FILE_NAME.
+01 O_TRB711_PREVIEW_REC.
+   03 P_PREVIEW_REC_TYPE	PIC X(10).
+   03 P_PREVIEW_DATA		PIC X(220).
+* Change #2005 - End.
+
+* Change #2007 - Start.
+FD O_CKPT_FILE
+    VALUE OF ID IS L$_CKPT_FILE_NAME.
+01 O_CKPT_REC.
+   03 O_CKPT_REC_NUMBER		PIC 9(07).
+* 14-JAN-2025 - TP_ASAKA - the current group's running trailer totals,
+* checkpointed alongside the record number so a mid-group restart can
+* restore them instead of C-OPEN-OUTPUT-FILE zeroing them out from
+* under the file's already-written detail records.
+   03 O_CKPT_DEB_SCHUM_BANK	PIC S9(15)V99 COMP.
+   03 O_CKPT_CRD_SCHUM_BANK	PIC S9(15)V99 COMP.
+   03 O_CKPT_DEB_TNUOT_BANK	PIC 9(07).
+   03 O_CKPT_CRD_TNUOT_BANK	PIC 9(07).
+   03 O_CKPT_CHK_DEB_SCHUM_BANK	PIC S9(15)V99 COMP.
+   03 O_CKPT_CHK_CRD_SCHUM_BANK	PIC S9(15)V99 COMP.
+   03 O_CKPT_CHK_DEB_TNUOT_BANK	PIC 9(07).
+   03 O_CKPT_CHK_CRD_TNUOT_BANK	PIC 9(07).
+* 03-FEB-2025 - TP_ELEVY - the current group own record counter and
+* running crd/deb amount totals, so D-BUILD-BENLEUMI-KOT-DATA can skip
+* re-writing the header into the middle of an already-written group
+* on a mid-group restart without losing track of either.
+   03 O_CKPT_RECORD_COUNTER	PIC S9(07) COMP.
+   03 O_CKPT_TOTAL_CRD_AMT	PIC S9(12)V99 COMP.
+   03 O_CKPT_TOTAL_DEB_AMT	PIC S9(12)V99 COMP.
+* Change #2007 - End.
+
+* Change #2008 - Start.
+FD O_MAIL_RETRY_FILE
+    VALUE OF ID IS L$_MAIL_RETRY_FILE_NAME.
+01 O_MAIL_RETRY_REC.
+   03 O_MAIL_RETRY_OPER_ID	PIC 9(16).
+* widened from PIC X(30): L$_MSG_FILE_NAME below is 55 bytes
+* (ICA_IN_DAT_DIR:ICA_TRB711_MSG plus the L$_OPER_AND_PHASE suffix
+* that distinguishes one retry entry from the next), and a narrower
+* target used to truncate that suffix off every queued entry.
+   03 O_MAIL_RETRY_FILE_NAME	PIC X(55).
+   03 O_MAIL_RETRY_DATE	PIC X(10).
+* Change #2008 - End.
+
+* Change #2011 - Start.
+FD O_PROBE_FILE
+    VALUE OF ID IS L$_PROBE_FILE_NAME.
+01 O_PROBE_REC                  PIC X(01).
+* Change #2011 - End.
+
+* Change #2009 - Start.
+*   Currency exposure summary - one line per currency group (per
+*   CURRENCY_IND/MATBEA break, see K-BREAK) built this run, carrying
+*   the same shekel-equivalent totals (TOT_XFER_AMT, already absolute-
+*   valued by the upstream extract - see E-BUILD-BANK-RECORD) that feed
+*   the bank trailer record, so treasury can read exposure by currency
+*   and phase without reconstructing it from the raw bank file.
+FD O_TRB711_CUREXP_FILE
+    VALUE OF ID IS L$_CUREXP_FILE_NAME.
+01 O_TRB711_CUREXP_REC.
+   03 P_CUREXP_PHASE_NUM	PIC 9(04).
+   03 P_CUREXP_CURRENCY_IND	PIC X(02).
+   03 P_CUREXP_DEB_AMT		PIC S9(12)V99.
+   03 P_CUREXP_DEB_CNT		PIC 9(07).
+   03 P_CUREXP_CRD_AMT		PIC S9(12)V99.
+   03 P_CUREXP_CRD_CNT		PIC 9(07).
+* Change #2009 - End.
+
+* Change #2010 - Start.
+*   Early balance-impact preview - one line per currency code found
+*   in the just-sorted input, totalling the same DEB_CRD_CODE-driven
+*   expected debit/credit amounts Change #2001's end-of-run check
+*   totals up, but reported by R-PREVIEW-BALANCE before D-BUILD-
+*   BENLEUMI-KOT-DATA/E-BUILD-BANK-RECORD/F-BUILD-BENLEUMI-SIUM-DATA
+*   build anything, so a large phase's imbalance is flagged up front.
+FD O_TRB711_BALPRV_FILE
+    VALUE OF ID IS L$_BALPRV_FILE_NAME.
+01 O_TRB711_BALPRV_REC.
+   03 P_BALPRV_PHASE_NUM	PIC 9(04).
+   03 P_BALPRV_CURRENCY_CODE	PIC X(02).
+   03 P_BALPRV_DEB_AMT		PIC S9(12)V99.
+   03 P_BALPRV_DEB_CNT		PIC 9(07).
+   03 P_BALPRV_CRD_AMT		PIC S9(12)V99.
+   03 P_BALPRV_CRD_CNT		PIC 9(07).
+* Change #2010 - End.
 *----------------------------------------------------*
-WORKING-STORAGE 	 	 	     SECTION.                           
+WORKING-STORAGE 	 	 	     SECTION.
 *# 13-NOV-2012 18:29:22.15 - TP_TSARSU - include the TLG wksp.
 COPY "ICA_CDD_WKSP:ICA_TLG_WKSP"             FROM DICTIONARY.
 
@@ -337,6 +499,16 @@ COPY "ICA_CDD_WKSP:ICA_TRB711_BNL_TRAILER_RECORD"      FROM DICTIONARY.
 01 L$_DEB_TNUOT_BANK		PIC 9(07).
 01 L$_CRD_TNUOT_BANK		PIC 9(07).
 
+* 22-FEB-2025 - TP_GAHARO - independent tie-out accumulators for
+* FA-CHECK-SIUM-TOTALS, summed from the detail record actually
+* written rather than from the L$_xxx_SCHUM_BANK/L$_xxx_TNUOT_BANK
+* values moved into the trailer above, so a MOVE/PICTURE divergence
+* between the two has something real to be caught against.
+01 L$_CHK_DEB_SCHUM_BANK	PIC S9(15)V99 COMP.
+01 L$_CHK_CRD_SCHUM_BANK	PIC S9(15)V99 COMP.
+01 L$_CHK_DEB_TNUOT_BANK	PIC 9(07).
+01 L$_CHK_CRD_TNUOT_BANK	PIC 9(07).
+
 01 L$_OUTPUT_OPEN_FLAG		PIC 9.
    88 L$_OUTPUT_CLOSE		VALUE 0.
    88 L$_OUTPUT_OPEN		VALUE 1.
@@ -361,6 +533,104 @@ COPY "ICA_CDD_WKSP:ICA_TRB711_BNL_TRAILER_RECORD"      FROM DICTIONARY.
 01 L$_TOTAL_CRD_AMT		PIC S9(12)V99 COMP.
 01 L$_TOTAL_DEB_AMT		PIC S9(12)V99 COMP.
 * Change #2001 -End.
+* Change #2003 -Start.
+01 L$_SW_SIUM_MATCH		PIC 9(1) VALUE 1.
+   88 L$_SIUM_MATCH		VALUE 1.
+   88 L$_SIUM_MISMATCH		VALUE 0.
+* Change #2003 -End.
+* Change #2005 -Start.
+01 L$_SW_DRY_RUN		PIC 9(1) VALUE 0.
+   88 L$_DRY_RUN		VALUE 1.
+   88 L$_NOT_DRY_RUN		VALUE 0.
+
+01 L$_PREVIEW_FILE_NAME.
+   03 FILLER			PIC X(15) VALUE "ICA_T2_DAT_DIR:".
+   03 FILLER			PIC X(19) VALUE "ICA_TRB711_PREVIEW_".
+   03 L$_PREVIEW_PHASE_NUM	PIC 9(04).
+   03 FILLER			PIC X(04) VALUE ".LIS".
+* Change #2005 -End.
+* Change #2007 -Start.
+* 11-MAR-2025 - TP_NHELER - checkpoint file, rewritten after every input
+* record so a failed run can be restarted without reprocessing records
+* it already finished (same mechanism ICA_TRB561_CHECK_HIST already
+* uses for its own O_CKPT_FILE).
+01 L$_SW_RESTART		PIC 9(1) VALUE 0.
+   88 L$_RESTART_NO		VALUE 0.
+   88 L$_RESTARTING		VALUE 1.
+
+* 29-MAR-2025 - TP_ONISSA - C-OPEN-OUTPUT-FILE flips L$_RESTARTING to
+* L$_RESTART_NO the first time it runs, so D-BUILD-BENLEUMI-KOT-DATA
+* (which calls C-OPEN-OUTPUT-FILE itself) latches whether this D-00
+* call is opening the group a crashed run was in the middle of, before
+* that flip happens.
+01 L$_SW_RESUMED_GROUP		PIC 9(1) VALUE 0.
+   88 L$_RESUMED_GROUP_NO	VALUE 0.
+   88 L$_RESUMED_GROUP_YES	VALUE 1.
+
+01 L$_CKPT_IN_REC_NUMBER	PIC 9(7) VALUE 0.
+
+01 L$_CKPT_FILE_NAME.
+   03 FILLER			PIC X(15) VALUE "ICA_TR_DAT_DIR:".
+   03 FILLER			PIC X(17) VALUE "ICA_TRB711_CKPT_".
+   03 L$_CKPT_PHASE_NUM		PIC 9(04).
+   03 FILLER			PIC X(04) VALUE ".DAT".
+* Change #2007 -End.
+* Change #2008 -Start.
+* 17-APR-2025 - TP_TSARSU - error-message delivery, same convention
+* ICA_TRB561_CHECK_HIST and ICA_TRB71I_APPL already use: write the
+* messages to a flat file, spawn ICA_SEND_INTERNAL_MAIL against it,
+* and if the spawn itself fails, queue it for a follow-up job to
+* resubmit instead of just displaying the error and moving on.
+COPY "UTL_CDD_WKSP:UTL_SPAWN_PROCESS_WKSP"	    FROM DICTIONARY.
+
+01 L$_NUM_MSG_WRITTEN		PIC 9(05) VALUE 0.
+
+01 L$_MAIL_RETRY_FILE_NAME.
+   03 FILLER			PIC X(15) VALUE "ICA_TR_DAT_DIR:".
+   03 FILLER			PIC X(19) VALUE "ICA_TRB711_MAILRTY_".
+   03 L$_MAIL_RETRY_PHASE_NUM	PIC 9(04).
+   03 FILLER			PIC X(04) VALUE ".DAT".
+* Change #2008 -End.
+* Change #2009 -Start.
+01 L$_CUREXP_FILE_NAME.
+   03 FILLER			PIC X(15) VALUE "ICA_T2_DAT_DIR:".
+   03 FILLER			PIC X(18) VALUE "ICA_TRB711_CUREXP_".
+   03 L$_CUREXP_PHASE_NUM	PIC 9(04).
+   03 FILLER			PIC X(04) VALUE ".LIS".
+* Change #2009 -End.
+* Change #2010 -Start.
+01 L$_BALPRV_FILE_NAME.
+   03 FILLER			PIC X(15) VALUE "ICA_T2_DAT_DIR:".
+   03 FILLER			PIC X(18) VALUE "ICA_TRB711_BALPRV_".
+   03 L$_BALPRV_PHASE_NUM	PIC 9(04).
+   03 FILLER			PIC X(04) VALUE ".LIS".
+
+* Change #2011 -Start.
+* used by ZAA-OPEN-MAIL-RETRY-FILE to probe for O_MAIL_RETRY_FILE
+* before deciding OUTPUT vs EXTEND.
+01 L$_PROBE_FILE_NAME            PIC X(60).
+01 L$_PROBE_FILE_STATUS          PIC X(02).
+   88 L$_PROBE_FILE_FOUND        VALUE "00".
+* Change #2011 -End.
+
+*# 05-MAY-2025 - TP_ASAKA - R-PREVIEW-BALANCE's own table of expected
+*# debit/credit by currency code, built from one early read of
+*# ICA_INTGR_INPUT_FILE_3, before the real build starts.
+01 L$_PRE_CCY_TBL.
+   03 L$_PRE_CCY_CNT		PIC 9(02) VALUE 0.
+   03 L$_PRE_CCY_FOUND_IDX	PIC 9(02) VALUE 0.
+   03 L$_PRE_SCHUM		PIC S9(12)V99 COMP.
+   03 L$_PRE_CCY_ENTRY  OCCURS 10 TIMES INDEXED BY L$_PRE_CCY_IDX.
+      05 L$_PRE_CCY_CODE	PIC X(02).
+      05 L$_PRE_CCY_DEB_AMT	PIC S9(12)V99 COMP.
+      05 L$_PRE_CCY_DEB_CNT	PIC 9(07).
+      05 L$_PRE_CCY_CRD_AMT	PIC S9(12)V99 COMP.
+      05 L$_PRE_CCY_CRD_CNT	PIC 9(07).
+
+01 L$_PRE_EOF_FLAG		PIC 9(01) VALUE 0.
+   88 L$_PRE_NOT_EOF			   VALUE 0.
+   88 L$_PRE_EOF			   VALUE 1.
+* Change #2010 -End.
 *-------------------------------------------------------------------------
 *                            יחכונ ךיראת
 
@@ -412,8 +682,20 @@ COPY "ICA_CDD_WKSP:ICA_TRB711_BNL_TRAILER_RECORD"      FROM DICTIONARY.
    03 L$_X8_2			PIC X.
    03 L$_DATE_X8_YY		PIC 99.
 *----------------------------------------------------*
-LINKAGE 	 	 	 	     SECTION.                           
+LINKAGE 	 	 	 	     SECTION.
 *----------------------------------------------------*
+* Change #2005 - Start.
+*   ICA_TRJ711_JOB_DATA now also carries DRY_RUN_IND (PIC X(01), "Y"/"N",
+*   default "N") - when "Y" the run performs the full edit/sort logic and
+*   writes a preview report (O_TRB711_PREVIEW_FILE) instead of opening
+*   ICA_BANK_BENLEUMI_FILE for output.
+* Change #2005 - End.
+* Change #2007 - Start.
+*   ICA_TRJ711_JOB_DATA now also carries RESTART_FLAG (PIC X(01), "Y"/"N",
+*   default "N") - when "Y" the run skips past the records O_CKPT_FILE
+*   says a prior, incomplete run of this phase already finished, instead
+*   of reprocessing the input file from the top.
+* Change #2007 - End.
   COPY "ICA_CDD_WKSP:ICA_TRJ711_JOB_DATA"	 FROM DICTIONARY
         REPLACING ICA_TRJ711_JOB_DATA BY ICA_TRJ711_JOB_DATA_INW.
   COPY "UTL_CDD_WKSP:UTL_CONTROL_ACW"            FROM DICTIONARY.
@@ -560,6 +842,171 @@ OUT-ERR.
 
     EXIT PROGRAM.
 
+* Change #2005 - Start.
+*-----------------------------------------------------------*
+004-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON O_TRB711_PREVIEW_FILE.
+
+004.
+
+    DISPLAY "** ERROR HANDLING IN OUTPUT FILE : " L$_PREVIEW_FILE_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:004-I-O-PROBLEM O_TRB711_PREVIEW_FILE:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+*# 13-NOV-2012 18:29:23.17 - TP_TSARSU - Report to Splunk.
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+* Change #2005 - End.
+
+* Change #2007 - Start.
+*-----------------------------------------------------------*
+005-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON O_CKPT_FILE.
+
+005.
+
+    DISPLAY "** ERROR HANDLING IN OUTPUT FILE : " L$_CKPT_FILE_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:005-I-O-PROBLEM O_CKPT_FILE:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+*# 13-NOV-2012 18:29:23.17 - TP_TSARSU - Report to Splunk.
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+* Change #2007 - End.
+
+* Change #2008 - Start.
+*-----------------------------------------------------------*
+006-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON O_MAIL_RETRY_FILE.
+
+006.
+
+    DISPLAY "** ERROR HANDLING IN OUTPUT FILE : " L$_MAIL_RETRY_FILE_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:006-I-O-PROBLEM O_MAIL_RETRY_FILE:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+*# 13-NOV-2012 18:29:23.17 - TP_TSARSU - Report to Splunk.
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+* Change #2008 - End.
+
+* Change #2009 - Start.
+*-----------------------------------------------------------*
+007-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON O_TRB711_CUREXP_FILE.
+
+007.
+
+    DISPLAY "** ERROR HANDLING IN OUTPUT FILE : " L$_CUREXP_FILE_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:007-I-O-PROBLEM O_TRB711_CUREXP_FILE:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+*# 13-NOV-2012 18:29:23.17 - TP_TSARSU - Report to Splunk.
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+* Change #2009 - End.
+
+* Change #2010 - Start.
+*-----------------------------------------------------------*
+008-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON O_TRB711_BALPRV_FILE.
+
+008.
+
+    DISPLAY "** ERROR HANDLING IN OUTPUT FILE : " L$_BALPRV_FILE_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:008-I-O-PROBLEM O_TRB711_BALPRV_FILE:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+*# 13-NOV-2012 18:29:23.17 - TP_TSARSU - Report to Splunk.
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+* Change #2010 - End.
+
 END DECLARATIVES.
                                                                                 
 
@@ -579,6 +1026,10 @@ A-00.
 
     PERFORM S-SORT-INPUT.
 
+* Change #2010 -Start.
+    PERFORM R-PREVIEW-BALANCE.
+* Change #2010 -End.
+
     PERFORM B-INIT.
     
     PERFORM T-PROCESS UNTIL L$_EOF_FILE.
@@ -620,6 +1071,10 @@ U-00.
 *#           טלפ ץבוק תמושר תביתכ
             PERFORM E-BUILD-BANK-RECORD.
 
+* Change #2007 - Start.
+            PERFORM BE-WRITE-CKPT-FILE.
+* Change #2007 - End.
+
 *#           השדח טלק תמושר תאירק
             PERFORM I-READ-INTGR-INPUT.
 
@@ -799,6 +1254,127 @@ SB-00.
 SB-EXIT.
      EXIT.
 
+* Change #2010 -Start.
+R-PREVIEW-BALANCE SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: R-PREVIEW-BALANCE
+*# Description: a quick first pass over ICA_INTGR_INPUT_FILE_3 - the
+*#              sorted input S-SORT-INPUT just produced - totalling
+*#              expected debit/credit by currency code before
+*#              B-INIT/T-PROCESS build the header/transaction/trailer
+*#              set for real, so a large phase's imbalance (Change
+*#              #2001's own check, at the very end of the run today)
+*#              is flagged up front instead of only after a long build.
+*#-----------------------------------------------------------------------------
+R-00.
+
+    MOVE 0 TO L$_PRE_CCY_CNT.
+    SET L$_PRE_NOT_EOF TO TRUE.
+
+    OPEN INPUT ICA_INTGR_INPUT_FILE_3.
+
+    PERFORM UNTIL L$_PRE_EOF
+       READ ICA_INTGR_INPUT_FILE_3
+          AT END
+             SET L$_PRE_EOF TO TRUE
+          NOT AT END
+             PERFORM RA-ACCUM-PREVIEW-REC
+       END-READ
+    END-PERFORM.
+
+    CLOSE ICA_INTGR_INPUT_FILE_3.
+
+    PERFORM RB-WRITE-PREVIEW-BALANCE.
+
+R-EXIT.
+     EXIT.
+*-----------------------------------------------------------------------------
+RA-ACCUM-PREVIEW-REC SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: RA-ACCUM-PREVIEW-REC
+*# Description: finds (or adds) this record's currency code in
+*#              L$_PRE_CCY_ENTRY and adds its TOT_XFER_AMT into the
+*#              matching debit or credit bucket - the same DEB_CRD_
+*#              CODE test E-BUILD-BANK-RECORD uses to pick SUG_PEULA.
+*#-----------------------------------------------------------------------------
+RA-00.
+
+    MOVE 0 TO L$_PRE_CCY_FOUND_IDX.
+
+    PERFORM VARYING L$_PRE_CCY_IDX FROM 1 BY 1
+               UNTIL L$_PRE_CCY_IDX > L$_PRE_CCY_CNT
+       IF L$_PRE_CCY_CODE(L$_PRE_CCY_IDX) =
+          DEB_CRD_CURRENCY_CODE IN ICD_TRT_670_CUR_CRDB
+                                 IN ICA_TRB711_OUTPUT_670
+          SET L$_PRE_CCY_FOUND_IDX TO L$_PRE_CCY_IDX
+       END-IF
+    END-PERFORM.
+
+    IF L$_PRE_CCY_FOUND_IDX = 0
+   AND L$_PRE_CCY_CNT < 10
+       ADD 1 TO L$_PRE_CCY_CNT
+       MOVE L$_PRE_CCY_CNT TO L$_PRE_CCY_FOUND_IDX
+       SET L$_PRE_CCY_IDX TO L$_PRE_CCY_FOUND_IDX
+       MOVE DEB_CRD_CURRENCY_CODE IN ICD_TRT_670_CUR_CRDB
+                                  IN ICA_TRB711_OUTPUT_670
+         TO L$_PRE_CCY_CODE(L$_PRE_CCY_IDX)
+    END-IF.
+
+    IF L$_PRE_CCY_FOUND_IDX > 0
+       MOVE TOT_XFER_AMT IN ICD_TRT_670_CUR_CRDB
+                         IN ICA_TRB711_OUTPUT_670 TO L$_PRE_SCHUM
+       SET L$_PRE_CCY_IDX TO L$_PRE_CCY_FOUND_IDX
+       IF DEB_CRD_CODE IN ICD_TRT_670_CUR_CRDB
+                        IN ICA_TRB711_OUTPUT_670 = V669$DEBIT_SIDE
+          ADD L$_PRE_SCHUM TO L$_PRE_CCY_DEB_AMT(L$_PRE_CCY_IDX)
+          ADD 1 TO L$_PRE_CCY_DEB_CNT(L$_PRE_CCY_IDX)
+       ELSE
+          ADD L$_PRE_SCHUM TO L$_PRE_CCY_CRD_AMT(L$_PRE_CCY_IDX)
+          ADD 1 TO L$_PRE_CCY_CRD_CNT(L$_PRE_CCY_IDX)
+       END-IF
+    END-IF.
+
+RA-EXIT.
+     EXIT.
+*-----------------------------------------------------------------------------
+RB-WRITE-PREVIEW-BALANCE SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: RB-WRITE-PREVIEW-BALANCE
+*# Description: writes O_TRB711_BALPRV_FILE (one line per currency
+*#              code found) and DISPLAYs the same totals so an
+*#              operator watching the run gets the early warning
+*#              without waiting for the file to be read back.
+*#-----------------------------------------------------------------------------
+RB-00.
+
+    MOVE DEB_CRD_PHASE_NUM IN ICA_TRJ711_JOB_DATA_INW
+      TO L$_BALPRV_PHASE_NUM.
+
+    OPEN OUTPUT O_TRB711_BALPRV_FILE.
+
+    PERFORM VARYING L$_PRE_CCY_IDX FROM 1 BY 1
+               UNTIL L$_PRE_CCY_IDX > L$_PRE_CCY_CNT
+       MOVE DEB_CRD_PHASE_NUM IN ICA_TRJ711_JOB_DATA_INW
+         TO P_BALPRV_PHASE_NUM
+       MOVE L$_PRE_CCY_CODE(L$_PRE_CCY_IDX)    TO P_BALPRV_CURRENCY_CODE
+       MOVE L$_PRE_CCY_DEB_AMT(L$_PRE_CCY_IDX) TO P_BALPRV_DEB_AMT
+       MOVE L$_PRE_CCY_DEB_CNT(L$_PRE_CCY_IDX) TO P_BALPRV_DEB_CNT
+       MOVE L$_PRE_CCY_CRD_AMT(L$_PRE_CCY_IDX) TO P_BALPRV_CRD_AMT
+       MOVE L$_PRE_CCY_CRD_CNT(L$_PRE_CCY_IDX) TO P_BALPRV_CRD_CNT
+
+       WRITE O_TRB711_BALPRV_REC
+
+       DISPLAY "BALANCE PREVIEW - CURRENCY:", L$_PRE_CCY_CODE(L$_PRE_CCY_IDX),
+               " EXPECTED DEBIT:", L$_PRE_CCY_DEB_AMT(L$_PRE_CCY_IDX),
+               " EXPECTED CREDIT:", L$_PRE_CCY_CRD_AMT(L$_PRE_CCY_IDX)
+    END-PERFORM.
+
+    CLOSE O_TRB711_BALPRV_FILE.
+
+RB-EXIT.
+     EXIT.
+* Change #2010 -End.
+
 
 B-INIT SECTION.
 *#-----------------------------------------------------------------------------
@@ -853,6 +1429,20 @@ B-00.
 
     MOVE "  " TO CURRENCY_IND IN L$_BANK_BENLEUMI_NAME.
 
+* Change #2005 -Start.
+    SET L$_NOT_DRY_RUN TO TRUE.
+    IF DRY_RUN_IND IN ICA_TRJ711_JOB_DATA_INW = "Y"
+       SET L$_DRY_RUN TO TRUE
+       MOVE DEB_CRD_PHASE_NUM IN ICA_TRJ711_JOB_DATA_INW
+         TO L$_PREVIEW_PHASE_NUM
+       OPEN OUTPUT O_TRB711_PREVIEW_FILE
+       DISPLAY "*** DRY RUN - no file will be sent to the bank ***"
+       MOVE "*** DRY RUN ***" TO P_PREVIEW_REC_TYPE
+       MOVE SPACES            TO P_PREVIEW_DATA
+       WRITE O_TRB711_PREVIEW_REC
+    END-IF.
+* Change #2005 -End.
+
     MOVE SP$_MSG_NORMAL
       TO SP$_ACW_PROC_AUX_STATUS  IN  UTL_CONTROL_ACW.
 
@@ -898,9 +1488,27 @@ B-00.
 *   -----------------------------------------------------
     PERFORM  BA-CAL-CURR-DATE-27.
 
+* Change #2009 -Start.
+    MOVE DEB_CRD_PHASE_NUM IN ICA_TRJ711_JOB_DATA_INW
+      TO L$_CUREXP_PHASE_NUM.
+* 21-MAY-2025 - TP_ELEVY - restart-aware open, same as the bank file's
+* own open in C-OPEN-OUTPUT-FILE: a genuine restart must not recreate
+* this file empty and lose the exposure records already written by
+* currency groups the crashed run finished before it went down.
+    IF RESTART_FLAG IN ICA_TRJ711_JOB_DATA_INW = "Y"
+       OPEN EXTEND O_TRB711_CUREXP_FILE
+    ELSE
+       OPEN OUTPUT O_TRB711_CUREXP_FILE
+    END-IF.
+* Change #2009 -End.
+
 *   טלק ץבוק תחיתפ
     OPEN INPUT ICA_INTGR_INPUT_FILE_3.
 
+* Change #2007 - Start.
+    PERFORM BB-CHECK-RESTART.
+* Change #2007 - End.
+
     PERFORM I-READ-INTGR-INPUT.
 
     IF  L$_EOF_INPUT 
@@ -914,7 +1522,131 @@ B-00.
 
 B-EXIT.
      EXIT.
-                                                                                
+
+* Change #2007 - Start.
+BB-CHECK-RESTART SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: BB-CHECK-RESTART
+*# Description: checkpoint/restart - see O_CKPT_FILE.
+*#-----------------------------------------------------------------------------
+BB-00.
+
+    MOVE  DEB_CRD_PHASE_NUM IN ICA_TRJ711_JOB_DATA_INW
+      TO  L$_CKPT_PHASE_NUM.
+
+* Change #2008 -Start.
+    MOVE  DEB_CRD_PHASE_NUM IN ICA_TRJ711_JOB_DATA_INW
+      TO  L$_MAIL_RETRY_PHASE_NUM.
+* Change #2008 -End.
+
+    IF RESTART_FLAG IN ICA_TRJ711_JOB_DATA_INW = "Y"
+        SET L$_RESTARTING TO TRUE
+        PERFORM BC-READ-CKPT-FILE
+
+        PERFORM L$_CKPT_IN_REC_NUMBER TIMES
+            PERFORM I-READ-INTGR-INPUT
+        END-PERFORM
+    ELSE
+        PERFORM BD-RESET-CKPT-FILE
+    END-IF.
+
+BB-EXIT.
+     EXIT.
+
+BC-READ-CKPT-FILE SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: BC-READ-CKPT-FILE
+*# Description: resume position left by a prior, incomplete run.
+*#-----------------------------------------------------------------------------
+BC-00.
+
+    OPEN INPUT O_CKPT_FILE.
+    READ O_CKPT_FILE.
+    MOVE O_CKPT_REC_NUMBER TO L$_CKPT_IN_REC_NUMBER.
+
+* 09-JUN-2025 - TP_GAHARO - restore the group totals as of the crashed
+* run's last checkpointed record; C-OPEN-OUTPUT-FILE's first call this
+* run leaves these alone instead of zeroing them (see L$_RESTARTING
+* there), so the reopened-EXTEND file's trailer still ties out.
+    MOVE O_CKPT_DEB_SCHUM_BANK      TO L$_DEB_SCHUM_BANK.
+    MOVE O_CKPT_CRD_SCHUM_BANK      TO L$_CRD_SCHUM_BANK.
+    MOVE O_CKPT_DEB_TNUOT_BANK      TO L$_DEB_TNUOT_BANK.
+    MOVE O_CKPT_CRD_TNUOT_BANK      TO L$_CRD_TNUOT_BANK.
+    MOVE O_CKPT_CHK_DEB_SCHUM_BANK  TO L$_CHK_DEB_SCHUM_BANK.
+    MOVE O_CKPT_CHK_CRD_SCHUM_BANK  TO L$_CHK_CRD_SCHUM_BANK.
+    MOVE O_CKPT_CHK_DEB_TNUOT_BANK  TO L$_CHK_DEB_TNUOT_BANK.
+    MOVE O_CKPT_CHK_CRD_TNUOT_BANK  TO L$_CHK_CRD_TNUOT_BANK.
+    MOVE O_CKPT_RECORD_COUNTER      TO L$_RECORD_COUNTER.
+    MOVE O_CKPT_TOTAL_CRD_AMT       TO L$_TOTAL_CRD_AMT.
+    MOVE O_CKPT_TOTAL_DEB_AMT       TO L$_TOTAL_DEB_AMT.
+
+    CLOSE O_CKPT_FILE.
+
+    DISPLAY "RESTART - SKIPPING " L$_CKPT_IN_REC_NUMBER " RECORDS".
+
+BC-EXIT.
+     EXIT.
+
+BD-RESET-CKPT-FILE SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: BD-RESET-CKPT-FILE
+*# Description: fresh run - start the checkpoint file at zero.
+*#-----------------------------------------------------------------------------
+BD-00.
+
+* 26-JUN-2025 - TP_NHELER - dry run: no real output was written this
+*              run, so don't persist checkpoint progress either - a
+*              later genuine RESTART_FLAG="Y" run must not skip
+*              records a dry run only previewed, never wrote.
+    IF L$_NOT_DRY_RUN
+       OPEN OUTPUT O_CKPT_FILE.
+       MOVE ZERO TO O_CKPT_REC.
+       WRITE O_CKPT_REC.
+       CLOSE O_CKPT_FILE.
+    END-IF.
+
+    MOVE ZERO TO L$_CKPT_IN_REC_NUMBER.
+
+BD-EXIT.
+     EXIT.
+
+BE-WRITE-CKPT-FILE SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: BE-WRITE-CKPT-FILE
+*# Description: save how far this run has gotten in the input file.
+*#-----------------------------------------------------------------------------
+BE-00.
+
+    ADD 1 TO L$_CKPT_IN_REC_NUMBER.
+
+* 14-JUL-2025 - TP_ONISSA - dry run: nothing real was written for this
+*              record, so advancing/persisting the checkpoint here
+*              would make a later real restart skip it.
+    IF L$_NOT_DRY_RUN
+       OPEN OUTPUT O_CKPT_FILE.
+       MOVE L$_CKPT_IN_REC_NUMBER      TO O_CKPT_REC_NUMBER.
+* 30-JUL-2025 - TP_TSARSU - carry the current group's running totals so
+* a restart mid-group resumes with the trailer accumulators intact
+* instead of C-OPEN-OUTPUT-FILE zeroing them out.
+       MOVE L$_DEB_SCHUM_BANK          TO O_CKPT_DEB_SCHUM_BANK.
+       MOVE L$_CRD_SCHUM_BANK          TO O_CKPT_CRD_SCHUM_BANK.
+       MOVE L$_DEB_TNUOT_BANK          TO O_CKPT_DEB_TNUOT_BANK.
+       MOVE L$_CRD_TNUOT_BANK          TO O_CKPT_CRD_TNUOT_BANK.
+       MOVE L$_CHK_DEB_SCHUM_BANK      TO O_CKPT_CHK_DEB_SCHUM_BANK.
+       MOVE L$_CHK_CRD_SCHUM_BANK      TO O_CKPT_CHK_CRD_SCHUM_BANK.
+       MOVE L$_CHK_DEB_TNUOT_BANK      TO O_CKPT_CHK_DEB_TNUOT_BANK.
+       MOVE L$_CHK_CRD_TNUOT_BANK      TO O_CKPT_CHK_CRD_TNUOT_BANK.
+       MOVE L$_RECORD_COUNTER          TO O_CKPT_RECORD_COUNTER.
+       MOVE L$_TOTAL_CRD_AMT           TO O_CKPT_TOTAL_CRD_AMT.
+       MOVE L$_TOTAL_DEB_AMT           TO O_CKPT_TOTAL_DEB_AMT.
+       WRITE O_CKPT_REC.
+       CLOSE O_CKPT_FILE.
+    END-IF.
+
+BE-EXIT.
+     EXIT.
+* Change #2007 - End.
+
 BA-CAL-CURR-DATE-27 SECTION.
 *#-----------------------------------------------------------------------------
 *# Section: BA-CAL-CURR-DATE-27.
@@ -1083,14 +1815,37 @@ C-00.
 
     END-IF
 
-    OPEN  OUTPUT ICA_BANK_BENLEUMI_FILE.
+* Change #2005 -Start.
+* 18-AUG-2025 - TP_ASAKA - restart: reopen EXTEND so the crashed run's
+*              own output records for the rows BB-CHECK-RESTART is
+*              about to skip on reread are not truncated away.
+    IF L$_NOT_DRY_RUN
+       IF RESTART_FLAG IN ICA_TRJ711_JOB_DATA_INW = "Y"
+          OPEN  EXTEND ICA_BANK_BENLEUMI_FILE
+       ELSE
+          OPEN  OUTPUT ICA_BANK_BENLEUMI_FILE
+       END-IF
+    END-IF.
+* Change #2005 -End.
 
 *   קנבל םינתשמ לוחתיא
 
     SET   L$_OUTPUT_OPEN  TO  TRUE.
 
-    MOVE  ZEROS  TO  L$_DEB_SCHUM_BANK  L$_CRD_SCHUM_BANK
-                     L$_DEB_TNUOT_BANK  L$_CRD_TNUOT_BANK.
+* 04-SEP-2025 - TP_ELEVY - a restart's first group is the one the
+* crashed run was still in the middle of, so its running totals were
+* just restored from O_CKPT_FILE by BC-READ-CKPT-FILE and must not be
+* wiped here or the trailer undercounts the detail records the EXTEND
+* open above preserved. Any later group opened this same run is a
+* fresh one BC-READ-CKPT-FILE never touched, so it zeroes as before.
+    IF L$_RESTARTING
+       SET L$_RESTART_NO TO TRUE
+    ELSE
+       MOVE  ZEROS  TO  L$_DEB_SCHUM_BANK  L$_CRD_SCHUM_BANK
+                        L$_DEB_TNUOT_BANK  L$_CRD_TNUOT_BANK
+                        L$_CHK_DEB_SCHUM_BANK  L$_CHK_CRD_SCHUM_BANK
+                        L$_CHK_DEB_TNUOT_BANK  L$_CHK_CRD_TNUOT_BANK
+    END-IF.
 
     SET L$_NOT_EOF_OUTPUT TO TRUE.
 
@@ -1109,6 +1864,15 @@ D-BUILD-BENLEUMI-KOT-DATA SECTION.
 *#-----------------------------------------------------------------------------
 D-00.
 
+* 23-SEP-2025 - TP_GAHARO - latch the resumed-group state before
+* C-OPEN-OUTPUT-FILE consumes L$_RESTARTING (see L$_SW_RESUMED_GROUP
+* above).
+    IF L$_RESTARTING
+       SET L$_RESUMED_GROUP_YES TO TRUE
+    ELSE
+       SET L$_RESUMED_GROUP_NO  TO TRUE
+    END-IF.
+
 *#  טלפ ץבוק תחיתפ 
     PERFORM C-OPEN-OUTPUT-FILE.
 
@@ -1169,17 +1933,59 @@ D-00.
 
 *   ימואלניבה קנבל - תרתוכ תמושר הביתכ
 *   ---------------------------------
-    WRITE BENLEUMI_REC  FROM  ICA_TRB711_BNL_HEADER_RECORD.
-
-    ADD 1 TO L$_RECORD_COUNTER.
+* 12-OCT-2025 - TP_NHELER - a restart first group is the one
+* BB-CHECK-RESTART/BC-READ-CKPT-FILE already reopened EXTEND and
+* restored the running counter/totals for (see L$_RESUMED_GROUP above)
+* - writing another header into it and zeroing those just-restored
+* values back to zero would corrupt the already-written detail records.
+* Any later group opened this same run is a fresh one, so it still
+* gets its own header and a clean set of counters as before.
+    IF L$_RESUMED_GROUP_NO
+* Change #2005 -Start.
+       IF L$_NOT_DRY_RUN
+          WRITE BENLEUMI_REC  FROM  ICA_TRB711_BNL_HEADER_RECORD
+       ELSE
+          PERFORM DB-WRITE-PREVIEW-HEADER
+       END-IF
+* Change #2005 -End.
+
+* Change #2006 -Start.
+*   Each currency/product group now gets its own header/trailer cycle
+*   (Change #2004) and its own registration decision (Change #2002/2003
+*   below) - reset the counter here too, so a prior group left
+*   unregistered because it was empty or out of balance cannot inflate
+*   the record count reported for the next group that does ship.
+       MOVE 0 TO L$_RECORD_COUNTER
+* Change #2006 -End.
+       ADD 1 TO L$_RECORD_COUNTER
 * Change #2001 - Start.
-    MOVE 0 TO L$_TOTAL_CRD_AMT .
-    MOVE 0 TO L$_TOTAL_DEB_AMT .
+       MOVE 0 TO L$_TOTAL_CRD_AMT
+       MOVE 0 TO L$_TOTAL_DEB_AMT
 * Change #2001 - End.
+    END-IF.
 
 D-EXIT.
      EXIT.
 
+
+* Change #2005 -Start.
+*#-----------------------------------------------------------------------------
+DB-WRITE-PREVIEW-HEADER SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: DB-WRITE-PREVIEW-HEADER
+*# Description: dry run - write the header record to the preview report
+*#              instead of opening ICA_BANK_BENLEUMI_FILE for output
+*#-----------------------------------------------------------------------------
+DB-00.
+
+    MOVE "HEADER"                     TO P_PREVIEW_REC_TYPE.
+    MOVE ICA_TRB711_BNL_HEADER_RECORD TO P_PREVIEW_DATA.
+    WRITE O_TRB711_PREVIEW_REC.
+
+DB-EXIT.
+     EXIT.
+* Change #2005 -End.
+
 
 E-BUILD-BANK-RECORD SECTION.
 *#-----------------------------------------------------------------------------
@@ -1592,13 +2398,52 @@ E-00.
     END-IF.
 
 *   העונת תמושר תביתכ
-    WRITE  BENLEUMI_REC  FROM  ICA_TRB711_BNL_TRN_RECORD.
+* Change #2005 -Start.
+    IF L$_NOT_DRY_RUN
+       WRITE  BENLEUMI_REC  FROM  ICA_TRB711_BNL_TRN_RECORD
+
+* 28-OCT-2025 - TP_ONISSA - tie-out accumulator, summed from the
+* record just written (not from L$_SCHUM above) for FA-CHECK-SIUM-
+* TOTALS to compare the trailer against.
+       IF P$_BENLEUMI_SUG_PEULA IN ICA_TRB711_BNL_TRN_RECORD
+                                   = L$_DEBIT_PEULA
+          ADD P$_BENLEUMI_SCHUM IN ICA_TRB711_BNL_TRN_RECORD
+            TO L$_CHK_DEB_SCHUM_BANK
+          ADD 1 TO L$_CHK_DEB_TNUOT_BANK
+       ELSE
+          ADD P$_BENLEUMI_SCHUM IN ICA_TRB711_BNL_TRN_RECORD
+            TO L$_CHK_CRD_SCHUM_BANK
+          ADD 1 TO L$_CHK_CRD_TNUOT_BANK
+       END-IF
+    ELSE
+       PERFORM EC-WRITE-PREVIEW-DETAIL
+    END-IF.
+* Change #2005 -End.
 
     ADD 1 TO L$_RECORD_COUNTER.
 
 E-EXIT.
      EXIT.
 
+* Change #2005 -Start.
+*#-----------------------------------------------------------------------------
+EC-WRITE-PREVIEW-DETAIL SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: EC-WRITE-PREVIEW-DETAIL
+*# Description: dry run - write the transaction record to the preview
+*#              report instead of opening ICA_BANK_BENLEUMI_FILE for output
+*#-----------------------------------------------------------------------------
+EC-00.
+
+    MOVE "DETAIL"                   TO P_PREVIEW_REC_TYPE.
+    MOVE ICA_TRB711_BNL_TRN_RECORD  TO P_PREVIEW_DATA.
+    WRITE O_TRB711_PREVIEW_REC.
+
+EC-EXIT.
+     EXIT.
+* Change #2005 -End.
+
+
 
 
 F-BUILD-BENLEUMI-SIUM-DATA SECTION.
@@ -1687,13 +2532,37 @@ F-00.
       TO  P$_BENLEUMI_TNUOT_CHIUV   IN ICA_TRB711_BNL_TRAILER_RECORD.
 
 *   ימואלניבה קנבל - םויס תמושר הביתכ
-    WRITE BENLEUMI_REC  FROM  ICA_TRB711_BNL_TRAILER_RECORD.
+* Change #2005 -Start.
+    IF L$_NOT_DRY_RUN
+       WRITE BENLEUMI_REC  FROM  ICA_TRB711_BNL_TRAILER_RECORD
+    ELSE
+       PERFORM FC-WRITE-PREVIEW-TRAILER
+    END-IF.
+* Change #2005 -End.
 
     ADD 1 TO L$_RECORD_COUNTER.
 
-    CLOSE  ICA_BANK_BENLEUMI_FILE.
+* Change #2003 -Start.
+* 16-NOV-2025 - TP_TSARSU - L$_CHK_xxx is only accumulated for detail
+* records actually written (see E-00), so the tie-out has nothing to
+* compare against on a dry run; skip it there instead of always
+* reporting a mismatch.
+    IF L$_NOT_DRY_RUN
+       PERFORM FA-CHECK-SIUM-TOTALS
+    END-IF.
+* Change #2003 -End.
+
+* Change #2009 -Start.
+    PERFORM FB-WRITE-CURR-EXPOSURE.
+* Change #2009 -End.
 
-    IF L$_SW_ATIDI
+* Change #2005 -Start.
+    IF L$_NOT_DRY_RUN
+       CLOSE  ICA_BANK_BENLEUMI_FILE
+    END-IF.
+* Change #2005 -End.
+
+    IF L$_SW_ATIDI AND L$_NOT_DRY_RUN
        PERFORM  H-REPORT-ATIDI
     END-IF.
 
@@ -1701,18 +2570,36 @@ F-00.
 * Change #2002 -Start.
 *   PERFORM  G-WRITE-OUTPUT-FILE.
 
+* Change #2003 -Start.
     IF (L$_TOTAL_CRD_AMT = L$_TOTAL_DEB_AMT)  AND
-       (L$_RECORD_COUNTER > ZEROES)
+       (L$_RECORD_COUNTER > ZEROES)           AND
+       (L$_SIUM_MATCH)                        AND
+* Change #2003 -End.
+* Change #2005 -Start.
+       (L$_NOT_DRY_RUN)
+* Change #2005 -End.
     THEN
        PERFORM G-WRITE-OUTPUT-FILE
     ELSE
-       DISPLAY "Attantion! Empty or unbalanced file."
-       DISPLAY "File ",L$_BANK_BENLEUMI_NAME ," was not registered." 
+       DISPLAY "File ",L$_BANK_BENLEUMI_NAME
        DISPLAY "L$_TOTAL_CRD_AMT :",L$_TOTAL_CRD_AMT
        DISPLAY "L$_TOTAL_DEB_AMT :",L$_TOTAL_DEB_AMT
        DISPLAY "L$_RECORD_COUNTER:",L$_RECORD_COUNTER
 
-       PERFORM M-SEND-A-MESSAGE
+* Change #2005 -Start.
+       IF L$_DRY_RUN
+          DISPLAY "*** DRY RUN - file was not opened or sent to the bank ***"
+       ELSE
+          DISPLAY "Attantion! Empty or unbalanced file."
+          DISPLAY "File ",L$_BANK_BENLEUMI_NAME ," was not registered."
+* Change #2003 -Start.
+          IF L$_SIUM_MISMATCH
+             PERFORM MB-SEND-SIUM-MISMATCH-MSG
+          ELSE
+             PERFORM M-SEND-A-MESSAGE
+          END-IF
+       END-IF
+* Change #2003 -End.
     END-IF .
 * Change #2002 -End.
 * Change #2001 -End.
@@ -1720,6 +2607,104 @@ F-00.
 F-EXIT.
      EXIT.
 
+* Change #2005 -Start.
+*#-----------------------------------------------------------------------------
+FC-WRITE-PREVIEW-TRAILER SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: FC-WRITE-PREVIEW-TRAILER
+*# Description: dry run - write the trailer record to the preview report
+*#              instead of opening ICA_BANK_BENLEUMI_FILE for output
+*#-----------------------------------------------------------------------------
+FC-00.
+
+    MOVE "TRAILER"                      TO P_PREVIEW_REC_TYPE.
+    MOVE ICA_TRB711_BNL_TRAILER_RECORD  TO P_PREVIEW_DATA.
+    WRITE O_TRB711_PREVIEW_REC.
+
+FC-EXIT.
+     EXIT.
+* Change #2005 -End.
+
+* Change #2003 -Start.
+*#-----------------------------------------------------------------------------
+FA-CHECK-SIUM-TOTALS SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: FA-CHECK-SIUM-TOTALS.
+*# Description:
+*#             -----------------------------------------------------
+*#             ענף רקוב תא םיששאמ תמושר םויסה תמועל םוכס תרתכ תועונתה
+*#             -----------------------------------------------------
+*#
+*#-----------------------------------------------------------------------------
+FA-00.
+
+    SET L$_SIUM_MATCH TO TRUE.
+
+* 02-DEC-2025 - TP_ASAKA - compare against L$_CHK_xxx, accumulated
+* from the detail records actually written (see E-00), not against
+* L$_xxx_SCHUM_BANK/L$_xxx_TNUOT_BANK - those are the very values
+* moved into the trailer above, so checking against them could never
+* fail.
+    IF (P$_BENLEUMI_SCHUM_ZIKUI IN ICA_TRB711_BNL_TRAILER_RECORD
+                                  NOT = L$_CHK_CRD_SCHUM_BANK)   OR
+       (P$_BENLEUMI_SCHUM_CHIUV IN ICA_TRB711_BNL_TRAILER_RECORD
+                                  NOT = L$_CHK_DEB_SCHUM_BANK)   OR
+       (P$_BENLEUMI_TNUOT_ZIKUI IN ICA_TRB711_BNL_TRAILER_RECORD
+                                  NOT = L$_CHK_CRD_TNUOT_BANK)   OR
+       (P$_BENLEUMI_TNUOT_CHIUV IN ICA_TRB711_BNL_TRAILER_RECORD
+                                  NOT = L$_CHK_DEB_TNUOT_BANK)
+    THEN
+       SET L$_SIUM_MISMATCH TO TRUE
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       DISPLAY "Attantion! Trailer totals do not tie to detail."
+       DISPLAY "File ",L$_BANK_BENLEUMI_NAME
+       DISPLAY "SCHUM-ZIKUI trailer :",
+               P$_BENLEUMI_SCHUM_ZIKUI IN ICA_TRB711_BNL_TRAILER_RECORD,
+               "  detail :",L$_CHK_CRD_SCHUM_BANK
+       DISPLAY "SCHUM-CHIUV trailer :",
+               P$_BENLEUMI_SCHUM_CHIUV IN ICA_TRB711_BNL_TRAILER_RECORD,
+               "  detail :",L$_CHK_DEB_SCHUM_BANK
+       DISPLAY "TNUOT-ZIKUI trailer :",
+               P$_BENLEUMI_TNUOT_ZIKUI IN ICA_TRB711_BNL_TRAILER_RECORD,
+               "  detail :",L$_CHK_CRD_TNUOT_BANK
+       DISPLAY "TNUOT-CHIUV trailer :",
+               P$_BENLEUMI_TNUOT_CHIUV IN ICA_TRB711_BNL_TRAILER_RECORD,
+               "  detail :",L$_CHK_DEB_TNUOT_BANK
+    END-IF.
+
+FA-EXIT.
+     EXIT.
+* Change #2003 -End.
+
+* Change #2009 - Start.
+*-----------------------------------------------------------------------------
+FB-WRITE-CURR-EXPOSURE SECTION.
+*-----------------------------------------------------------------------------
+*# Section: FB-WRITE-CURR-EXPOSURE
+*# Description: one line per currency group (this group's CURRENCY_IND
+*#              plus its shekel-equivalent debit/credit totals) to
+*#              O_TRB711_CUREXP_FILE, so treasury gets exposure by
+*#              currency and phase without reconstructing it by hand
+*#              from the raw bank file.
+*#-----------------------------------------------------------------------------
+FB-00.
+
+    MOVE DEB_CRD_PHASE_NUM IN ICA_TRJ711_JOB_DATA_INW
+      TO P_CUREXP_PHASE_NUM.
+    MOVE CURRENCY_IND  IN L$_BANK_BENLEUMI_NAME
+      TO P_CUREXP_CURRENCY_IND.
+    MOVE L$_DEB_SCHUM_BANK   TO P_CUREXP_DEB_AMT.
+    MOVE L$_DEB_TNUOT_BANK   TO P_CUREXP_DEB_CNT.
+    MOVE L$_CRD_SCHUM_BANK   TO P_CUREXP_CRD_AMT.
+    MOVE L$_CRD_TNUOT_BANK   TO P_CUREXP_CRD_CNT.
+
+    WRITE O_TRB711_CUREXP_REC.
+
+FB-EXIT.
+     EXIT.
+* Change #2009 - End.
+
 * Change #1009 - Start.
 *------------------------------
 EB-GET-ACC-TYPE-CODE   SECTION.
@@ -2000,6 +2985,9 @@ L-00.
 	WRITE	ICA_MSG_RMS.
     CLOSE       ICA_MSG_OUTPUT_FILE .
 
+* Change #2008 -Start.
+    ADD 1 TO L$_NUM_MSG_WRITTEN.
+* Change #2008 -End.
 
 *#-----------
 L-EXIT.
@@ -2033,10 +3021,47 @@ M-00.
     WRITE ICA_MSG_RMS.
     CLOSE ICA_MSG_OUTPUT_FILE .
 
+* Change #2008 -Start.
+    ADD 1 TO L$_NUM_MSG_WRITTEN.
+* Change #2008 -End.
+
 M-EXIT.
       EXIT.
 * Change #2001 -End.
 
+* Change #2003 -Start.
+*#-----------------------------------------------------------------------------
+MB-SEND-SIUM-MISMATCH-MSG SECTION.
+*#-----------------------------------------------------------------------------
+MB-00.
+
+    MOVE INIT_TRB711_MESSAGE_WKSP
+      TO ICA_MSG_RMS.
+
+    MOVE "בנק"
+      TO P$_VIC_FILLER_5        IN ICA_MSG_RMS.
+
+    MOVE ACC_BANK_NUM           IN ICD_TRT_670_CUR_CRDB
+		                IN ICA_TRB711_OUTPUT_670
+      TO P$_INT_BANK            IN ICA_MSG_RMS.
+
+    MOVE "^ לא נשלח קובץ לבנק, קובץ לא מאוזן"
+      TO P$_FREE_TEXT_1  IN ICA_MSG_RMS(1:34)
+    MOVE L$_BANK_BENLEUMI_NAME
+      TO P$_FREE_TEXT_1  IN ICA_MSG_RMS(36:35).
+
+    OPEN EXTEND ICA_MSG_OUTPUT_FILE .
+    WRITE ICA_MSG_RMS.
+    CLOSE ICA_MSG_OUTPUT_FILE .
+
+* Change #2008 -Start.
+    ADD 1 TO L$_NUM_MSG_WRITTEN.
+* Change #2008 -End.
+
+MB-EXIT.
+      EXIT.
+* Change #2003 -End.
+
 H-REPORT-ATIDI        SECTION.
 *-------------------------------------
 *# Section: H-REPORT-ATIDI
@@ -2262,6 +3287,18 @@ K-00.
 *    END-IF.
 * Change #1009 - End.
 
+* Change #2004 -Start.
+*   תועבטמ רפסמ ןיב תקלחמ תמושרה - ימואלניבה קנבל תקידב
+*   ------------------------------------------------------
+    IF L$_FOREIGNER_CURRENCY
+       IF DEB_CRD_CURRENCY_CODE    IN ICD_TRT_670_CUR_CRDB
+                                    IN ICA_TRB711_OUTPUT_670
+          NOT = P$_BENLEUMI_MATBEA IN ICA_TRB711_BNL_TRN_RECORD
+          MOVE 6 TO L$_FILE_FLAG
+       END-IF
+    END-IF.
+* Change #2004 -End.
+
 K-EXIT.
      EXIT.
 
@@ -2278,14 +3315,29 @@ Z-FINISH SECTION.
 *#-----------------------------------------------------------------------------
 Z-00.
 
+* Change #2005 -Start.
     IF  SP$_ACW_PROC_AUX_STATUS   IN UTL_CONTROL_ACW   = SP$_MSG_NORMAL
+        AND L$_NOT_DRY_RUN
         MOVE  L$_BANK_BENLEUMI_NAME
           TO  P$_TRB714_FILE_NAME IN ICA_TRJ711_JOB_DATA_INW
     END-IF.
 
+    IF L$_DRY_RUN
+       CLOSE O_TRB711_PREVIEW_FILE
+    END-IF.
+* Change #2005 -End.
+
     CLOSE  ICA_INTGR_INPUT_FILE_3.
 
+* Change #2009 -Start.
+    CLOSE  O_TRB711_CUREXP_FILE.
+* Change #2009 -End.
 
+* Change #2008 -Start.
+    IF L$_NUM_MSG_WRITTEN > 0
+       PERFORM ZA-SEND-MAIL
+    END-IF.
+* Change #2008 -End.
 
 *# 13-NOV-2012 18:29:23.17 - TP_TSARSU - Report to Splunk.
     COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
@@ -2294,4 +3346,76 @@ Z-00.
 
 Z-EXIT.
      EXIT.
+
+* Change #2008 - Start.
+ZA-SEND-MAIL SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: ZA-SEND-MAIL
+*# Description: send the accumulated error/info messages by internal
+*#              mail, the same way ICA_TRB71I_APPL does - if the spawn
+*#              itself fails, queue it to O_MAIL_RETRY_FILE for a
+*#              follow-up job to resubmit, instead of just displaying
+*#              the error and moving on.
+*#-----------------------------------------------------------------------------
+ZA-00.
+
+    INITIALIZE UTL_SPAWN_PROCESS_WKSP.
+
+    STRING "@ICA_PROC:ICA_SEND_INTERNAL_MAIL ",
+           L$_MSG_FILE_NAME
+           DELIMITED BY SIZE
+      INTO SP$_COMMAND_LINE		IN UTL_SPAWN_PROCESS_WKSP
+    END-STRING.
+
+    CALL "UTL_SPAWN_PROCESS" USING UTL_SPAWN_PROCESS_WKSP.
+
+    IF SP$_SYSPRO_STATUS		IN UTL_SPAWN_PROCESS_WKSP IS SUCCESS
+       DISPLAY "Procedure ICA_SEND_INTERNAL_MAIL ended successfuly."
+    ELSE
+       DISPLAY "**Error at ZA-SEND-MAIL - UTL_SPAWN_PROCESS "
+       DISPLAY "  Command : ",
+               SP$_COMMAND_LINE		IN UTL_SPAWN_PROCESS_WKSP
+
+       MOVE L$_OPER_ID		TO O_MAIL_RETRY_OPER_ID
+       MOVE L$_MSG_FILE_NAME	TO O_MAIL_RETRY_FILE_NAME
+       MOVE L$_DATE_YYMMDD_TODAY	TO O_MAIL_RETRY_DATE
+
+*      this queue has to accumulate every unresubmitted failure until
+*      the follow-up job drains it, so a later failure must never
+*      truncate an earlier one still queued.
+       PERFORM ZAA-OPEN-MAIL-RETRY-FILE
+       WRITE O_MAIL_RETRY_REC
+       CLOSE O_MAIL_RETRY_FILE
+    END-IF.
+
+ZA-EXIT.
+     EXIT.
+* Change #2008 - End.
+
+* Change #2011 - Start.
+ZAA-OPEN-MAIL-RETRY-FILE SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: ZAA-OPEN-MAIL-RETRY-FILE
+*# Description: the queue file will not exist yet on the first-ever
+*#              mail failure for a run - probe for it first and pick
+*#              OUTPUT or EXTEND accordingly, so that first failure
+*#              does not turn into an aborted job.
+*#-----------------------------------------------------------------------------
+ZAA-00.
+
+    MOVE L$_MAIL_RETRY_FILE_NAME TO L$_PROBE_FILE_NAME.
+
+    OPEN INPUT O_PROBE_FILE.
+
+    IF L$_PROBE_FILE_FOUND
+    THEN
+        CLOSE O_PROBE_FILE
+        OPEN EXTEND O_MAIL_RETRY_FILE
+    ELSE
+        OPEN OUTPUT O_MAIL_RETRY_FILE
+    END-IF.
+
+ZAA-EXIT.
+     EXIT.
+* Change #2011 - End.
                                                                                             
