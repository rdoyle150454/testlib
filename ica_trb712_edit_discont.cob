@@ -0,0 +1,1253 @@
+ *######### PROGRAM_NAME: ICA_TRB712_EDIT_DISCONT.COB  ##############*
+*#                                                                 #*
+*#                                היצרגטניא - תועונת TR : תכרעמ תת #*
+*#                              ICA_TRB712_EDIT_DISCONT :לודומה םש #*
+*#                                                                 #*
+*#                                                :ילנויצקנופ רואת #*
+*#                                                                 #*
+*#                               RMS ץבוק תארוק תינכותה            #*
+*#                     תועונתה תא תכרועו                          #*
+*#                    .טנוקסיד קנבה תשירד יפל                      #*
+*#                      --------------                             #*
+*#                                                                 #*
+*#                                                         :םיחתפמ #*
+*#         ןורחא ןוכדע .ת        ךיראת       עצבמ םש       בלש     #*
+*#                            09-AUG-2026    TP_NHELER     בוציע   #*
+*#                            09-AUG-2026    TP_NHELER     תונכת   #*
+*#                                                                 #*
+*#                                                        :םירטמרפ #*
+*#                                         [    ] :עדימ תינבת     #*
+*#         (שומיש ,םיכרע ,רבסה) רואת   פ/ק           הדש םש        #*
+*#                            [    ]  [  ]           [    ]        #*
+*#                                                                 #*
+*#                                                     :עדימ ירגאמ #*
+*#               תירבעב םש / רואת    פ/ק             הלבט/ץבוק     #*
+*#                         [    ]  [     ]           [       ]     #*
+*#                                                                 #*
+*#                                                  :םישגדהו תורעה #*
+*#   ICA_TRB711_EDIT_BENLEUMI לש בוציעה יפל הנבנ לודומה - טנוקסיד  #*
+*#   קנב תארקל ,הז לודומב תפסונ םינב-תינכות ומכ אלו ,ולשמ לודומכ   #*
+*#   .ימואלניבה                                                   #*
+*#                                                      [    ]     #*
+*#                                                                 #*
+*#                                          :םייונישו םינוכדע בקעמ #*
+*#               יונישה רואת     עצבמ םש       ךיראת       CID     #*
+*# -------------------------   -------------    -----------   ---- #*
+*#              לודומ תחיתפ       ןסינ ןרוא    09-AUG-2026   3000 #*
+*#        טנוקסיד קנבל שדח                                         #*
+*###################################################################*
+
+*----------------------------------------------------*
+IDENTIFICATION	 	 	 	     DIVISION.
+*----------------------------------------------------*
+PROGRAM-ID. ICA_TRB712_EDIT_DISCONT.
+AUTHOR. TP_NHELER.
+*----------------------------------------------------*
+ENVIRONMENT	 	 	 	     DIVISION.
+*----------------------------------------------------*
+*----------------------------------------------------*
+INPUT-OUTPUT                                 SECTION.
+*----------------------------------------------------*
+FILE-CONTROL.
+*-----------*
+
+    SELECT ICA_INTGR_INPUT_BEFORE ASSIGN TO "SYS$DISK"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+
+    SELECT ICA_INTGR_INPUT_FILE_3 ASSIGN TO "SYS$DISK"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+
+    SELECT ICA_BANK_DISCONT_FILE ASSIGN TO "SYS$DISK"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+
+    SELECT  SORT_FILE
+	ASSIGN	TO  "SRTFIL".
+
+    SELECT ICA_MSG_OUTPUT_FILE ASSIGN TO ICA_MSG_OUTPUT_FILE
+	   ORGANIZATION IS SEQUENTIAL
+	   ACCESS IS SEQUENTIAL
+	   FILE STATUS IS SP$_COBRMS_FILE_STATUS.
+***************************************
+I-O-CONTROL.
+
+    APPLY	EXTENSION   1000
+	PREALLOCATION 2000  ON	ICA_INTGR_INPUT_FILE_3
+
+    APPLY
+    	EXTENSION 1000
+    	CONTIGUOUS-BEST-TRY PREALLOCATION 2000
+    	ON ICA_BANK_DISCONT_FILE.
+
+**************************************
+*----------------------------------------------------*
+DATA	 	 	 	 	     DIVISION.
+*----------------------------------------------------*
+FILE SECTION.
+*------------
+
+FD ICA_INTGR_INPUT_BEFORE
+   VALUE OF ID IS L$_INTGR_BEFORE_NAME.
+   COPY "ICA_CDD_WKSP:ICA_TRB712_OUTPUT_670"    FROM DICTIONARY
+      REPLACING ==ICA_TRB712_OUTPUT_670== BY ==ICA_INTGR_BEFORE_REC==.
+
+FD ICA_INTGR_INPUT_FILE_3
+   VALUE OF ID IS L$_INTGR_INPUT_NAME.
+   COPY "ICA_CDD_WKSP:ICA_TRB712_OUTPUT_670"    FROM DICTIONARY.
+
+FD ICA_BANK_DISCONT_FILE
+   VALUE OF ID IS L$_BANK_DISCONT_NAME.
+01 DISCONT_REC  PIC X(220).
+
+SD  SORT_FILE.
+   01  SORT_REC.
+    COPY "ICA_CDD_WKSP:ICA_TRB712_OUTPUT_670"    FROM DICTIONARY
+        REPLACING ==ICA_TRB712_OUTPUT_670== BY ==COPY_REC==
+                  ==01==                     BY ==02==
+                  ==02==                     BY ==03==
+                  ==03==                     BY ==04==.
+    COPY "ICD_CDD_FIELD:VALUE_DATE"               FROM DICTIONARY
+        REPLACING ==VALUE_DATE==  BY  ==NEW_VALUE_DATE==
+                  ==01==          BY  ==02==.
+
+FD ICA_MSG_OUTPUT_FILE
+    VALUE OF ID IS L$_MSG_FILE_NAME.
+    COPY    "ICA_CDD_WKSP:ICA_TRB712_MESSAGE_WKSP"          FROM DICTIONARY
+      REPLACING ==ICA_TRB712_MESSAGE_WKSP==
+             BY ==ICA_MSG_RMS==.
+
+*----------------------------------------------------*
+WORKING-STORAGE 	 	 	     SECTION.
+COPY "ICA_CDD_WKSP:ICA_TLG_WKSP"             FROM DICTIONARY.
+
+*----------------------------------------------------*
+
+* VAL COPIES *
+**************
+COPY "ICA_CDD_WKSP:ICA_PRT_346_EXT_ID_N_TP_VAL"	       FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_SVT_022_COD_TBL_1007_VAL"       FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_PRT_300_PROD_TYPES_VAL"	       FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_PRT_327_BANKS_VAL"	       FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_TRT_669_FIN_STTLMNT_VAL"        FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_TRT_674_CURNCY_TYP_VAL"	       FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_SVT_072_FILEOUT_DEF_VAL"        FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_SVM_FILEOUT_INSERT_WKSP"        FROM DICTIONARY.
+
+* GENERAL COPIES *
+******************
+COPY "ICA_CDD_WKSP:ICA_RMS_MSG_WKSP"                   FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_XLATE_MSG_WKSP"                 FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_INVERSE_STRING_WKSP"            FROM DICTIONARY.
+COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+COPY "ICD_CDD_WKSP:ICD_PRT_316_ACC_TYPES_DBW"          FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_CONSTANT_VALUES"                FROM DICTIONARY.
+COPY "ICD_CDD_WKSP:ICD_TRT_674_CURNCY_TYP_MPW"   FROM DICTIONARY.
+COPY "ICD_CDD_WKSP:ICD_TRT_674_CURNCY_TYP_OPW"   FROM DICTIONARY.
+COPY "ICD_CDD_WKSP:ICD_TRT_674_CURNCY_TYP_OPW"    FROM DICTIONARY
+     REPLACING ICD_TRT_674_CURNCY_TYP_OPW
+            BY ICD_TRT_674_CURNCY_TYP_INIT.
+COPY "ICA_CDD_WKSP:ICA_SVT_022_COD_TBL_2892_VAL" FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_TRB712_MESSAGE_WKSP"      FROM DICTIONARY
+       REPLACING ==ICA_TRB712_MESSAGE_WKSP==
+  	      BY ==INIT_TRB712_MESSAGE_WKSP==.
+
+* UTL COPIES.
+***************
+COPY "UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP"              FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP"              FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_GET_DATE_TIME_BINARY_WKSP"      FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_GET_DATEYYYY_TIME_WKSP"	       FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_CVT_DELTA_TIME_WKSP"            FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_APPLY_DELTA_TIME_WKSP"          FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_CVT_DATE_DDMMYYYY_WKSP"         FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_CVT_DATE_TIME_WKSP"             FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_SVF_APTUSER_CALL_WKSP"	       FROM DICTIONARY.
+COPY "UTL_CDD_WKSP:UTL_DIFFER_DATES_WKSP"              FROM DICTIONARY.
+COPY "UTL_SOURCE:UTL_MESSAGE.INC".
+
+* FD COPIES *
+*************
+COPY "ICA_CDD_WKSP:ICA_TRB712_DISC_HEADER_RECORD"      FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_TRB712_DISC_TRN_RECORD"         FROM DICTIONARY.
+COPY "ICA_CDD_WKSP:ICA_TRB712_DISC_TRAILER_RECORD"     FROM DICTIONARY.
+
+*#----- GENERAL FIELDS -----#*
+01 L$_RECORD_COUNTER
+   PIC S9(7) COMP EXTERNAL.
+
+01 L$_PROCESS_TYPE		    PIC 9 VALUE 0.
+   88 L$_SW_VISA		    VALUE 0.
+   88 L$_SW_DELEK		    VALUE 1.
+
+01 L$_MSG_TEXT                  PIC X(28) VALUE
+                                ' XXXXXX תינכותב - XXXX ךלהמב'.
+
+01 L$_INTGR_BEFORE_NAME		PIC X(70) VALUE SPACES.
+
+01 L$_INTGR_INPUT_NAME          PIC X(37) VALUE
+                                 "ICA_IN_DAT_DIR:ICA_TRB712_DSC_SRT.DAT".
+
+01 L$_BANK_DISCONT_NAME.
+   03 FILLER			PIC X(15) VALUE "ICA_T2_DAT_DIR:".
+   03 CURRENCY_IND              PIC X(2).
+   03 FILLER                    PIC X(1)  VALUE "_".
+   03 L$_DISCONT_PHASE_NUM	PIC 9(04).
+   03 L$_DISCONT_PHASE_DATE    PIC 9(08).
+   03 FILLER			PIC X(04) VALUE ".DAT".
+
+01 L$_MSG_FILE_NAME.
+    03 FILLER                     PIC X(15) VALUE "ICA_IN_DAT_DIR:".
+    03 FILLER                     PIC X(14) VALUE "ICA_TRB712_MSG".
+    03 L$_OPER_AND_PHASE          PIC X(26).
+
+01 L$_NUM_MSG_ERRORS		PIC 9(2) VALUE 0.
+
+01 L$_RETURN_STATUS		PIC S9(9) COMP.
+01 L$_TIME_STRING               PIC X(23).
+
+01 L$_PROD_EXT_ID            	PIC X(20).
+01 L$_PROD_RED1  REDEFINES  L$_PROD_EXT_ID.
+   03  L$_PROD_EXT_ID_007       PIC X(07).
+   03  L$_PROD_EXT_ID_013       PIC X(13).
+   03  L$_PROD_EXT_RED  REDEFINES  L$_PROD_EXT_ID_013.
+       05  L$_PROD_EXT_ID_07    PIC X(07).
+       05  L$_PROD_EXT_ID_06    PIC X(06).
+01 L$_PROD_RED2  REDEFINES  L$_PROD_EXT_ID.
+   03  L$_PROD_EXT_ID_7         PIC X(07).
+   03  L$_PROD_EXT_ID_13        PIC X(13).
+
+01 L$_EXT_ID_NUM_TYPE_CODE	PIC 9(02).
+
+01 L$_TYPE_OF_MESSAGE            PIC 9(2) VALUE 0.
+   88 L$_SW_DATE_ZERO	          VALUE 1.
+   88 L$_SW_NO_ACCUM	          VALUE 2.
+   88 L$_SW_NO_SIMUCHIN	          VALUE 3.
+   88 L$_SW_PROGRAM_STOP	  VALUE 4.
+   88 L$_SW_NO_CAL_ACC	          VALUE 5.
+   88 L$_SW_NO_668_REC	          VALUE 6.
+   88 L$_SW_WRONG_670_REC	  VALUE 7.
+   88 L$_SW_ALPHA_TRN	          VALUE 8.
+   88 L$_SW_STOPPED_AMT	          VALUE 9.
+   88 L$_SW_737_669               VALUE 10.
+   88 L$_SW_CURRENCY_CODE         VALUE 11.
+   88 L$_SW_STOPPED_AMT_NO_IND	  VALUE 12.
+   88 L$_SW_NO_CURRENCY_CODE      VALUE 13.
+   88 L$_SW_NO_132_REC	          VALUE 14.
+   88 L$_SW_NO_947_REC	          VALUE 15.
+   88 L$_SW_DIF_CURRENCY_CODE     VALUE 16.
+   88 L$_SW_NO_CURR_CONV_SRC_IND  VALUE 17.
+   88 L$_SW_BANK_CURRENCY_CODE    VALUE 18.
+   88 L$_SW_BANK_CURRENCY_IND     VALUE 19.
+
+01 L$_OPER_AND_PHASE_TMP       	PIC X(26) EXTERNAL.
+
+01 L$_SUG_RESHUMA_KOTERET	PIC 9(01) VALUE 0.
+01 L$_SUG_RESHUMA_TNUA   	PIC 9(01) VALUE 1.
+01 L$_SUG_RESHUMA_SIUM  	PIC 9(01) VALUE 9.
+01 L$_SUG_SERET          	PIC 9(01) VALUE 0.
+01 L$_SUG_ZIHUI          	PIC 9(01) VALUE 0.
+01 L$_MIS_ZIHUI          	PIC X(09) VALUE SPACES.
+01 L$_ASMACTA_CODE       	PIC 9(01) VALUE 7.
+
+01 L$_DEBIT_SIDE		PIC 9(03) VALUE 504.
+01 L$_CREDIT_SIDE		PIC 9(03) VALUE 006.
+01 L$_DEBIT_IZUN		PIC 9(03) VALUE 601.
+01 L$_CREDIT_IZUN		PIC 9(03) VALUE 154.
+01 L$_DEBIT_PEULA      		PIC 9(02) VALUE 01.
+01 L$_CREDIT_PEULA      	PIC 9(02) VALUE 04.
+
+01 L$_CODE_BANK_DISCONT         PIC 9(2) VALUE 11.
+
+01 L$_CODE_CHESBON       	PIC 9(04) VALUE 0000.
+01 L$_CODE_SIDURI		PIC 9(02) VALUE 01.
+01 L$_CODE_MOSSAD      		PIC 9(08) VALUE 13508999.
+01 L$_CODE_MELLEL     		PIC 9(03) VALUE 000.
+
+01 L$_SHEKEL     		PIC 9(02) VALUE 00.
+01 L$_DOLLAR     		PIC 9(02) VALUE 01.
+
+01 L$_DEB_SCHUM_BANK		PIC S9(15)V99 COMP.
+01 L$_CRD_SCHUM_BANK		PIC S9(15)V99 COMP.
+
+01 L$_SCHUM			PIC 9(15)V99 COMP.
+
+01 L$_DEB_TNUOT_BANK		PIC 9(07).
+01 L$_CRD_TNUOT_BANK		PIC 9(07).
+
+* 23-SEP-2025 - TP_GAHARO - independent tie-out accumulators for
+* FA-CHECK-SIUM-TOTALS, summed from the detail record actually
+* written rather than from the L$_xxx_SCHUM_BANK/L$_xxx_TNUOT_BANK
+* values moved into the trailer above, so a MOVE/PICTURE divergence
+* between the two has something real to be caught against.
+01 L$_CHK_DEB_SCHUM_BANK	PIC S9(15)V99 COMP.
+01 L$_CHK_CRD_SCHUM_BANK	PIC S9(15)V99 COMP.
+01 L$_CHK_DEB_TNUOT_BANK	PIC 9(07).
+01 L$_CHK_CRD_TNUOT_BANK	PIC 9(07).
+
+01 L$_OUTPUT_OPEN_FLAG		PIC 9.
+   88 L$_OUTPUT_CLOSE		VALUE 0.
+   88 L$_OUTPUT_OPEN		VALUE 1.
+
+01 L$_EOF_INPUT_FLAG		PIC 9.
+   88 L$_NOT_EOF_INPUT		VALUE 0.
+   88 L$_EOF_INPUT		VALUE 1.
+
+01 L$_EOF_OUTPUT_FLAG		PIC 9.
+   88 L$_NOT_EOF_OUTPUT		VALUE 0.
+   88 L$_EOF_OUTPUT		VALUE 1.
+
+01 L$_FILE_FLAG			PIC 9 VALUE 0.
+   88 L$_EOF_FILE		VALUE 9.
+   88 L$_BREAK_FILE		VALUE 6 9.
+
+01 L$_FIRST_OUT_FLAG	 PIC 9  VALUE 0.
+   88 L$_FIRST_OUT		VALUE 0.
+   88 L$_NOT_FIRST_OUT          VALUE 1.
+
+01 L$_TOTAL_CRD_AMT		PIC S9(12)V99 COMP.
+01 L$_TOTAL_DEB_AMT		PIC S9(12)V99 COMP.
+
+01 L$_SW_SIUM_MATCH		PIC 9(1) VALUE 1.
+   88 L$_SIUM_MATCH		VALUE 1.
+   88 L$_SIUM_MISMATCH		VALUE 0.
+
+*-------------------------------------------------------------------------
+*                            יחכונ ךיראת
+
+01 L$_DATE_YYMMDD_TODAY         PIC 9(8).
+01 L$_VALUE_DATE		PIC 9(8).
+
+*-------------------------------------------------------------------------
+*                  תועש ילב הריבשל ךיראת
+
+01 L$_DATE_YYMMDD_CHECK        PIC 9(8).
+
+*-------------------------------------------------------------------------
+*                        היצרגטניאל ךיראת
+
+01 L$_DATE_YYMMDD_INTEGR       PIC 9(8).
+
+*-------------------------------------------------------------------------
+*                           המושרב ךיראת
+
+01 L$_VALUE_DATE_CURRENT       PIC 9(8).
+
+*-------------------------------------------------------------------------
+01 L$_DATE_YYMMDD_27	       PIC 9(8).
+*-------------------------------------------------------------------------
+01 L$_CURRENCY			PIC 9(2) VALUE 03.
+01 L$_CURRENCY_IND	        PIC 9(1).
+   88 L$_CURRENCY_SHEKEL	VALUE 3.
+   88 L$_FOREIGNER_CURRENCY	VALUE 1.
+*----------------------------------------------------*
+01 L$_OPER_ID			PIC 9(16).
+01 L$_SW			PIC 9(1).
+   88 L$_SW_ATIDI		VALUE 1.
+01 L$_FILE_NAME			PIC X(17).
+01 L$_TOT_RESHUMOT		PIC  Z(6).
+01 LD$_AMT			PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+01 LX$_AMT			PIC X(18).
+01 L$_DATE_X8			PIC X(8).
+01 L$_DATE_X8_RED REDEFINES L$_DATE_X8.
+   03 L$_DATE_X8_DD		PIC 99.
+   03 L$_X8_1			PIC X.
+   03 L$_DATE_X8_MM		PIC 99.
+   03 L$_X8_2			PIC X.
+   03 L$_DATE_X8_YY		PIC 99.
+*----------------------------------------------------*
+LINKAGE 	 	 	 	     SECTION.
+*----------------------------------------------------*
+  COPY "ICA_CDD_WKSP:ICA_TRJ712_JOB_DATA"	 FROM DICTIONARY
+        REPLACING ICA_TRJ712_JOB_DATA BY ICA_TRJ712_JOB_DATA_INW.
+  COPY "UTL_CDD_WKSP:UTL_CONTROL_ACW"            FROM DICTIONARY.
+************************************************************************
+ PROCEDURE  DIVISION       USING  ICA_TRJ712_JOB_DATA_INW
+                                  UTL_CONTROL_ACW
+ 		          GIVING  SP$_ACW_PROC_AUX_STATUS.
+************************************************************************
+
+
+DECLARATIVES.
+*-----------------------------------------------------------*
+001-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON ICA_INTGR_INPUT_FILE_3.
+
+001.
+
+    DISPLAY "** ERROR HANDLING IN INPUT FILE : " L$_INTGR_INPUT_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:001-I-O-PROBLEM ICA_INTGR_INPUT_FILE_3:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+
+
+*-----------------------------------------------------------*
+002-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON ICA_INTGR_INPUT_BEFORE.
+
+002.
+
+    DISPLAY "** ERROR HANDLING IN INPUT FILE : " L$_INTGR_BEFORE_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:002-I-O-PROBLEM L$_INTGR_BEFORE_NAME:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+
+*-----------------------------------------------------------*
+003-I-O-PROBLEM				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON ICA_MSG_OUTPUT_FILE.
+
+003.
+
+    DISPLAY "** ERROR HANDLING IN INPUT FILE : " L$_MSG_FILE_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:003-I-O-PROBLEM L$_MSG_FILE_NAME:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+
+*-----------------------------------------------------------*
+OUTPUT-ERROR				            SECTION.
+*-----------------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON ICA_BANK_DISCONT_FILE.
+
+OUT-ERR.
+
+    DISPLAY "** ERROR HANDLING IN OUTPUT FILE : " L$_BANK_DISCONT_NAME
+    DISPLAY "** SP$_COBRMS_FILE_STATUS : " SP$_COBRMS_FILE_STATUS
+    DISPLAY "** SEC:OUTPUT-ERROR ICA_BANK_DISCONT_FILE:ץבוק "
+
+    MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+    MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+
+    CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+    DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+
+    SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+    MOVE SP$_MSG_ERROR                   TO SP$_ACW_PROC_AUX_STATUS
+    MOVE SP$_COBRMS_FILE_STATUS          TO  L$_NUM_MSG_ERRORS
+    MOVE L$_NUM_MSG_ERRORS               TO  SP$_ACW_FREE_TEXT(1:2)
+    MOVE MSG_TEXT IN ICA_RMS_MSG_WKSP(1) TO  SP$_ACW_FREE_TEXT(4:66)
+
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+
+END DECLARATIVES.
+
+*----------------------------------------------------*
+A-MAIN SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: A-MAIN
+*# Description:
+*#                         --------
+*#                         ישאר עטק
+*#                         --------
+*#        םיצבק תחיתפו םינתשמ לוחתא
+*#      טנוקסיד קנבל תועונת תכירע
+*#                             םויס
+*#
+*#-----------------------------------------------------------------------------
+A-00.
+
+    PERFORM S-SORT-INPUT.
+
+    PERFORM B-INIT.
+
+    PERFORM T-PROCESS UNTIL L$_EOF_FILE.
+
+    PERFORM Z-FINISH.
+
+A-EXIT.
+     EXIT.
+
+
+T-PROCESS   SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: T-PROCESS
+*#-----------------------------------------------------------------------------
+T-00.
+*#  הביתכו קנבל תרתוכ תמושר תכירע
+    PERFORM D-BUILD-DISCONT-KOT-DATA.
+
+*# הריבש ,האירק ,העונת תמושר תינב לופיט
+    PERFORM U-TIPUL UNTIL L$_BREAK_FILE.
+
+*#  הביתכו קנבל םויס תמושר תכירע
+    PERFORM F-BUILD-DISCONT-SIUM-DATA.
+T-EXIT.
+     EXIT.
+
+U-TIPUL   SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: U-TIPUL
+*#-----------------------------------------------------------------------------
+U-00.
+
+*#           טלפ ץבוק תמושר תביתכ
+            PERFORM E-BUILD-BANK-RECORD.
+
+*#           השדח טלק תמושר תאירק
+            PERFORM I-READ-INTGR-INPUT.
+
+*#           הריבש תקידב
+            PERFORM K-BREAK.
+
+U-EXIT.
+     EXIT.
+
+S-SORT-INPUT        SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: S-SORT-INPUT
+*# Purpose: Making cobol sort for the input FILE
+*#-----------------------------------------------------------------------------
+S-00.
+
+    MOVE P$_TRB714_FILE_NAME IN  ICA_TRJ712_JOB_DATA_INW(56:2)
+      TO L$_CURRENCY.
+
+    IF  L$_CURRENCY NOT = V674$SHEKEL
+        SET L$_FOREIGNER_CURRENCY TO TRUE
+    ELSE
+        SET L$_CURRENCY_SHEKEL    TO TRUE
+    END-IF.
+
+    MOVE L$_OPER_AND_PHASE_TMP
+      TO L$_OPER_AND_PHASE IN L$_MSG_FILE_NAME.
+    INITIALIZE  ICD_TRT_674_CURNCY_TYP_INIT.
+    MOVE P$_TRB714_FILE_NAME IN ICA_TRJ712_JOB_DATA_INW(1:54)
+      TO L$_INTGR_BEFORE_NAME.
+
+    CALL 'UTL_GET_DATE_TIME_BINARY'  USING  UTL_GET_DATE_TIME_BINARY_WKSP.
+
+    IF  SP$_SYSPRO_STATUS    IN UTL_GET_DATE_TIME_BINARY_WKSP  IS FAILURE
+	MOVE  SP$_SYSPRO_STATUS_AUXIL   IN  UTL_GET_DATE_TIME_BINARY_WKSP
+	  TO  SP$_ACW_PROC_AUX_STATUS
+        MOVE 'RTN:UTL_GET_DATE_TIME_BINARY SEC:S-SORT-INPUT'
+          TO  SP$_ACW_FREE_TEXT  IN  UTL_CONTROL_ACW(1:40)
+        MOVE  L$_MSG_TEXT TO SP$_ACW_FREE_TEXT IN UTL_CONTROL_ACW(42:28)
+        PERFORM  Z-FINISH
+    END-IF.
+
+    SORT SORT_FILE
+         ON ASCENDING
+         KEY
+	     NEW_VALUE_DATE        IN SORT_REC
+	     DEB_CRD_CURRENCY_CODE IN SORT_REC
+             INTG_BANK_NUM         IN SORT_REC
+             ACC_BANK_NUM          IN SORT_REC
+             ACC_BRANCH_NUM        IN SORT_REC
+             ACC_TYPE_CODE         IN SORT_REC
+             ACC_NUM               IN SORT_REC
+         WITH   DUPLICATES IN ORDER
+	 INPUT   PROCEDURE SA-ADD-NEW-VALUE-DATE
+	 OUTPUT  PROCEDURE SB-DELETE-NEW-VALUE-DATE.
+S-EXIT.
+     EXIT.
+
+
+SA-ADD-NEW-VALUE-DATE          SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: SA-ADD-NEW-VALUE-DATE
+*# Description:  IF value_date > to_day ---> put new_value_date = to_day,
+*#               else                        put new_value_date = value_date
+*#-----------------------------------------------------------------------------
+SA-00.
+
+    OPEN INPUT ICA_INTGR_INPUT_BEFORE ALLOWING ALL.
+
+    SET L$_NOT_EOF_INPUT TO TRUE
+
+    PERFORM UNTIL L$_EOF_INPUT
+
+         READ ICA_INTGR_INPUT_BEFORE
+            AT END
+    	       CLOSE ICA_INTGR_INPUT_BEFORE
+ 	       SET L$_EOF_INPUT TO TRUE
+         END-READ
+
+         IF L$_NOT_EOF_INPUT
+            MOVE CORR ICA_INTGR_BEFORE_REC TO COPY_REC
+            IF L$_CURRENCY_SHEKEL
+	       IF DEB_CRD_CURRENCY_CODE IN ICA_INTGR_BEFORE_REC = V674$SHEKEL
+	          SET L$_NOT_RELEASE TO TRUE
+               ELSE
+	          SET L$_RELEASE  TO TRUE
+               END-IF
+            ELSE
+	       IF DEB_CRD_CURRENCY_CODE IN ICA_INTGR_BEFORE_REC = V674$SHEKEL
+	          SET L$_RELEASE TO TRUE
+               ELSE
+	          SET L$_NOT_RELEASE TO TRUE
+               END-IF
+            END-IF
+         END-IF
+
+         IF L$_NOT_EOF_INPUT
+            IF L$_NOT_RELEASE
+               IF VALUE_DATE IN ICA_INTGR_BEFORE_REC <=
+                  SP$_DATE_TIME_BINARY IN  UTL_GET_DATE_TIME_BINARY_WKSP
+                  MOVE SP$_DATE_TIME_BINARY IN  UTL_GET_DATE_TIME_BINARY_WKSP
+                    TO NEW_VALUE_DATE
+               ELSE
+                  MOVE VALUE_DATE IN ICA_INTGR_BEFORE_REC
+                    TO NEW_VALUE_DATE
+               END-IF
+               RELEASE SORT_REC
+            END-IF
+         END-IF
+
+    END-PERFORM.
+
+SA-EXIT.
+     EXIT.
+
+
+SB-DELETE-NEW-VALUE-DATE             SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: SB-DELETE-NEW-VALUE-DATE.
+*#-----------------------------------------------------------------------------
+SB-00.
+
+    SET L$_NOT_EOF_OUTPUT TO TRUE.
+
+    OPEN OUTPUT ICA_INTGR_INPUT_FILE_3.
+
+    PERFORM UNTIL L$_EOF_OUTPUT
+       RETURN SORT_FILE
+          AT END CLOSE ICA_INTGR_INPUT_FILE_3
+              SET L$_EOF_OUTPUT TO TRUE
+
+          NOT AT END
+              MOVE CORR COPY_REC TO ICA_TRB712_OUTPUT_670
+              WRITE ICA_TRB712_OUTPUT_670
+       END-RETURN
+    END-PERFORM.
+
+SB-EXIT.
+     EXIT.
+
+
+B-INIT SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: B-INIT
+*# Description:
+*#                         -------------------------
+*#                         םיצבק תחיתפו םינתשמ לוחתא
+*#                         -------------------------
+*#-----------------------------------------------------------------------------
+B-00.
+    MOVE "ICA_TRB712_EDIT_DISCONT"
+      TO P$_PROG_NAME IN ICA_TLG_WKSP.
+
+    COPY "ICA_SOURCE:ICA_INIT_PROG.INC".
+
+
+    MOVE 0 TO L$_SW.
+    SET L$_OUTPUT_CLOSE  TO TRUE.
+    SET L$_NOT_EOF_INPUT TO TRUE.
+    SET L$_EOF_OUTPUT    TO TRUE.
+    SET L$_FIRST_OUT     TO TRUE.
+    MOVE 0 TO L$_FILE_FLAG.
+    MOVE 0 TO L$_RECORD_COUNTER.
+    MOVE 01 TO L$_CODE_SIDURI.
+    INITIALIZE  ICA_RMS_MSG_WKSP
+                ICA_XLATE_MSG_WKSP
+                UTL_CONTROL_ACW
+                UTL_CVT_DELTA_TIME_WKSP
+                UTL_APPLY_DELTA_TIME_WKSP
+                L$_FIRST_OUT_FLAG
+
+    SET L$_SW_VISA TO TRUE.
+
+    MOVE "  " TO CURRENCY_IND IN L$_BANK_DISCONT_NAME.
+
+    MOVE SP$_MSG_NORMAL
+      TO SP$_ACW_PROC_AUX_STATUS  IN  UTL_CONTROL_ACW.
+
+    MOVE 'TRB712' TO L$_MSG_TEXT(2:6).
+
+    MOVE DEB_CRD_PHASE_NUM IN ICA_TRJ712_JOB_DATA_INW
+      TO L$_MSG_TEXT(19:4).
+
+
+*   ךלהמ ךיראת תאבה
+*   --------------------
+    MOVE DBCR_PHASE_TMSP IN ICA_TRJ712_JOB_DATA_INW
+      TO SP$_DATE_TIME_BINARY OF UTL_CVT_DATE_DDMMYYYY_WKSP.
+    CALL 'UTL_CVT_DATE_DDMMYYYY' USING UTL_CVT_DATE_DDMMYYYY_WKSP.
+    IF  SP$_SYSPRO_STATUS  IN UTL_CVT_DATE_DDMMYYYY_WKSP IS FAILURE
+	MOVE  SP$_SYSPRO_STATUS_AUXIL  IN UTL_CVT_DATE_DDMMYYYY_WKSP
+	  TO  SP$_ACW_PROC_AUX_STATUS
+        MOVE 'RTN:UTL_CVT_DATE_YYMMDD SEC:B-INIT'
+                         TO SP$_ACW_FREE_TEXT IN UTL_CONTROL_ACW(1:39)
+        MOVE L$_MSG_TEXT TO SP$_ACW_FREE_TEXT IN UTL_CONTROL_ACW(41:28)
+        DISPLAY SP$_ACW_FREE_TEXT IN UTL_CONTROL_ACW
+        PERFORM  Z-FINISH
+    END-IF.
+
+*# YYMMDD היצרגטניא ךיראת תריצי
+    INSPECT SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP
+            REPLACING ALL " " BY "0".
+    MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(1:2)
+      TO L$_DATE_YYMMDD_INTEGR(7:2).
+    MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(4:2)
+      TO L$_DATE_YYMMDD_INTEGR(5:2).
+    MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(7:4)
+      TO L$_DATE_YYMMDD_INTEGR(1:4).
+*--------------
+    MOVE L$_DATE_YYMMDD_INTEGR TO L$_DATE_YYMMDD_TODAY,
+                                  L$_DISCONT_PHASE_DATE.
+
+    MOVE   L$_DATE_YYMMDD_TODAY TO L$_DATE_YYMMDD_CHECK.
+*--------------
+
+*   טלק ץבוק תחיתפ
+    OPEN INPUT ICA_INTGR_INPUT_FILE_3.
+
+    PERFORM I-READ-INTGR-INPUT.
+
+    IF  L$_EOF_INPUT
+        MOVE  SP$_MSG_NO_DATA_FOUND
+          TO  SP$_ACW_PROC_AUX_STATUS
+        MOVE 'קיר ימואלניב ץבוק SEC:I-READ-INTGR-INPUT '
+          TO  SP$_ACW_FREE_TEXT
+        PERFORM  Z-FINISH
+    END-IF.
+
+
+B-EXIT.
+     EXIT.
+
+
+C-OPEN-OUTPUT-FILE      SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: C-OPEN-OUTPUT-FILE.
+*# Description: טלפ ץבוק תחיתפ
+*#          קנבל םינתשמ לוחתיא
+*#-----------------------------------------------------------------------------
+C-00.
+
+    MOVE  DEB_CRD_PHASE_NUM IN ICA_TRJ712_JOB_DATA_INW
+      TO  L$_DISCONT_PHASE_NUM.
+
+    IF (DEB_CRD_CURRENCY_CODE IN ICD_TRT_670_CUR_CRDB
+                              IN ICA_TRB712_OUTPUT_670 = V674$SHEKEL)
+       MOVE "IL" TO CURRENCY_IND
+    ELSE
+       MOVE "IY" TO CURRENCY_IND
+    END-IF.
+
+    OPEN  OUTPUT ICA_BANK_DISCONT_FILE.
+
+*   קנבל םינתשמ לוחתיא
+
+    SET   L$_OUTPUT_OPEN  TO  TRUE.
+
+    MOVE  ZEROS  TO  L$_DEB_SCHUM_BANK  L$_CRD_SCHUM_BANK
+                     L$_DEB_TNUOT_BANK  L$_CRD_TNUOT_BANK
+                     L$_CHK_DEB_SCHUM_BANK  L$_CHK_CRD_SCHUM_BANK
+                     L$_CHK_DEB_TNUOT_BANK  L$_CHK_CRD_TNUOT_BANK.
+
+    SET L$_NOT_EOF_OUTPUT TO TRUE.
+
+C-EXIT.
+     EXIT.
+
+
+D-BUILD-DISCONT-KOT-DATA SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: D-BUILD-DISCONT-KOT-DATA.
+*# Description:
+*#             -----------------------------------------
+*#             טנוקסיד קנבל - הביתכו תרתוכ תמושר תכירע
+*#             -----------------------------------------
+*#-----------------------------------------------------------------------------
+D-00.
+
+*#  טלפ ץבוק תחיתפ
+    PERFORM C-OPEN-OUTPUT-FILE.
+
+    MOVE 0 TO L$_FILE_FLAG.
+
+*   טנוקסיד קנבל - תרתוכ תמושר תכירע
+*   -----------------------------------
+    INITIALIZE DISCONT_REC
+               ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE  L$_SUG_RESHUMA_KOTERET
+      TO  P$_DISCONT_SUG_RESHUMA   IN ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE  L$_CODE_MOSSAD
+      TO  P$_DISCONT_CODE_MOSSAD   IN ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE  L$_CODE_BANK_DISCONT
+      TO  P$_DISCONT_BANK          IN ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE  L$_DATE_YYMMDD_INTEGR(3:6)
+      TO  P$_DISCONT_TAR_MAHALACH  IN ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE  L$_DATE_YYMMDD_INTEGR(3:6)
+      TO  P$_DISCONT_TAARICH_SERET IN ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE  L$_CODE_SIDURI
+      TO  P$_DISCONT_CODE_SIDURI   IN ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE  L$_SUG_SERET
+      TO  P$_DISCONT_SUG_SERET     IN ICA_TRB712_DISC_HEADER_RECORD.
+
+    MOVE DEB_CRD_PHASE_NUM IN ICA_TRJ712_JOB_DATA_INW
+      TO P$_DISCONT_INTG IN ICA_TRB712_DISC_HEADER_RECORD.
+
+*   טנוקסיד קנבל - תרתוכ תמושר הביתכ
+*   ---------------------------------
+    WRITE DISCONT_REC  FROM  ICA_TRB712_DISC_HEADER_RECORD.
+
+*   Each currency group gets its own header/trailer cycle - reset the
+*   counter here too, so a prior group cannot inflate the next group's
+*   record count.
+    MOVE 0 TO L$_RECORD_COUNTER.
+    ADD 1 TO L$_RECORD_COUNTER.
+    MOVE 0 TO L$_TOTAL_CRD_AMT.
+    MOVE 0 TO L$_TOTAL_DEB_AMT.
+
+D-EXIT.
+     EXIT.
+
+
+E-BUILD-BANK-RECORD SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: E-BUILD-BANK-RECORD
+*# Description: טנוקסיד קנבל העונת תכירע
+*#               --------------------------
+*#      העונת תמושר תכירעו טלק תמושר דוביע
+*#                       העונת תמושר תביתכ
+*#-----------------------------------------------------------------------------
+E-00.
+
+    INITIALIZE  DISCONT_REC
+                ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  L$_SUG_RESHUMA_TNUA
+      TO  P$_DISCONT_SUG_RESHUMA   IN ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  L$_CODE_BANK_DISCONT
+      TO  P$_DISCONT_BANK          IN ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  ACC_BANK_NUM     IN ICD_TRT_670_CUR_CRDB
+                           IN ICA_TRB712_OUTPUT_670
+      TO  P$_DISCONT_SNIF          IN ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  ACC_NUM          IN ICD_TRT_670_CUR_CRDB
+                           IN ICA_TRB712_OUTPUT_670
+      TO  P$_DISCONT_CHESBON       IN ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  ACC_TYPE_CODE    IN ICD_TRT_670_CUR_CRDB
+                           IN ICA_TRB712_OUTPUT_670
+      TO  P$_DISCONT_SUG_CHESBON   IN ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  DEB_CRD_CURRENCY_CODE  IN ICD_TRT_670_CUR_CRDB
+                                 IN ICA_TRB712_OUTPUT_670
+      TO  P$_DISCONT_MATBEA       IN ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  DEB_CRD_AMOUNT   IN ICD_TRT_670_CUR_CRDB
+                           IN ICA_TRB712_OUTPUT_670
+      TO  P$_DISCONT_SCHUM        IN ICA_TRB712_DISC_TRN_RECORD.
+
+    IF DEB_CRD_SIDE IN ICD_TRT_670_CUR_CRDB
+                    IN ICA_TRB712_OUTPUT_670 = "D"
+       MOVE L$_DEBIT_PEULA  TO P$_DISCONT_SUG_PEULA IN
+                                ICA_TRB712_DISC_TRN_RECORD
+       ADD  DEB_CRD_AMOUNT  IN ICD_TRT_670_CUR_CRDB
+                            IN ICA_TRB712_OUTPUT_670 TO L$_DEB_SCHUM_BANK
+       ADD  1  TO L$_DEB_TNUOT_BANK
+       ADD  DEB_CRD_AMOUNT  IN ICD_TRT_670_CUR_CRDB
+                            IN ICA_TRB712_OUTPUT_670 TO L$_TOTAL_DEB_AMT
+    ELSE
+       MOVE L$_CREDIT_PEULA TO P$_DISCONT_SUG_PEULA IN
+                                ICA_TRB712_DISC_TRN_RECORD
+       ADD  DEB_CRD_AMOUNT  IN ICD_TRT_670_CUR_CRDB
+                            IN ICA_TRB712_OUTPUT_670 TO L$_CRD_SCHUM_BANK
+       ADD  1  TO L$_CRD_TNUOT_BANK
+       ADD  DEB_CRD_AMOUNT  IN ICD_TRT_670_CUR_CRDB
+                            IN ICA_TRB712_OUTPUT_670 TO L$_TOTAL_CRD_AMT
+    END-IF.
+
+    MOVE  L$_DATE_YYMMDD_INTEGR(3:6)
+      TO  P$_DISCONT_TAARICH_PEULA IN ICA_TRB712_DISC_TRN_RECORD.
+
+    MOVE  L$_MIS_ZIHUI
+      TO  P$_DISCONT_MIS_ZIHUI     IN ICA_TRB712_DISC_TRN_RECORD.
+
+    WRITE DISCONT_REC  FROM  ICA_TRB712_DISC_TRN_RECORD.
+
+* 12-OCT-2025 - TP_NHELER - tie-out accumulator, summed from the
+* record just written (not from the L$_xxx_SCHUM_BANK ADDs above) for
+* FA-CHECK-SIUM-TOTALS to compare the trailer against.
+    IF P$_DISCONT_SUG_PEULA IN ICA_TRB712_DISC_TRN_RECORD = L$_DEBIT_PEULA
+       ADD P$_DISCONT_SCHUM IN ICA_TRB712_DISC_TRN_RECORD
+         TO L$_CHK_DEB_SCHUM_BANK
+       ADD 1 TO L$_CHK_DEB_TNUOT_BANK
+    ELSE
+       ADD P$_DISCONT_SCHUM IN ICA_TRB712_DISC_TRN_RECORD
+         TO L$_CHK_CRD_SCHUM_BANK
+       ADD 1 TO L$_CHK_CRD_TNUOT_BANK
+    END-IF.
+
+    ADD 1 TO L$_RECORD_COUNTER.
+
+E-EXIT.
+     EXIT.
+
+
+F-BUILD-DISCONT-SIUM-DATA SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: F-BUILD-DISCONT-SIUM-DATA.
+*# Description:
+*#             -----------------------------------------
+*#             טנוקסיד קנבל - הביתכו םויס תמושר תכירע
+*#             -----------------------------------------
+*#-----------------------------------------------------------------------------
+F-00.
+
+*   טנוקסיד קנבל - םויס תמושר תכירע
+*   -----------------------------------
+    INITIALIZE  DISCONT_REC
+                ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_SUG_RESHUMA_SIUM
+      TO  P$_DISCONT_SUG_RESHUMA   IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_CODE_MOSSAD
+      TO  P$_DISCONT_CODE_MOSSAD   IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_CODE_BANK_DISCONT
+      TO  P$_DISCONT_BANK          IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_DATE_YYMMDD_INTEGR(3:6)
+      TO  P$_DISCONT_TAR_MAHALACH  IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_DATE_YYMMDD_INTEGR(3:6)
+      TO  P$_DISCONT_TAARICH_SERET    IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_CODE_SIDURI
+      TO  P$_DISCONT_CODE_SIDURI   IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    ADD 1 TO L$_CODE_SIDURI.
+
+    MOVE  L$_SUG_SERET
+      TO  P$_DISCONT_SUG_SERET     IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_CRD_SCHUM_BANK
+      TO  P$_DISCONT_SCHUM_ZIKUI   IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_DEB_SCHUM_BANK
+      TO  P$_DISCONT_SCHUM_CHIUV   IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_CRD_TNUOT_BANK
+      TO  P$_DISCONT_TNUOT_ZIKUI   IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+    MOVE  L$_DEB_TNUOT_BANK
+      TO  P$_DISCONT_TNUOT_CHIUV   IN ICA_TRB712_DISC_TRAILER_RECORD.
+
+*   טנוקסיד קנבל - םויס תמושר הביתכ
+    WRITE DISCONT_REC  FROM  ICA_TRB712_DISC_TRAILER_RECORD.
+
+    ADD 1 TO L$_RECORD_COUNTER.
+
+    PERFORM FA-CHECK-SIUM-TOTALS.
+
+    CLOSE  ICA_BANK_DISCONT_FILE.
+
+    IF (L$_TOTAL_CRD_AMT = L$_TOTAL_DEB_AMT)  AND
+       (L$_RECORD_COUNTER > ZEROES)           AND
+       (L$_SIUM_MATCH)
+    THEN
+       PERFORM G-WRITE-OUTPUT-FILE
+    ELSE
+       DISPLAY "File ",L$_BANK_DISCONT_NAME
+       DISPLAY "L$_TOTAL_CRD_AMT :",L$_TOTAL_CRD_AMT
+       DISPLAY "L$_TOTAL_DEB_AMT :",L$_TOTAL_DEB_AMT
+       DISPLAY "L$_RECORD_COUNTER:",L$_RECORD_COUNTER
+
+       DISPLAY "Attantion! Empty or unbalanced file."
+       DISPLAY "File ",L$_BANK_DISCONT_NAME ," was not registered."
+       PERFORM M-SEND-A-MESSAGE
+    END-IF .
+
+F-EXIT.
+     EXIT.
+
+
+FA-CHECK-SIUM-TOTALS SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: FA-CHECK-SIUM-TOTALS.
+*# Description:
+*#             -----------------------------------------------------
+*#             ענף רקוב תא םיששאמ תמושר םויסה תמועל םוכס תרתכ תועונתה
+*#             -----------------------------------------------------
+*#-----------------------------------------------------------------------------
+FA-00.
+
+    SET L$_SIUM_MATCH TO TRUE.
+
+* 28-OCT-2025 - TP_ONISSA - compare against L$_CHK_xxx, accumulated
+* from the detail records actually written (see E-00), not against
+* L$_xxx_SCHUM_BANK/L$_xxx_TNUOT_BANK - those are the very values
+* moved into the trailer above, so checking against them could never
+* fail.
+    IF (P$_DISCONT_SCHUM_ZIKUI IN ICA_TRB712_DISC_TRAILER_RECORD
+                                  NOT = L$_CHK_CRD_SCHUM_BANK)   OR
+       (P$_DISCONT_SCHUM_CHIUV IN ICA_TRB712_DISC_TRAILER_RECORD
+                                  NOT = L$_CHK_DEB_SCHUM_BANK)   OR
+       (P$_DISCONT_TNUOT_ZIKUI IN ICA_TRB712_DISC_TRAILER_RECORD
+                                  NOT = L$_CHK_CRD_TNUOT_BANK)   OR
+       (P$_DISCONT_TNUOT_CHIUV IN ICA_TRB712_DISC_TRAILER_RECORD
+                                  NOT = L$_CHK_DEB_TNUOT_BANK)
+    THEN
+       SET L$_SIUM_MISMATCH TO TRUE
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       DISPLAY "Attantion! Trailer totals do not tie to detail."
+       DISPLAY "File ",L$_BANK_DISCONT_NAME
+       DISPLAY "SCHUM-ZIKUI trailer :",
+               P$_DISCONT_SCHUM_ZIKUI IN ICA_TRB712_DISC_TRAILER_RECORD,
+               "  detail :",L$_CHK_CRD_SCHUM_BANK
+       DISPLAY "SCHUM-CHIUV trailer :",
+               P$_DISCONT_SCHUM_CHIUV IN ICA_TRB712_DISC_TRAILER_RECORD,
+               "  detail :",L$_CHK_DEB_SCHUM_BANK
+       DISPLAY "TNUOT-ZIKUI trailer :",
+               P$_DISCONT_TNUOT_ZIKUI IN ICA_TRB712_DISC_TRAILER_RECORD,
+               "  detail :",L$_CHK_CRD_TNUOT_BANK
+       DISPLAY "TNUOT-CHIUV trailer :",
+               P$_DISCONT_TNUOT_CHIUV IN ICA_TRB712_DISC_TRAILER_RECORD,
+               "  detail :",L$_CHK_DEB_TNUOT_BANK
+    END-IF.
+
+FA-EXIT.
+     EXIT.
+
+
+M-SEND-A-MESSAGE SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: M-SEND-A-MESSAGE
+*# Description: write a message record to ICA_MSG_OUTPUT_FILE
+*#-----------------------------------------------------------------------------
+M-00.
+
+    OPEN EXTEND ICA_MSG_OUTPUT_FILE.
+
+    INITIALIZE ICA_MSG_RMS.
+
+    MOVE L$_MSG_TEXT TO MSG_TEXT IN ICA_MSG_RMS.
+
+    WRITE ICA_MSG_RMS.
+
+    CLOSE ICA_MSG_OUTPUT_FILE.
+
+M-EXIT.
+     EXIT.
+
+
+G-WRITE-OUTPUT-FILE        SECTION.
+*-------------------------------------
+*# Section: G-WRITE-OUTPUT-FILE
+*# Purpose: Write output files by FILEOUT_INSERT.
+*#-----------------------------------------------------------------------------
+G-00.
+
+    INITIALIZE ICA_SVM_FILEOUT_INSERT_WKSP.
+
+    IF CURRENCY_IND IN L$_BANK_DISCONT_NAME = "IL"
+       MOVE V072$BENLEUMI_INTGR
+         TO FILEOUT_TYPE_CODE IN ICA_SVM_FILEOUT_INSERT_WKSP
+    ELSE
+       MOVE V072$BENLEUMI_DOLLAR_INTGR
+         TO FILEOUT_TYPE_CODE IN ICA_SVM_FILEOUT_INSERT_WKSP
+    END-IF.
+
+    MOVE OPER_ID IN ICA_TRJ712_JOB_DATA_INW TO
+         OPER_ID IN ICA_SVM_FILEOUT_INSERT_WKSP.
+
+    MOVE L$_BANK_DISCONT_NAME TO
+         FILEOUT_NAME IN ICA_SVM_FILEOUT_INSERT_WKSP.
+
+    MOVE L$_RECORD_COUNTER
+      TO TOT_RECS_NUM IN ICA_SVM_FILEOUT_INSERT_WKSP.
+
+    CALL 'ICA_SVM_FILEOUT_INSERT' USING ICA_SVM_FILEOUT_INSERT_WKSP
+                                        UTL_CONTROL_ACW.
+
+    IF SP$_ACW_PROC_AUX_STATUS IN UTL_CONTROL_ACW NOT = SP$_MSG_NORMAL
+	PERFORM M-SEND-A-MESSAGE
+    END-IF.
+
+    MOVE 0 TO L$_RECORD_COUNTER.
+*------------
+G-EXIT.
+       EXIT.
+*------------
+
+
+I-READ-INTGR-INPUT SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: I-READ-INTGR-INPUT
+*# Description:
+*#             ---------------
+*#             טלק תמושר תאירק
+*#       המושרה  תוניקת  תקידב
+*#             ---------------
+*#-----------------------------------------------------------------------------
+I-00.
+
+        READ  ICA_INTGR_INPUT_FILE_3
+          AT END
+          MOVE 9 TO L$_FILE_FLAG
+        END-READ.
+
+
+I-EXIT.
+     EXIT.
+
+
+K-BREAK SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: K-BREAK
+*# Description:
+*#             --------
+*#             הריבש עטק
+*#             --------
+*#-----------------------------------------------------------------------------
+K-00.
+
+    IF L$_EOF_FILE
+       GO TO K-EXIT
+    END-IF.
+
+    MOVE 0 TO SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP
+    MOVE VALUE_DATE		IN ICD_TRT_670_CUR_CRDB
+                                IN ICA_TRB712_OUTPUT_670 TO
+         SP$_DATE_TIME_BINARY OF UTL_CVT_DATE_DDMMYYYY_WKSP.
+    CALL 'UTL_CVT_DATE_DDMMYYYY' USING UTL_CVT_DATE_DDMMYYYY_WKSP.
+    IF  SP$_SYSPRO_STATUS  IN UTL_CVT_DATE_DDMMYYYY_WKSP IS FAILURE
+	MOVE  SP$_SYSPRO_STATUS_AUXIL  IN UTL_CVT_DATE_DDMMYYYY_WKSP
+	  TO  SP$_ACW_PROC_AUX_STATUS
+        MOVE 'RTN:UTL_CVT_DATE_YYMMDD SEC:K-READ'
+                         TO SP$_ACW_FREE_TEXT IN UTL_CONTROL_ACW(1:39)
+        MOVE L$_MSG_TEXT TO SP$_ACW_FREE_TEXT IN UTL_CONTROL_ACW(41:28)
+        DISPLAY SP$_ACW_FREE_TEXT IN UTL_CONTROL_ACW
+        PERFORM  Z-FINISH
+    END-IF.
+
+    INSPECT SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP
+            REPLACING ALL " " BY "0".
+    MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(1:2)
+      TO L$_VALUE_DATE_CURRENT(7:2).
+    MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(4:2)
+      TO L$_VALUE_DATE_CURRENT(5:2).
+    MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(7:4)
+      TO L$_VALUE_DATE_CURRENT(1:4).
+
+    IF L$_VALUE_DATE_CURRENT > L$_DATE_YYMMDD_CHECK
+       MOVE L$_VALUE_DATE_CURRENT TO L$_DATE_YYMMDD_CHECK
+       MOVE 6 TO L$_FILE_FLAG
+    END-IF.
+
+*   תועבטמ רפסמ ןיב תקלחמ תמושרה - טנוקסיד קנבל תקידב
+*   ------------------------------------------------------
+    IF L$_FOREIGNER_CURRENCY
+       IF DEB_CRD_CURRENCY_CODE    IN ICD_TRT_670_CUR_CRDB
+                                    IN ICA_TRB712_OUTPUT_670
+          NOT = P$_DISCONT_MATBEA IN ICA_TRB712_DISC_TRN_RECORD
+          MOVE 6 TO L$_FILE_FLAG
+       END-IF
+    END-IF.
+
+K-EXIT.
+     EXIT.
+
+
+Z-FINISH SECTION.
+*#-----------------------------------------------------------------------------
+*# Section: Z-FINISH
+*# Description:
+*#             --------
+*#             םויס עטק
+*#             --------
+*#-----------------------------------------------------------------------------
+Z-00.
+
+    IF  SP$_ACW_PROC_AUX_STATUS   IN UTL_CONTROL_ACW   = SP$_MSG_NORMAL
+        MOVE  L$_BANK_DISCONT_NAME
+          TO  P$_TRB714_FILE_NAME IN ICA_TRJ712_JOB_DATA_INW
+    END-IF.
+
+    CLOSE  ICA_INTGR_INPUT_FILE_3.
+
+    COPY "ICA_SOURCE:ICA_TERM_PROG.INC".
+
+    EXIT PROGRAM.
+
+Z-EXIT.
+     EXIT.
