@@ -0,0 +1,607 @@
+*********************************************************************
+******* PROGRAM_NAME: [ICA_TRB71J_ACCUM_RECON.COB] *******************
+*                                                                   *
+*                                    [TR sub-system]                *
+*        Nightly cross-program accumulator activity report         *
+*                                                                   *
+*                                                 Functional descr. *
+*                                                                   *
+*  ICA_TRB71I_APPL (ADC application) and ICA_TRB71H_SET_ACCUM_IKUL  *
+*  (deduction-option maintenance) both write history rows to the    *
+*  same ICD_PRT_875_HST_STP_UPD structure, but each run's rows land *
+*  in a file named for that run (ICA_TRB71I_875_<TRNF_ID> or        *
+*  ICA_TRB71H_875_DEDUCT_<OPER_ID>), so nobody sees the two          *
+*  programs' activity against a given ACCUM_INTR_ID in one place.   *
+*  This nightly job takes the day's already-gathered 875 rows from  *
+*  both programs (one concatenated file per source program - the    *
+*  DCL procedure that invokes this job is what collects each day's  *
+*  per-run 875 files together), merges them, and writes one         *
+*  chronological activity report per ACCUM_INTR_ID so a deduction-  *
+*  option change and an ADC application touching the same           *
+*  accumulator on the same day can be read back in the order they   *
+*  actually happened.                                                *
+*                                                                   *
+*                                                          Authors  *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Design    *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Coding    *
+*                                                                   *
+*                                                         Parameters*
+*       Field name            I/O   Description (meaning, values)  *
+*       TRB71I_875_FILE_NAME   I    day's concatenated ICA_TRB71I_  *
+*                                     875_* rows.                    *
+*       TRB71H_875_FILE_NAME   I    day's concatenated ICA_TRB71H_  *
+*                                     875_* rows.                    *
+*                                                                   *
+*                                                    Data repository*
+*       File/Table              I/O  Description                   *
+*       I875_TRB71I_FILE        I   day's ICA_TRB71I_APPL 875 rows. *
+*       I875_TRB71H_FILE        I   day's ICA_TRB71H_SET_ACCUM_IKUL *
+*                                     875 rows.                      *
+*       SORT_FILE               S   merges both streams, ordered by *
+*                                     ACCUM_INTR_ID then UPDATE_TMSP.*
+*       SORT_WORK_FILE         S/W  scratch home for the merged/     *
+*                                     sorted stream between C-MERGE- *
+*                                     AND-SORT and D-WRITE-REPORT.   *
+*       O_REPORT_FILE           O   chronological activity report.  *
+*                                                                   *
+*                                            Modification history   *
+*                   Description          Oper. name     Date   CID *
+* --------------------------------- ------------- ----------- ---- *
+*********************************************************************
+ IDENTIFICATION DIVISION.
+*********************************************************************
+ PROGRAM-ID. ICA_TRB71J_ACCUM_RECON.
+ AUTHOR.     TP_NHELER.
+
+*********************************************************************
+ ENVIRONMENT DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+ FILE-CONTROL.
+
+*   Day's concatenated ICA_TRB71I_APPL 875 rows.
+    SELECT I875_TRB71I_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Day's concatenated ICA_TRB71H_SET_ACCUM_IKUL 875 rows.
+    SELECT I875_TRB71H_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Scratch work file for the merged/sorted stream - own generated
+*   name under ICA_TR_DAT_DIR:, never the real 875 input files.
+    SELECT SORT_WORK_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Chronological activity report, one section per ACCUM_INTR_ID.
+    SELECT O_REPORT_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Merges and orders both programs' rows - see C-MERGE-AND-SORT.
+    SELECT  SORT_FILE
+	   ASSIGN		  TO	       "SRTFIL".
+
+*********************************************************************
+ DATA DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ FILE SECTION.
+*--------------------------------------------------------------------
+ FD I875_TRB71I_FILE
+    VALUE OF ID IS L$_I875_TRB71I_NAME.
+    COPY "ICD_CDD_WKSP:ICD_PRT_875_HST_STP_UPD"      FROM DICTIONARY
+       REPLACING    ICD_PRT_875_HST_STP_UPD
+              BY    I875_TRB71I_REC.
+
+ FD I875_TRB71H_FILE
+    VALUE OF ID IS L$_I875_TRB71H_NAME.
+    COPY "ICD_CDD_WKSP:ICD_PRT_875_HST_STP_UPD"      FROM DICTIONARY
+       REPLACING    ICD_PRT_875_HST_STP_UPD
+              BY    I875_TRB71H_REC.
+
+*   Merged, sorted stream - CB-RETURN-TO-WORK-FILE writes it here and
+*   D-WRITE-REPORT re-reads it here; its own generated name, never
+*   the genuine 875 input files for the day above.
+ FD SORT_WORK_FILE
+    VALUE OF ID IS L$_SORT_WORK_FILE_NAME.
+ 01  I875_TRB71I_WORK_REC.
+     03 I875_SOURCE_PROGRAM           PIC X(26).
+     COPY "ICD_CDD_WKSP:ICD_PRT_875_HST_STP_UPD"      FROM DICTIONARY
+        REPLACING    ICD_PRT_875_HST_STP_UPD  BY  I875_TRB71I_WORK_BODY
+                      ==01==                 BY  ==03==.
+
+ SD  SORT_FILE.
+    01  SORT_REC.
+        03 SORT_SOURCE_PROGRAM           PIC X(26).
+        COPY "ICD_CDD_WKSP:ICD_PRT_875_HST_STP_UPD"  FROM DICTIONARY
+           REPLACING    ICD_PRT_875_HST_STP_UPD  BY  SORT_875_REC
+                         ==01==                 BY  ==03==.
+
+ FD O_REPORT_FILE
+    VALUE OF ID IS L$_O_REPORT_FILE_NAME.
+ 01 O_REPORT_REC.
+    03 MSG                              PIC X(200).
+
+*--------------------------------------------------------------------
+ WORKING-STORAGE                         SECTION.
+*--------------------------------------------------------------------
+ 01 ICA_ICF_EXCEPTION_HANDLER	    PIC S9(9) COMP  VALUE EXTERNAL
+    ICA_ICF_EXCEPTION_HANDLER.
+
+ 01 L$_I875_TRB71I_NAME             PIC X(40).
+ 01 L$_I875_TRB71H_NAME             PIC X(40).
+
+ 01 L$_O_REPORT_FILE_NAME.
+    03 FILLER			    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+    03 FILLER			    PIC X(17)	    VALUE "ICA_TRB71J_ACCUM_".
+    03 L$_WS01_REPORT_DATE	    PIC 9(08).
+    03 FILLER			    PIC X(04)	    VALUE ".DAT".
+
+ 01 L$_SORT_WORK_FILE_NAME.
+    03 FILLER			    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+    03 FILLER			    PIC X(17)	    VALUE "ICA_TRB71J_SORT_".
+    03 L$_WS01_SORT_WORK_DATE	    PIC 9(08).
+    03 FILLER			    PIC X(04)	    VALUE ".TMP".
+
+ 01 L$_SRC_TRB71I             PIC X(26)  VALUE "ICA_TRB71I_APPL".
+ 01 L$_SRC_TRB71H             PIC X(26)
+    VALUE "ICA_TRB71H_SET_ACCUM_IKUL".
+
+ 01 L$_SW01_SWITCHES.
+    03 L$_SW01_EOF_TRB71I          PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_TRB71I_NO			    VALUE 0.
+       88 L$_SW01_EOF_TRB71I_YES			    VALUE 1.
+    03 L$_SW01_EOF_TRB71H          PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_TRB71H_NO			    VALUE 0.
+       88 L$_SW01_EOF_TRB71H_YES			    VALUE 1.
+    03 L$_SW01_EOF_SORT             PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_SORT_NO			    VALUE 0.
+       88 L$_SW01_EOF_SORT_YES			    VALUE 1.
+    03 L$_SW01_EOF_WORK_FILE        PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_WORK_FILE_NO		    VALUE 0.
+       88 L$_SW01_EOF_WORK_FILE_YES		    VALUE 1.
+    03 L$_SW01_FIRST_GROUP          PIC 9(01)       VALUE 1.
+       88 L$_SW01_FIRST_GROUP_YES			    VALUE 1.
+       88 L$_SW01_FIRST_GROUP_NO			    VALUE 0.
+
+ 01 L$_MH01_KEYS_TO_COMPARE.
+    03 L$_MH01_CURR_ACCUM_INTR_ID.
+       05 L$_MH01_CURR_ACCUM_INTR_ID_X   PIC X(20).
+    03 L$_MH01_PREV_ACCUM_INTR_ID.
+       05 L$_MH01_PREV_ACCUM_INTR_ID_X   PIC X(20).
+
+ 01 L$_CT01_COUNTERS.
+    03 L$_CT01_TRB71I_REC            PIC 9(09).
+    03 L$_CT01_TRB71H_REC            PIC 9(09).
+    03 L$_CT01_ACCUM_GROUPS          PIC 9(09).
+
+* UTL wksp and inc copies
+*------------------------
+ COPY 'UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_GET_DATE_TIME_WKSP'          FROM DICTIONARY.
+
+ COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+ COPY 'UTL_SOURCE:UTL_MESSAGE.INC'.
+
+* ICA wksp and inc copies
+*------------------------
+ COPY "ICA_CDD_WKSP:ICA_RMS_MSG_WKSP"                FROM DICTIONARY.
+ COPY "ICA_CDD_WKSP:ICA_CONSTANT_VALUES"	      FROM DICTIONARY.
+
+*--------------------------------------------------------------------
+ LINKAGE                                SECTION.
+*--------------------------------------------------------------------
+ COPY 'UTL_CDD_WKSP:UTL_USER_ACW'                    FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CONTROL_ACW'                 FROM DICTIONARY.
+
+*   New dictionary member. Assumed shape (day's already-gathered
+*   per-program 875 file names, built by the DCL procedure that
+*   collects each day's per-run files before invoking this job):
+*     TRB71I_875_FILE_NAME  - day's concatenated ICA_TRB71I_875_* rows.
+*     TRB71H_875_FILE_NAME  - day's concatenated ICA_TRB71H_875_* rows.
+*     REPORT_DATE           - the day being reconciled, CCYYMMDD.
+ COPY 'ICA_CDD_WKSP:ICA_TRB71J_ACCUM_RECON_WKSP'     FROM DICTIONARY.
+
+*********************************************************************
+ PROCEDURE DIVISION USING UTL_USER_ACW
+                          UTL_CONTROL_ACW
+                          ICA_TRB71J_ACCUM_RECON_WKSP
+                   GIVING SP$_ACW_PROC_AUX_STATUS.
+*********************************************************************
+ DECLARATIVES.
+*-----------------------------------------------------------------------
+ 001-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON I875_TRB71I_FILE.
+ 001.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_I875_TRB71I_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 002-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON I875_TRB71H_FILE.
+ 002.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_I875_TRB71H_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 002-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 003-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON O_REPORT_FILE.
+ 003.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_O_REPORT_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 003-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 004-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON SORT_WORK_FILE.
+ 004.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_SORT_WORK_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 004-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+ END DECLARATIVES.
+
+*--------------------------------------------------------------------
+ A-MAIN			    SECTION.
+*--------------------------------------------------------------------
+ A-00.
+
+    PERFORM B-INIT
+
+    PERFORM C-MERGE-AND-SORT
+
+    PERFORM D-WRITE-REPORT
+
+    PERFORM Z-FINISH
+    .
+ A-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ B-INIT                     SECTION.
+*--------------------------------------------------------------------
+ B-00.
+
+    DISPLAY 'Start of program: ICA_TRB71J_ACCUM_RECON.'
+
+    INITIALIZE L$_SW01_SWITCHES
+               L$_CT01_COUNTERS
+               L$_MH01_KEYS_TO_COMPARE
+
+    MOVE SP$_MSG_NORMAL
+      TO SP$_ACW_PROC_AUX_STATUS  OF UTL_CONTROL_ACW
+
+    MOVE TRB71I_875_FILE_NAME  IN ICA_TRB71J_ACCUM_RECON_INP
+      TO L$_I875_TRB71I_NAME
+
+    MOVE TRB71H_875_FILE_NAME  IN ICA_TRB71J_ACCUM_RECON_INP
+      TO L$_I875_TRB71H_NAME
+
+    MOVE REPORT_DATE           IN ICA_TRB71J_ACCUM_RECON_INP
+      TO L$_WS01_REPORT_DATE      IN L$_O_REPORT_FILE_NAME
+    MOVE REPORT_DATE           IN ICA_TRB71J_ACCUM_RECON_INP
+      TO L$_WS01_SORT_WORK_DATE   IN L$_SORT_WORK_FILE_NAME
+
+    OPEN OUTPUT O_REPORT_FILE
+    DISPLAY "Open Output File: " L$_O_REPORT_FILE_NAME
+
+    MOVE "ICA_TRB71I_APPL / ICA_TRB71H_SET_ACCUM_IKUL accumulator"
+      TO MSG	IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+    .
+ B-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ C-MERGE-AND-SORT			SECTION.
+*--------------------------------------------------------------------
+*# 09-JUN-2025 - TP_GAHARO - both programs' day's 875 rows are merged
+*# into one stream here and sorted by ACCUM_INTR_ID then UPDATE_TMSP,
+*# so D-WRITE-REPORT only has to walk the merged stream once to print
+*# one chronological section per accumulator.
+ C-00.
+
+    SORT SORT_FILE
+         ON ASCENDING
+         KEY ACCUM_INTR_ID  IN SORT_875_REC
+             UPDATE_TMSP    IN SORT_875_REC
+         WITH DUPLICATES IN ORDER
+         INPUT  PROCEDURE CA-RELEASE-BOTH-STREAMS
+         OUTPUT PROCEDURE CB-RETURN-TO-WORK-FILE
+    .
+ C-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CA-RELEASE-BOTH-STREAMS		SECTION.
+*--------------------------------------------------------------------
+ CA-00.
+
+    OPEN INPUT I875_TRB71I_FILE
+    DISPLAY "Open Input File: " L$_I875_TRB71I_NAME
+
+    PERFORM UNTIL L$_SW01_EOF_TRB71I_YES
+       READ I875_TRB71I_FILE
+          AT END
+             SET L$_SW01_EOF_TRB71I_YES TO TRUE
+       END-READ
+
+       IF L$_SW01_EOF_TRB71I_NO
+          ADD 1 TO L$_CT01_TRB71I_REC
+
+          MOVE L$_SRC_TRB71I  TO SORT_SOURCE_PROGRAM
+          MOVE I875_TRB71I_REC  TO SORT_875_REC
+
+          RELEASE SORT_REC
+       END-IF
+    END-PERFORM
+
+    CLOSE I875_TRB71I_FILE
+
+    OPEN INPUT I875_TRB71H_FILE
+    DISPLAY "Open Input File: " L$_I875_TRB71H_NAME
+
+    PERFORM UNTIL L$_SW01_EOF_TRB71H_YES
+       READ I875_TRB71H_FILE
+          AT END
+             SET L$_SW01_EOF_TRB71H_YES TO TRUE
+       END-READ
+
+       IF L$_SW01_EOF_TRB71H_NO
+          ADD 1 TO L$_CT01_TRB71H_REC
+
+          MOVE L$_SRC_TRB71H  TO SORT_SOURCE_PROGRAM
+          MOVE I875_TRB71H_REC  TO SORT_875_REC
+
+          RELEASE SORT_REC
+       END-IF
+    END-PERFORM
+
+    CLOSE I875_TRB71H_FILE
+    .
+ CA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CB-RETURN-TO-WORK-FILE		SECTION.
+*--------------------------------------------------------------------
+*# 26-JUN-2025 - TP_NHELER - drains the sorted stream straight back
+*# into SORT_WORK_FILE, a scratch SELECT file of its own (never the
+*# genuine 875 input files for the day) so D-WRITE-REPORT can read it
+*# a second time as an ordinary sequential file (RETURN against the
+*# sort is only valid inside this OUTPUT PROCEDURE).
+ CB-00.
+
+    OPEN OUTPUT SORT_WORK_FILE
+
+    PERFORM UNTIL L$_SW01_EOF_SORT_YES
+       RETURN SORT_FILE
+          AT END
+             SET L$_SW01_EOF_SORT_YES TO TRUE
+       END-RETURN
+
+       IF L$_SW01_EOF_SORT_NO
+          MOVE SORT_SOURCE_PROGRAM  TO I875_SOURCE_PROGRAM
+          MOVE CORRESPONDING SORT_875_REC  TO I875_TRB71I_WORK_BODY
+          WRITE I875_TRB71I_WORK_REC
+       END-IF
+    END-PERFORM
+
+    CLOSE SORT_WORK_FILE
+    .
+ CB-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ D-WRITE-REPORT			SECTION.
+*--------------------------------------------------------------------
+*# 14-JUL-2025 - TP_ONISSA - the sort's output procedure left the
+*# merged, ordered stream in the SORT_WORK_FILE scratch file;
+*# re-open it for input and walk it once, breaking on ACCUM_INTR_ID.
+*# Uses its own L$_SW01_EOF_WORK_FILE switch rather than reusing
+*# L$_SW01_EOF_TRB71I, which belongs to CA-RELEASE-BOTH-STREAMS'
+*# read of I875_TRB71I_FILE.
+ D-00.
+
+    SET L$_SW01_EOF_WORK_FILE_NO  TO TRUE
+
+    OPEN INPUT SORT_WORK_FILE
+
+    PERFORM UNTIL L$_SW01_EOF_WORK_FILE_YES
+       READ SORT_WORK_FILE
+          AT END
+             SET L$_SW01_EOF_WORK_FILE_YES TO TRUE
+       END-READ
+
+       IF L$_SW01_EOF_WORK_FILE_NO
+          MOVE ACCUM_INTR_ID  IN I875_TRB71I_WORK_BODY
+            TO L$_MH01_CURR_ACCUM_INTR_ID_X
+
+          IF L$_SW01_FIRST_GROUP_YES OR
+             L$_MH01_CURR_ACCUM_INTR_ID NOT = L$_MH01_PREV_ACCUM_INTR_ID
+             PERFORM DA-WRITE-GROUP-HEADER
+          END-IF
+
+          PERFORM DB-WRITE-ACTIVITY-LINE
+
+          MOVE L$_MH01_CURR_ACCUM_INTR_ID
+            TO L$_MH01_PREV_ACCUM_INTR_ID
+
+          SET L$_SW01_FIRST_GROUP_NO  TO TRUE
+       END-IF
+    END-PERFORM
+
+    CLOSE SORT_WORK_FILE
+    .
+ D-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ DA-WRITE-GROUP-HEADER			SECTION.
+*--------------------------------------------------------------------
+ DA-00.
+
+    ADD 1  TO L$_CT01_ACCUM_GROUPS
+
+    MOVE SPACES
+      TO MSG	IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+
+    MOVE SPACES  TO MSG IN O_REPORT_REC
+    STRING "ACCUM_INTR_ID: "  L$_MH01_CURR_ACCUM_INTR_ID_X
+      DELIMITED BY SIZE
+      INTO MSG  IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+    .
+ DA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ DB-WRITE-ACTIVITY-LINE			SECTION.
+*--------------------------------------------------------------------
+ DB-00.
+
+    MOVE SPACES  TO MSG IN O_REPORT_REC
+    STRING "  UPDATE_TMSP="  UPDATE_TMSP         IN I875_TRB71I_WORK_BODY
+           " SRC="	    I875_SOURCE_PROGRAM IN I875_TRB71I_WORK_REC
+           " ACTION_ID="     ACTION_ID           IN I875_TRB71I_WORK_BODY
+           " UPDATE_MEANING_CODE="
+                              UPDATE_MEANING_CODE IN I875_TRB71I_WORK_BODY
+           " OLD_VALUE="      OLD_VALUE           IN I875_TRB71I_WORK_BODY
+           " UPDATE_USER_CODE="
+                              UPDATE_USER_CODE    IN I875_TRB71I_WORK_BODY
+      DELIMITED BY SIZE
+      INTO MSG  IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+    .
+ DB-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ DD-WRITE-REPORT-LINE			SECTION.
+*--------------------------------------------------------------------
+ DD-00.
+
+    WRITE O_REPORT_REC
+    .
+ DD-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ Z-FINISH				SECTION.
+*--------------------------------------------------------------------
+ Z-00.
+
+    MOVE SPACES
+      TO MSG	IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+
+    MOVE "Totals follow."
+      TO MSG	IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+
+    STRING "Total ICA_TRB71I_APPL 875 rows read:" DELIMITED BY SIZE
+           L$_CT01_TRB71I_REC                     DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+
+    STRING "Total ICA_TRB71H_SET_ACCUM_IKUL 875 rows read:"
+                                        DELIMITED BY SIZE
+           L$_CT01_TRB71H_REC          DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+
+    STRING "Total ACCUM_INTR_ID groups reported:" DELIMITED BY SIZE
+           L$_CT01_ACCUM_GROUPS                   DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM DD-WRITE-REPORT-LINE
+
+    CLOSE O_REPORT_FILE
+    DISPLAY "Close Output File: " L$_O_REPORT_FILE_NAME
+
+    DISPLAY "Total ICA_TRB71I_APPL 875 rows read:",
+            L$_CT01_TRB71I_REC
+
+    DISPLAY "Total ICA_TRB71H_SET_ACCUM_IKUL 875 rows read:",
+            L$_CT01_TRB71H_REC
+
+    DISPLAY "Total ACCUM_INTR_ID groups reported:",
+            L$_CT01_ACCUM_GROUPS
+
+    SET SP$_EXIT_STATUS_SUCCESS TO TRUE
+
+    DISPLAY 'End of program: ICA_TRB71J_ACCUM_RECON.'
+
+    EXIT PROGRAM
+    .
+ Z-EXIT.    EXIT.
