@@ -75,9 +75,41 @@ FILE-CONTROL.
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS SP$_COBRMS_FILE_STATUS
-           RESERVE 10 AREAS.           
+           RESERVE 10 AREAS.
 
-*###################################################################*           
+*# 30-JUL-2025 - TP_TSARSU - checkpoint file, rewritten after every input
+*# record so a failed run can be restarted without reprocessing records
+*# it already finished.
+    SELECT O_CKPT_FILE
+           ASSIGN TO FILE_A
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS SP$_COBRMS_FILE_STATUS
+           RESERVE 10 AREAS.
+
+*# 18-AUG-2025 - TP_ASAKA - if the internal mail send fails, the
+*# details get queued here for a follow-up job to resubmit, instead
+*# of just disappearing.
+    SELECT O_MAIL_RETRY_FILE
+           ASSIGN TO FILE_A
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS SP$_COBRMS_FILE_STATUS
+           RESERVE 10 AREAS.
+
+*# 04-SEP-2025 - TP_ELEVY - used only to probe whether an output file
+*# of a given name already exists before a fresh (non-restart) run
+*# opens it for OUTPUT; deliberately has no DECLARATIVES handler of
+*# its own, so a "file not found" status on this SELECT just comes
+*# back in L$_PROBE_FILE_STATUS instead of aborting the run.
+    SELECT O_PROBE_FILE
+           ASSIGN TO FILE_A
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS L$_PROBE_FILE_STATUS
+           RESERVE 10 AREAS.
+
+*###################################################################*
 DATA	 	 	 	 	     DIVISION.
 *###################################################################*           
 *---------------
@@ -107,7 +139,28 @@ FD  O_MAIL_FILE
     VALUE OF ID IS L$_O_MAIL_FILE_NAME.
 01  O_MAIL_REC.
     03 MSG              PIC X(200).
-    
+
+FD  O_CKPT_FILE
+    VALUE OF ID IS L$_O_CKPT_FILE_NAME.
+01  O_CKPT_REC.
+    03 O_CKPT_METHOD_IX       PIC 9(01).
+    03 O_CKPT_REC_NUMBER      PIC 9(07).
+
+FD  O_MAIL_RETRY_FILE
+    VALUE OF ID IS L$_O_MAIL_RETRY_FILE_NAME.
+01  O_MAIL_RETRY_REC.
+    03 O_MAIL_RETRY_OPER_ID      PIC 9(16).
+* 23-SEP-2025 - TP_GAHARO - widened from PIC X(30): L$_O_MAIL_FILE_NAME
+* below is 51 bytes, and a narrower target used to truncate away the
+* trailing L$_OPER_ID portion that identifies whose mail file this
+* retry entry is for.
+    03 O_MAIL_RETRY_FILE_NAME    PIC X(51).
+    03 O_MAIL_RETRY_DATE         PIC X(10).
+
+FD  O_PROBE_FILE
+    VALUE OF ID IS L$_PROBE_FILE_NAME.
+01  O_PROBE_REC                  PIC X(01).
+
 *====================================================================
 WORKING-STORAGE 	 	 	     SECTION.  
 *====================================================================         
@@ -152,6 +205,27 @@ COPY "ICA_CDD_WKSP:ICA_TLG_WKSP"             FROM DICTIONARY.
    03 L$_OPER_ID                PIC 9(16).
    03 FILLER                    PIC X(4) VALUE ".DAT".
 
+01 L$_O_CKPT_FILE_NAME.
+   03 FILLER                    PIC X(15) VALUE "ICA_TR_DAT_DIR:".
+   03 FILLER                    PIC X(16) VALUE "ICA_TRB561_CKPT_".
+   03 L$_OPER_ID                PIC 9(16).
+   03 FILLER                    PIC X(4) VALUE ".DAT".
+
+*# 12-OCT-2025 - TP_NHELER - mail-retry queue file, see T-SEND-OUTLOOK.
+01 L$_O_MAIL_RETRY_FILE_NAME.
+   03 FILLER                    PIC X(15) VALUE "ICA_TR_DAT_DIR:".
+   03 FILLER                    PIC X(19) VALUE "ICA_TRB561_MAILRTY_".
+   03 L$_OPER_ID                PIC 9(16).
+   03 FILLER                    PIC X(4) VALUE ".DAT".
+
+*# 28-OCT-2025 - TP_ONISSA - see D1A-CHECK-NOT-ALREADY-EXISTS; the name
+*# under test is MOVEd in here before OPEN INPUT O_PROBE_FILE. Sized
+*# to hold the longest of the file names probed against it (currently
+*# L$_O_COUNT_FILE_NAME), not just the shorter ones already in use.
+01 L$_PROBE_FILE_NAME           PIC X(60).
+01 L$_PROBE_FILE_STATUS         PIC X(02).
+   88 L$_PROBE_FILE_FOUND       VALUE "00".
+
 COPY "UTL_CDD_WKSP:UTL_GET_DATE_TIME_BINARY_WKSP"  	FROM DICTIONARY.
 COPY "UTL_CDD_WKSP:UTL_CVT_DATE_DDMMYYYY_WKSP"       	FROM DICTIONARY.
 COPY "UTL_CDD_WKSP:UTL_CVT_DATE_DDMMYYYY_WKSP"       	FROM DICTIONARY
@@ -627,6 +701,38 @@ COPY "ICD_CDD_FIELD:DBCR_BANK_TMSP"     FROM DICTIONARY
 
 01 L$_BATCH                             PIC 9(1) VALUE 2.
 
+*# 16-NOV-2025 - TP_TSARSU - number of method-variant passes to run and
+*# the method index currently being run, driven by ICA_TRB561_RUN_PARAMS_WKSP
+*# instead of being fixed at "old then new, once each".
+01 L$_NUM_METHODS                       PIC 9(1) VALUE 2.
+01 L$_METHOD_IX                         PIC 9(1) VALUE 0.
+
+*# 02-DEC-2025 - TP_ASAKA - checkpoint/restart: L$_SW_RESTART remembers
+*# whether the caller asked to resume a prior run; L$_CKPT_METHOD_IX and
+*# L$_CKPT_REC_NUMBER hold the method/input-record position the last run
+*# got to, read back from O_CKPT_FILE; L$_SW_APPEND_OUT tells D2-OPEN-FILES
+*# whether the current cycle's output files must be extended rather than
+*# rebuilt from scratch.
+01 L$_SW_RESTART                        PIC 9(1) VALUE 0.
+   88 L$_RESTART_NO                                VALUE 0.
+   88 L$_RESTARTING                                 VALUE 1.
+01 L$_SW_APPEND_OUT                     PIC 9(1) VALUE 0.
+   88 L$_APPEND_OUT_NO                              VALUE 0.
+   88 L$_APPEND_OUT_YES                             VALUE 1.
+01 L$_CKPT_METHOD_IX                    PIC 9(1) VALUE 0.
+01 L$_CKPT_REC_NUMBER                   PIC 9(7) VALUE 0.
+
+*# 19-DEC-2025 - TP_ELEVY - L$_SW_PATH_FILTER remembers whether the
+*# caller restricted this run to a subset of PATH numbers via
+*# PATH_SELECT_1 thru PATH_SELECT_10; L$_SW_PATH_SELECTED is set by
+*# GB-CHECK-PATH-SELECTED for each input record in turn.
+01 L$_SW_PATH_FILTER                    PIC 9(1) VALUE 0.
+   88 L$_PATH_FILTER_OFF                          VALUE 0.
+   88 L$_PATH_FILTER_ON                           VALUE 1.
+01 L$_SW_PATH_SELECTED                  PIC 9(1) VALUE 1.
+   88 L$_PATH_NOT_SELECTED                        VALUE 0.
+   88 L$_PATH_IS_SELECTED                         VALUE 1.
+
 01 L$_MSG                               PIC X(200).
 
 01 L$_IN_REC_NUMBER                     PIC 9(7).
@@ -635,16 +741,37 @@ COPY "ICD_CDD_FIELD:DBCR_BANK_TMSP"     FROM DICTIONARY
 
 
 *====================================================================
- LINKAGE 	 	 	 	     SECTION.                           
+ LINKAGE 	 	 	 	     SECTION.
 *====================================================================
 01 L$_IN_FILE_NAME      PIC X(100).
+
+*# 08-JAN-2026 - TP_GAHARO - run parameters passed by the caller:
+*#   NUM_METHODS    I   how many method-variant passes to run (1-9).
+*#                      Zero/not supplied keeps the old behaviour of
+*#                      exactly 2 passes (OLD method, then NEW method).
+*#   DELTA_TIME     I   delay between the 6060 CTT update and the next
+*#                      pass, "D HH:MM:SS.CC".  Spaces keeps the old
+*#                      hardcoded 2-minute delay.
+*#   BATCH_ENTITY_TYPE  I ENTITY_TYPE to stamp on the 6060 decision row.
+*#                      Zero/not supplied keeps the old hardcoded value.
+*#   RESTART_FLAG       I "Y" resumes from the position saved in
+*#                      O_CKPT_FILE by an earlier, incomplete run of the
+*#                      same OPER_ID instead of starting over; spaces/"N"
+*#                      (the default) always starts a fresh run.
+*#   PATH_SELECT_1..10  I up to 10 PATH numbers to restrict this run to,
+*#                      in place of the old behaviour of sweeping every
+*#                      PATH the input file contains.  All zero (the
+*#                      default) processes every PATH, as before.
+COPY "ICA_CDD_WKSP:ICA_TRB561_RUN_PARAMS_WKSP" FROM DICTIONARY.
+
 COPY "UTL_CDD_WKSP:UTL_CONTROL_ACW" FROM DICTIONARY.
-                                                                                
-*###################################################################*           
+
+*###################################################################*
 PROCEDURE DIVISION  USING   L$_IN_FILE_NAME,
+                            ICA_TRB561_RUN_PARAMS_WKSP,
                             UTL_CONTROL_ACW,
 		    GIVING  SP$_ACW_PROC_AUX_STATUS.
-*###################################################################*    
+*###################################################################*
 DECLARATIVES.
 *-----------*
 *--------------------------------------------------*
@@ -743,7 +870,55 @@ DECLARATIVES.
 
     END-IF.
 
-END DECLARATIVES.     
+*--------------------------------------------------*
+005-I-O-PROBLEM                             SECTION.
+*--------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON O_CKPT_FILE.
+005.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+    THEN
+
+       DISPLAY "O_CKPT_FILE ERROR: " L$_O_CKPT_FILE_NAME
+       MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+       CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+       DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+       MOVE "SEC:DECLARATIVES 005-I-O-PROBLEM"  TO  SP$_ACW_FREE_TEXT
+
+*# 13-NOV-2012 16:08:38.76 - TP_TSARSU - Report to Splunk.
+       CALL 'UTL_TERM_PROG_FUNCTION'
+       CALL 'UTL_EXIT_ROUTINE' USING BY  REFERENCE UTL_EXIT_ROUTINE_WKSP
+
+    END-IF.
+
+*--------------------------------------------------*
+006-I-O-PROBLEM                             SECTION.
+*--------------------------------------------------*
+    USE AFTER STANDARD ERROR PROCEDURE ON O_MAIL_RETRY_FILE.
+006.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+    THEN
+
+       DISPLAY "O_MAIL_RETRY_FILE ERROR: " L$_O_MAIL_RETRY_FILE_NAME
+       MOVE RMS-CURRENT-STS TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV TO P$_RMS_CURRENT_STV
+       CALL 'ICA_ICF_XLATE_RMS_STS' USING ICA_RMS_MSG_WKSP
+       DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT IN ICA_RMS_MSG_WKSP(2)
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+       MOVE "SEC:DECLARATIVES 006-I-O-PROBLEM"  TO  SP$_ACW_FREE_TEXT
+
+*# 13-NOV-2012 16:08:38.76 - TP_TSARSU - Report to Splunk.
+       CALL 'UTL_TERM_PROG_FUNCTION'
+       CALL 'UTL_EXIT_ROUTINE' USING BY  REFERENCE UTL_EXIT_ROUTINE_WKSP
+
+    END-IF.
+
+END DECLARATIVES.
   
 *#-----------------------------------------------------------------------------
 A-MAIN							    SECTION.
@@ -786,9 +961,48 @@ B-00.
 *   Initialize Exit status.
     SET SP$_EXIT_STATUS_SUCCESS TO TRUE.
 
-    MOVE SP$_MSG_NORMAL					
+    MOVE SP$_MSG_NORMAL
       TO SP$_ACW_PROC_AUX_STATUS	IN UTL_CONTROL_ACW.
 
+*# 27-JAN-2026 - TP_NHELER - pick up the caller's run parameters, if any
+*# were supplied, in place of the old fixed "2 passes / 2 minute delay".
+    IF NUM_METHODS IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO
+    THEN
+        MOVE NUM_METHODS IN ICA_TRB561_RUN_PARAMS_WKSP
+          TO L$_NUM_METHODS
+    END-IF.
+
+    IF DELTA_TIME IN ICA_TRB561_RUN_PARAMS_WKSP NOT = SPACES
+    THEN
+        MOVE DELTA_TIME IN ICA_TRB561_RUN_PARAMS_WKSP
+          TO L$_DELAY
+    END-IF.
+
+    IF BATCH_ENTITY_TYPE IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO
+    THEN
+        MOVE BATCH_ENTITY_TYPE IN ICA_TRB561_RUN_PARAMS_WKSP
+          TO L$_BATCH
+    END-IF.
+
+*# 13-FEB-2026 - TP_ONISSA - if the caller filled in any of the
+*# PATH_SELECT_1 thru PATH_SELECT_10 slots, only those PATH numbers
+*# are processed this run; all slots zero (the default) keeps the old
+*# behaviour of sweeping every PATH.
+    SET L$_PATH_FILTER_OFF TO TRUE.
+    IF PATH_SELECT_1  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_2  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_3  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_4  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_5  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_6  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_7  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_8  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_9  IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO OR
+       PATH_SELECT_10 IN ICA_TRB561_RUN_PARAMS_WKSP > ZERO
+    THEN
+        SET L$_PATH_FILTER_ON TO TRUE
+    END-IF.
+
     INITIALIZE ICD_TRN_HGQ_DBW_INIT
                ICA_TRB561_FILTER_WKSP_INIT
                INIT_CVT_DATE_DDMMYYYY_2_WKSP
@@ -840,10 +1054,23 @@ B-00.
          L$_OPER_ID                     IN L$_O_DATA_FILE_NAME
          L$_OPER_ID                     IN L$_O_COUNT_FILE_NAME
          L$_OPER_ID                     IN L$_O_OPER_FILE_NAME
-         L$_OPER_ID                     IN L$_O_MAIL_FILE_NAME.    
+         L$_OPER_ID                     IN L$_O_MAIL_FILE_NAME
+         L$_OPER_ID                     IN L$_O_CKPT_FILE_NAME
+         L$_OPER_ID                     IN L$_O_MAIL_RETRY_FILE_NAME.
+
+*# 02-MAR-2026 - TP_TSARSU - pick up the restart position saved by an
+*# earlier, incomplete run for this OPER_ID, or reset the checkpoint
+*# file for a fresh run.
+    IF RESTART_FLAG IN ICA_TRB561_RUN_PARAMS_WKSP = "Y"
+    THEN
+        SET L$_RESTARTING TO TRUE
+        PERFORM U2-READ-CKPT-FILE
+    ELSE
+        PERFORM U1-RESET-CKPT-FILE
+    END-IF.
 
     PERFORM BA-COPY-IN-FILE.
-    
+
     PERFORM BB-OPEN-INPUT-FILE.
 
 B-EXIT.
@@ -896,90 +1123,169 @@ BB-00.
           
 BB-EXIT.
     EXIT.
-              
+
+*#-----------------------------------------------------------------------------
+U1-RESET-CKPT-FILE                                   SECTION.
+*#-----------------------------------------------------------------------------
+U1-00.
+
+*# 20-MAR-2026 - TP_ASAKA - fresh run (not a restart): rebuild the
+*# checkpoint file with a zero position, so a later restart attempt
+*# always finds one to read.
+    OPEN OUTPUT O_CKPT_FILE.
+
+    MOVE ZERO TO O_CKPT_METHOD_IX
+                 O_CKPT_REC_NUMBER.
+
+    WRITE O_CKPT_REC.
+
+    CLOSE O_CKPT_FILE.
+
+    MOVE ZERO TO L$_CKPT_METHOD_IX
+                 L$_CKPT_REC_NUMBER.
+
+U1-EXIT.
+    EXIT.
+
+*#-----------------------------------------------------------------------------
+U2-READ-CKPT-FILE                                    SECTION.
+*#-----------------------------------------------------------------------------
+U2-00.
+
+*# 07-APR-2026 - TP_ELEVY - restart run: read back the method/record
+*# position the previous run reached.
+    OPEN INPUT O_CKPT_FILE.
+
+    READ O_CKPT_FILE.
+
+    MOVE O_CKPT_METHOD_IX  TO L$_CKPT_METHOD_IX.
+    MOVE O_CKPT_REC_NUMBER TO L$_CKPT_REC_NUMBER.
+
+    CLOSE O_CKPT_FILE.
+
+    DISPLAY "RESTART - RESUMING FROM METHOD: " L$_CKPT_METHOD_IX
+             " RECORD: " L$_CKPT_REC_NUMBER.
+
+U2-EXIT.
+    EXIT.
+
+*#-----------------------------------------------------------------------------
+U3-WRITE-CKPT-FILE                                   SECTION.
+*#-----------------------------------------------------------------------------
+U3-00.
+
+*# 24-APR-2026 - TP_GAHARO - record the input record just finished, for
+*# the current method pass, so a later restart can resume right after it.
+    OPEN OUTPUT O_CKPT_FILE.
+
+    MOVE L$_METHOD_IX    TO O_CKPT_METHOD_IX.
+    MOVE L$_IN_REC_NUMBER TO O_CKPT_REC_NUMBER.
+
+    WRITE O_CKPT_REC.
+
+    CLOSE O_CKPT_FILE.
+
+U3-EXIT.
+    EXIT.
+
 *#-----------------------------------------------------------------------------
 C-HANDLE    				        SECTION.
 *#-----------------------------------------------------------------------------
 C-00.
 
-*#  הנשיה הטישב הצירל תושייה ןוכדע
-    SET L$_TYPE_OLD TO TRUE.   
-    PERFORM D1-UPDATE-6060.
-    PERFORM D2-OPEN-FILES.
+*# 12-MAY-2026 - TP_NHELER - run L$_NUM_METHODS method-variant passes
+*# (method 1 = OLD, method 2 = NEW, any further method is an extra
+*# variant carried only as a QUERY_TYPE/output-file-prefix value) in
+*# place of the old fixed "OLD pass, then NEW pass" pair.  On restart,
+*# methods the previous run already finished (method-index lower than
+*# L$_CKPT_METHOD_IX, or equal to it with no input records left over)
+*# are skipped instead of being rebuilt from scratch.
+    IF L$_RESTARTING AND L$_CKPT_METHOD_IX > ZERO
+    THEN
+        COMPUTE L$_METHOD_IX = L$_CKPT_METHOD_IX - 1
+    ELSE
+        MOVE ZERO TO L$_METHOD_IX
+    END-IF.
 
-*#  ומויסל דע טלקה ץבוק לע האלול    
-    PERFORM UNTIL L$_EOF_IN_FILE   
-*#  רטליפ תניטורב לופיטו םירטמרפ תרבעה - הירוטסהל האירקה תנכה        
-        PERFORM G-PREPARE-HIST-PARAMS
-*#  הירוטסההמ תומושר תפילשל רוסרק תחיתפ
-        PERFORM MA-OPEN-CURSOR-HGA
-                    
-*#  הירוטסההמ ףלשנש טלפה םויסל דע האלול        
-        PERFORM UNTIL L$_END_HIST_OUT
-*#  טלפ תמושר תפילש        
-            PERFORM MB-FETCH-HGA          
-*#  טלפל המושר בותכל םאה הקידב (שקבתהש תומושר רפסמ לש לובגל דע)
-            PERFORM O-CHECK-END-OUT     
-*#  טלפה ץבוקל הירוטסההמ הלבקתהש טלפה תמושר תביתכ            
-            IF L$_NOT_END_HIST_OUT
-            THEN
-                PERFORM N-WRITE-DATA-FILE
-            END-IF
-        END-PERFORM    
-      
-*#  הירוטסההמ הפילשל רוסרק תריגס        
-        PERFORM MC-CLOSE-CURSOR-HGA
-*#  הלבקתהש תומושרה תומכ לש טלפה ץבוקל הביתכ
-        PERFORM P-WRITE-COUNT-FILE
-*#  טלקה ץבוקמ המושר תאירק    
-        PERFORM R-READ-IN-FILE
-        
-    END-PERFORM.  
-         
-    PERFORM D3-CLOSE-FILES.
+    PERFORM UNTIL L$_METHOD_IX = L$_NUM_METHODS
+        ADD 1 TO L$_METHOD_IX
+        MOVE L$_METHOD_IX TO L$_SW_TYPE
+
+        IF L$_RESTARTING AND L$_METHOD_IX = L$_CKPT_METHOD_IX
+                         AND L$_CKPT_REC_NUMBER > ZERO
+        THEN
+            SET L$_APPEND_OUT_YES TO TRUE
+        ELSE
+            SET L$_APPEND_OUT_NO TO TRUE
+        END-IF
 
+        PERFORM CA-RUN-METHOD-CYCLE
+    END-PERFORM.
 
-*#  השדחה הטישב הצירל תושייה ןוכדע
-    SET L$_TYPE_NEW TO TRUE.   
+    PERFORM V-WRITE-OPER-FILE-IN.
+
+C-EXIT.
+    EXIT.
+
+*#-----------------------------------------------------------------------------
+CA-RUN-METHOD-CYCLE                             SECTION.
+*#-----------------------------------------------------------------------------
+CA-00.
+
+*#  תושייה ןוכדע - L$_SW_TYPE יפל הטיש
     PERFORM D1-UPDATE-6060.
     PERFORM D2-OPEN-FILES.
 
-*#  ומויסל דע טלקה ץבוק לע האלול    
-    PERFORM UNTIL L$_EOF_IN_FILE   
-*#  רטליפ תניטורב לופיטו םירטמרפ תרבעה - הירוטסהל האירקה תנכה        
-        PERFORM G-PREPARE-HIST-PARAMS
+*#  ומויסל דע טלקה ץבוק לע האלול
+    PERFORM UNTIL L$_EOF_IN_FILE
+
+*# 29-MAY-2026 - TP_ONISSA - skip this input record entirely when a
+*# PATH subset was requested and this record PATH is not in it.
+        PERFORM GB-CHECK-PATH-SELECTED
+
+        IF L$_PATH_IS_SELECTED
+        THEN
+*#  רטליפ תניטורב לופיטו םירטמרפ תרבעה - הירוטסהל האירקה תנכה
+            PERFORM G-PREPARE-HIST-PARAMS
 *#  הירוטסההמ תומושר תפילשל רוסרק תחיתפ
-        PERFORM MA-OPEN-CURSOR-HGA
-                    
-*#  הירוטסההמ ףלשנש טלפה םויסל דע האלול        
-        PERFORM UNTIL L$_END_HIST_OUT
-*#  טלפ תמושר תפילש        
-            PERFORM MB-FETCH-HGA          
+            PERFORM MA-OPEN-CURSOR-HGA
+
+*#  הירוטסההמ ףלשנש טלפה םויסל דע האלול
+            PERFORM UNTIL L$_END_HIST_OUT
+*#  טלפ תמושר תפילש
+                PERFORM MB-FETCH-HGA
 *#  טלפל המושר בותכל םאה הקידב (שקבתהש תומושר רפסמ לש לובגל דע)
-            PERFORM O-CHECK-END-OUT     
-*#  טלפה ץבוקל הירוטסההמ הלבקתהש טלפה תמושר תביתכ            
-            IF L$_NOT_END_HIST_OUT
-            THEN
-                PERFORM N-WRITE-DATA-FILE
-            END-IF
-        END-PERFORM    
-      
-*#  הירוטסההמ הפילשל רוסרק תריגס        
-        PERFORM MC-CLOSE-CURSOR-HGA
+                PERFORM O-CHECK-END-OUT
+*#  טלפה ץבוקל הירוטסההמ הלבקתהש טלפה תמושר תביתכ
+                IF L$_NOT_END_HIST_OUT
+                THEN
+                    PERFORM N-WRITE-DATA-FILE
+                END-IF
+            END-PERFORM
+
+*#  הירוטסההמ הפילשל רוסרק תריגס
+            PERFORM MC-CLOSE-CURSOR-HGA
+        ELSE
+            MOVE ZERO TO L$_OUT_REC_NUMBER
+        END-IF
+
 *#  הלבקתהש תומושרה תומכ לש טלפה ץבוקל הביתכ
         PERFORM P-WRITE-COUNT-FILE
-*#  טלקה ץבוקמ המושר תאירק    
+
+*# 15-JUN-2026 - TP_TSARSU - this input record is fully processed for
+*# the current method - save the checkpoint before moving on.
+        PERFORM U3-WRITE-CKPT-FILE
+
+*#  טלקה ץבוקמ המושר תאירק
         PERFORM R-READ-IN-FILE
-        
-    END-PERFORM.  
-         
+
+    END-PERFORM.
+
     PERFORM D3-CLOSE-FILES.
 
-    PERFORM V-WRITE-OPER-FILE-IN. 
-    
-C-EXIT.
+CA-EXIT.
     EXIT.
- 
+
 *#----------------------------------------------------------------------------- 
 D1-UPDATE-6060                                   SECTION.
 *#-----------------------------------------------------------------------------
@@ -1146,33 +1452,105 @@ D2-00.
 
 *#  IN FILE
     OPEN INPUT I_CHECK_FILE.
-    
+
     MOVE ZERO
       TO L$_IN_REC_NUMBER.
-      
-*# FIRST READ    
+
+*# FIRST READ
     SET L$_NOT_EOF_IN_FILE TO TRUE.
     PERFORM R-READ-IN-FILE.
-    
-    
-*#  OUT FILE    
+
+*# 02-JUL-2026 - TP_ASAKA - restarting mid-method: discard the input
+*# records the previous run already finished, without reprocessing
+*# them, so this cycle picks up right after L$_CKPT_REC_NUMBER. The
+*# first read above already loaded record 1, so the UNTIL must stop
+*# only once the record number has gone strictly past L$_CKPT_REC_
+*# NUMBER - stopping AT it (the old "=" test) left the already-
+*# finished checkpointed record itself as "current" and reprocessed it.
+    IF L$_APPEND_OUT_YES
+    THEN
+        PERFORM UNTIL L$_EOF_IN_FILE OR L$_IN_REC_NUMBER > L$_CKPT_REC_NUMBER
+            PERFORM R-READ-IN-FILE
+        END-PERFORM
+    END-IF.
+
+*#  OUT FILE
     EVALUATE TRUE
     
         WHEN L$_TYPE_OLD
             SET L$_OLD_TYPE IN L$_O_DATA_FILE_NAME  TO TRUE  
             SET L$_OLD_TYPE IN L$_O_COUNT_FILE_NAME TO TRUE      
         
-        WHEN L$_TYPE_NEW    
-            SET L$_NEW_TYPE IN L$_O_DATA_FILE_NAME  TO TRUE  
-            SET L$_NEW_TYPE IN L$_O_COUNT_FILE_NAME TO TRUE                      
-        
-    END-EVALUATE.    
+        WHEN L$_TYPE_NEW
+            SET L$_NEW_TYPE IN L$_O_DATA_FILE_NAME  TO TRUE
+            SET L$_NEW_TYPE IN L$_O_COUNT_FILE_NAME TO TRUE
+
+*# 19-JUL-2026 - TP_ELEVY - a 3rd (or later) method variant gets its
+*# own VAnn_ output file prefix instead of reusing OLD_/NEW_.
+        WHEN OTHER
+            STRING "VA"            DELIMITED BY SIZE
+                   L$_METHOD_IX    DELIMITED BY SIZE
+                   "_"             DELIMITED BY SIZE
+              INTO L$_TYPE IN L$_O_DATA_FILE_NAME
+            END-STRING
+            MOVE L$_TYPE IN L$_O_DATA_FILE_NAME
+              TO L$_TYPE IN L$_O_COUNT_FILE_NAME
+
+    END-EVALUATE.
 
-    OPEN OUTPUT O_DATA_FILE
-                O_COUNT_FILE.
+*# 05-AUG-2026 - TP_GAHARO - a fresh (non-restart) run must not silently
+*# clobber a previous run's still-present output for this same
+*# OPER_ID/TYPE; a restart run is expected to reopen them, so the
+*# check only applies when L$_APPEND_OUT_YES is not set.
+    IF NOT L$_APPEND_OUT_YES
+    THEN
+        MOVE L$_O_DATA_FILE_NAME  TO L$_PROBE_FILE_NAME
+        PERFORM D1A-CHECK-NOT-ALREADY-EXISTS
+        MOVE L$_O_COUNT_FILE_NAME TO L$_PROBE_FILE_NAME
+        PERFORM D1A-CHECK-NOT-ALREADY-EXISTS
+    END-IF.
+
+*# 09-AUG-2026 - TP_NHELER - resuming mid-method: extend the output
+*# files already written by the previous, incomplete run instead of
+*# truncating them.
+    IF L$_APPEND_OUT_YES
+    THEN
+        OPEN EXTEND O_DATA_FILE
+                    O_COUNT_FILE
+    ELSE
+        OPEN OUTPUT O_DATA_FILE
+                    O_COUNT_FILE
+    END-IF.
 
 D2-EXIT.
     EXIT.
+
+*#-----------------------------------------------------------------------------
+D1A-CHECK-NOT-ALREADY-EXISTS                    SECTION.
+*#-----------------------------------------------------------------------------
+D1A-00.
+
+*# 14-JAN-2025 - TP_ONISSA - probe for a pre-existing file of this name
+*# without going through O_DATA_FILE/O_COUNT_FILE's own DECLARATIVES
+*# (a "not found" status on O_PROBE_FILE is the expected, normal case
+*# here, not a fatal I/O error).
+    OPEN INPUT O_PROBE_FILE.
+
+    IF L$_PROBE_FILE_FOUND
+    THEN
+        CLOSE O_PROBE_FILE
+
+        DISPLAY "OUTPUT FILE ALREADY EXISTS FOR THIS OPER_ID - "
+                "REFUSING TO OVERWRITE: " L$_PROBE_FILE_NAME
+        SET SP$_EXIT_STATUS_FAILURE TO TRUE
+        MOVE "SEC:D1A-CHECK-NOT-ALREADY-EXISTS"  TO  SP$_ACW_FREE_TEXT
+
+        CALL 'UTL_TERM_PROG_FUNCTION'
+        CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
+    END-IF.
+
+D1A-EXIT.
+    EXIT.
     
 *#-----------------------------------------------------------------------------    
 D3-CLOSE-FILES                                  SECTION.
@@ -1211,7 +1589,38 @@ G-00.
 
 G-EXIT.
     EXIT.
-     
+
+*#-----------------------------------------------------------------------------
+GB-CHECK-PATH-SELECTED                          SECTION.
+*#-----------------------------------------------------------------------------
+GB-00.
+
+*# 03-FEB-2025 - TP_TSARSU - no PATH subset requested this run, so every
+*# PATH in the input file is processed, same as before PATH_SELECT_1
+*# thru PATH_SELECT_10 existed.
+    IF L$_PATH_FILTER_OFF
+    THEN
+        SET L$_PATH_IS_SELECTED TO TRUE
+    ELSE
+        SET L$_PATH_NOT_SELECTED TO TRUE
+        IF P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_1  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_2  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_3  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_4  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_5  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_6  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_7  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_8  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_9  IN ICA_TRB561_RUN_PARAMS_WKSP OR
+           P$_PATH_NUM IN I_CHECK_REC = PATH_SELECT_10 IN ICA_TRB561_RUN_PARAMS_WKSP
+        THEN
+            SET L$_PATH_IS_SELECTED TO TRUE
+        END-IF
+    END-IF.
+
+GB-EXIT.
+    EXIT.
+
 *#-----------------------------------------------------------------------------
 H-HGA-PATH                                      SECTION.
 *#-----------------------------------------------------------------------------
@@ -4782,11 +5191,59 @@ T-00.
         DISPLAY "**Error at T-SEND-OUTLOOK - UTL_SPAWN_PROCESS "
         DISPLAY "  Command : ",
                 SP$_COMMAND_LINE    IN UTL_SPAWN_PROCESS_WKSP
+
+*#      22-FEB-2025 - TP_ASAKA - queue the failed send for a follow-up
+*#      job to resubmit, so it does not just disappear.
+        CALL 'UTL_GET_DATE_TIME_BINARY' USING UTL_GET_DATE_TIME_BINARY_WKSP
+
+        MOVE SP$_DATE_TIME_BINARY      IN UTL_GET_DATE_TIME_BINARY_WKSP
+          TO SP$_DATE_TIME_BINARY      IN UTL_CVT_DATE_DDMMYYYY_WKSP
+
+        CALL 'UTL_CVT_DATE_DDMMYYYY' USING UTL_CVT_DATE_DDMMYYYY_WKSP
+
+        MOVE SYM$_OPER_ID              TO O_MAIL_RETRY_OPER_ID
+        MOVE L$_O_MAIL_FILE_NAME       TO O_MAIL_RETRY_FILE_NAME
+        MOVE SP$_DATE_DDMMYYYY         IN UTL_CVT_DATE_DDMMYYYY_WKSP
+                                        TO O_MAIL_RETRY_DATE
+
+*#      11-MAR-2025 - TP_ELEVY - this queue has to accumulate every
+*#      unresubmitted failure across runs until the follow-up job
+*#      drains it, so a later failure must never truncate an earlier
+*#      one still waiting; TA-OPEN-MAIL-RETRY-FILE picks OUTPUT or
+*#      EXTEND depending on whether the queue file exists yet.
+        PERFORM TA-OPEN-MAIL-RETRY-FILE
+        WRITE O_MAIL_RETRY_REC
+        CLOSE O_MAIL_RETRY_FILE
      END-IF.
 
 T-EXIT.
     EXIT.
 
+*#-----------------------------------------------------------------------------
+TA-OPEN-MAIL-RETRY-FILE                 SECTION.
+*#-----------------------------------------------------------------------------
+TA-00.
+
+*# 29-MAR-2025 - TP_GAHARO - the queue file will not exist yet on the
+*# first-ever failure for an OPER_ID; probe for it the same way
+*# D1A-CHECK-NOT-ALREADY-EXISTS does before deciding OUTPUT vs EXTEND,
+*# instead of always OPEN EXTEND, which would abort the run through
+*# 006-I-O-PROBLEM the first time there is nothing to extend.
+    MOVE L$_O_MAIL_RETRY_FILE_NAME TO L$_PROBE_FILE_NAME.
+
+    OPEN INPUT O_PROBE_FILE.
+
+    IF L$_PROBE_FILE_FOUND
+    THEN
+        CLOSE O_PROBE_FILE
+        OPEN EXTEND O_MAIL_RETRY_FILE
+    ELSE
+        OPEN OUTPUT O_MAIL_RETRY_FILE
+    END-IF.
+
+TA-EXIT.
+    EXIT.
+
 *#-----------------------------------------------------------------------------
 F-ROLLBACK				SECTION.
 *#-----------------------------------------------------------------------------
