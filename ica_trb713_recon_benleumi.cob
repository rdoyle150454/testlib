@@ -0,0 +1,526 @@
+*********************************************************************
+******* PROGRAM_NAME: [ICA_TRB713_RECON_BENLEUMI.COB] ***************
+*                                                                   *
+*                                    [TR sub-system]                *
+*           Bank Leumi acknowledgment reconciliation for           *
+*                      ICA_TRB711_EDIT_BENLEUMI                    *
+*                                                                   *
+*                                                 Functional descr. *
+*                                                                   *
+*  Companion batch job to ICA_TRB711_EDIT_BENLEUMI.  Reads the      *
+*  ICA_BANK_BENLEUMI_FILE detail records this phase sent to Bank    *
+*  Leumi, reads the acknowledgment/return file Bank Leumi sends     *
+*  back for the same phase, and matches the two transaction streams *
+*  line-for-line, skipping header/trailer records on both sides.    *
+*  Every sent transaction the bank did not acknowledge, every       *
+*  acknowledgment with no matching sent transaction, every amount   *
+*  mismatch, and every rejected acknowledgment is written to a      *
+*  discrepancy report file.  The run is flagged FAILURE (via        *
+*  SP$_ACW_PROC_AUX_STATUS/SP$_EXIT_STATUS) if any discrepancy was   *
+*  found, so same-day ops knows something did not post without      *
+*  waiting for a customer complaint.                                *
+*                                                                   *
+*                                                          Authors  *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Design    *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Coding    *
+*                                                                   *
+*                                                         Parameters*
+*       Field name        I/O   Description (meaning, values, use) *
+*       DEB_CRD_PHASE_NUM  I    phase number of the ICA_TRB711_EDIT_*
+*                                BENLEUMI run being reconciled - used*
+*                                to rebuild the sent file name.      *
+*       DEB_CRD_PHASE_DATE I    phase date of that run - same use.  *
+*       CURRENCY_IND       I    "  " (shekel) or the foreign currency*
+*                                indicator that run used - same use. *
+*       ACK_FILE_NAME      I    full file name of the acknowledgment*
+*                                file Bank Leumi returned for this   *
+*                                phase.                              *
+*                                                                   *
+*                                                    Data repository*
+*       File/Table              I/O  Description                   *
+*       RECON_SENT_FILE          I   our own sent ICA_BANK_BENLEUMI_ *
+*                                     FILE for the phase, re-opened  *
+*                                     for input.                    *
+*       RECON_ACK_FILE           I   Bank Leumi's acknowledgment/    *
+*                                     return file for the phase.     *
+*       O_REPORT_FILE            O   discrepancy report             *
+*                                                                   *
+*                                            Modification history   *
+*                   Description          Oper. name     Date   CID *
+* --------------------------------- ------------- ----------- ---- *
+*********************************************************************
+ IDENTIFICATION DIVISION.
+*********************************************************************
+ PROGRAM-ID. ICA_TRB713_RECON_BENLEUMI.
+ AUTHOR.     TP_NHELER.
+
+*********************************************************************
+ ENVIRONMENT DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+ FILE-CONTROL.
+
+*   Our own sent Bank Leumi file for the phase being reconciled.
+    SELECT RECON_SENT_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Bank Leumi's acknowledgment/return file for the same phase.
+    SELECT RECON_ACK_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Discrepancy report.
+    SELECT O_REPORT_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*********************************************************************
+ DATA DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ FILE SECTION.
+*--------------------------------------------------------------------
+ FD RECON_SENT_FILE
+    VALUE OF ID IS L$_SENT_FILE_NAME.
+ 01 RECON_SENT_REC                  PIC X(220).
+ 01 RECON_SENT_REC_RED REDEFINES RECON_SENT_REC.
+    03 RECON_SENT_TYPE              PIC 9(01).
+    03 FILLER                       PIC X(219).
+
+ FD RECON_ACK_FILE
+    VALUE OF ID IS L$_ACK_FILE_NAME.
+ 01 RECON_ACK_REC                   PIC X(220).
+ 01 RECON_ACK_REC_RED REDEFINES RECON_ACK_REC.
+    03 RECON_ACK_TYPE               PIC 9(01).
+    03 FILLER                       PIC X(219).
+
+ FD O_REPORT_FILE
+    VALUE OF ID IS L$_O_REPORT_FILE_NAME.
+ 01 O_REPORT_REC.
+    03 MSG                         PIC X(200).
+
+*--------------------------------------------------------------------
+ WORKING-STORAGE                         SECTION.
+*--------------------------------------------------------------------
+ 01 ICA_ICF_EXCEPTION_HANDLER       PIC S9(9) COMP VALUE EXTERNAL ICA_ICF_EXCEPTION_HANDLER.
+
+ 01 L$_SUG_RESHUMA_KOTERET          PIC 9(01) VALUE 0.
+ 01 L$_SUG_RESHUMA_TNUA             PIC 9(01) VALUE 1.
+ 01 L$_SUG_RESHUMA_SIUM             PIC 9(01) VALUE 9.
+
+ 01 L$_SENT_FILE_NAME.
+    03 FILLER			    PIC X(15)	    VALUE "ICA_T2_DAT_DIR:".
+    03 L$_WS01_CURRENCY_IND         PIC X(02).
+    03 FILLER			    PIC X(01)	    VALUE "_".
+    03 L$_WS01_PHASE_NUM	    PIC 9(04).
+    03 L$_WS01_PHASE_DATE	    PIC 9(08).
+    03 FILLER			    PIC X(04)	    VALUE ".DAT".
+
+ 01 L$_ACK_FILE_NAME                PIC X(40).
+
+ 01 L$_O_REPORT_FILE_NAME.
+    03 FILLER			    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+    03 FILLER			    PIC X(15)	    VALUE "ICA_TRB713_CMP_".
+    03 L$_WS01_PHASE_NUM_2	    PIC 9(04).
+    03 L$_WS01_PHASE_DATE_2	    PIC 9(08).
+    03 FILLER			    PIC X(04)	    VALUE ".DAT".
+
+ 01 L$_SW01_SWITCHES.
+    03 L$_SW01_EOF_SENT              PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_SENT_NO			    VALUE 0.
+       88 L$_SW01_EOF_SENT_YES			    VALUE 1.
+    03 L$_SW01_EOF_ACK                PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_ACK_NO			    VALUE 0.
+       88 L$_SW01_EOF_ACK_YES			    VALUE 1.
+    03 L$_SW01_DISCREPANCY            PIC 9(01)       VALUE 0.
+       88 L$_SW01_DISCREPANCY_NO			    VALUE 0.
+       88 L$_SW01_DISCREPANCY_YES			    VALUE 1.
+
+ 01 L$_CT01_COUNTERS.
+    03 L$_CT01_MATCHED               PIC 9(09).
+    03 L$_CT01_MISSING_ACK           PIC 9(09).
+    03 L$_CT01_EXTRA_ACK             PIC 9(09).
+    03 L$_CT01_AMOUNT_MISMATCH       PIC 9(09).
+    03 L$_CT01_REJECTED              PIC 9(09).
+
+* UTL wksp and inc copies
+*------------------------
+ COPY 'UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_GET_DATE_TIME_WKSP'          FROM DICTIONARY.
+
+ COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+ COPY 'UTL_SOURCE:UTL_MESSAGE.INC'.
+
+* ICA wksp and inc copies
+*------------------------
+ COPY "ICA_CDD_WKSP:ICA_RMS_MSG_WKSP"                FROM DICTIONARY.
+ COPY "ICA_CDD_WKSP:ICA_CONSTANT_VALUES"	      FROM DICTIONARY.
+
+*   The detail record shape ICA_TRB711_EDIT_BENLEUMI sends - reused
+*   here, unchanged, so the amount can be read back by field name once
+*   a RECON_SENT_REC line turns out to be a transaction (type 1) line.
+ COPY "ICA_CDD_WKSP:ICA_TRB711_BNL_TRN_RECORD"        FROM DICTIONARY.
+
+*   Bank Leumi's per-line acknowledgment - a new dictionary member.
+*   Assumed shape, line-for-line against ICA_TRB711_BNL_TRN_RECORD:
+*     SUG_RESHUMA  - record type, same 0/1/9 header/detail/trailer
+*                    convention as the outbound file, so the two
+*                    streams' detail lines line up position-for-
+*                    position once header/trailer lines are skipped.
+*     SCHUM        - amount the bank recorded for this line.
+*     STATUS_CODE  - 1 accepted, 2 rejected.
+*     REASON_TEXT  - free text reason when STATUS_CODE is rejected.
+ COPY "ICA_CDD_WKSP:ICA_TRB713_BENLEUMI_ACK_REC"      FROM DICTIONARY.
+
+ 01 L$_STATUS_ACCEPTED              PIC 9(01) VALUE 1.
+ 01 L$_STATUS_REJECTED              PIC 9(01) VALUE 2.
+
+*--------------------------------------------------------------------
+ LINKAGE                                SECTION.
+*--------------------------------------------------------------------
+ COPY 'UTL_CDD_WKSP:UTL_USER_ACW'                    FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CONTROL_ACW'                 FROM DICTIONARY.
+ COPY 'ICA_CDD_WKSP:ICA_TRB713_RECON_BENLEUMI_WKSP'  FROM DICTIONARY.
+
+*********************************************************************
+ PROCEDURE DIVISION USING UTL_USER_ACW
+                          UTL_CONTROL_ACW
+                          ICA_TRB713_RECON_BENLEUMI_WKSP
+                   GIVING SP$_ACW_PROC_AUX_STATUS.
+*********************************************************************
+ DECLARATIVES.
+*-----------------------------------------------------------------------
+ 001-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON RECON_SENT_FILE.
+ 001.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_SENT_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 002-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON RECON_ACK_FILE.
+ 002.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_ACK_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 002-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 003-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON O_REPORT_FILE.
+ 003.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_O_REPORT_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 003-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+ END DECLARATIVES.
+
+*--------------------------------------------------------------------
+ A-MAIN			    SECTION.
+*--------------------------------------------------------------------
+ A-00.
+
+    PERFORM B-INIT
+
+    PERFORM C-COMPARE-FILES
+
+    PERFORM Z-FINISH
+    .
+ A-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ B-INIT                     SECTION.
+*--------------------------------------------------------------------
+ B-00.
+
+    DISPLAY 'Start of program: ICA_TRB713_RECON_BENLEUMI.'
+
+    INITIALIZE L$_SW01_SWITCHES
+               L$_CT01_COUNTERS
+
+    MOVE SP$_MSG_NORMAL
+      TO SP$_ACW_PROC_AUX_STATUS  OF UTL_CONTROL_ACW
+
+    MOVE DEB_CRD_PHASE_NUM  IN ICA_TRB713_RECON_BENLEUMI_INP
+      TO L$_WS01_PHASE_NUM    IN L$_SENT_FILE_NAME
+         L$_WS01_PHASE_NUM_2  IN L$_O_REPORT_FILE_NAME
+
+    MOVE DEB_CRD_PHASE_DATE IN ICA_TRB713_RECON_BENLEUMI_INP
+      TO L$_WS01_PHASE_DATE   IN L$_SENT_FILE_NAME
+         L$_WS01_PHASE_DATE_2 IN L$_O_REPORT_FILE_NAME
+
+    MOVE CURRENCY_IND       IN ICA_TRB713_RECON_BENLEUMI_INP
+      TO L$_WS01_CURRENCY_IND IN L$_SENT_FILE_NAME
+
+    MOVE ACK_FILE_NAME      IN ICA_TRB713_RECON_BENLEUMI_INP
+      TO L$_ACK_FILE_NAME
+
+    OPEN OUTPUT O_REPORT_FILE
+    DISPLAY "Open Output File: " L$_O_REPORT_FILE_NAME
+
+    MOVE "ICA_TRB711_EDIT_BENLEUMI / Bank Leumi ack reconciliation"
+      TO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    OPEN INPUT RECON_SENT_FILE
+    DISPLAY "Open Input File: " L$_SENT_FILE_NAME
+
+    OPEN INPUT RECON_ACK_FILE
+    DISPLAY "Open Input File: " L$_ACK_FILE_NAME
+    .
+ B-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ C-COMPARE-FILES			SECTION.
+*--------------------------------------------------------------------
+ C-00.
+
+    PERFORM CA-READ-NEXT-SENT-DETAIL
+    PERFORM CB-READ-NEXT-ACK-DETAIL
+
+    PERFORM UNTIL L$_SW01_EOF_SENT_YES AND L$_SW01_EOF_ACK_YES
+        EVALUATE TRUE
+            WHEN L$_SW01_EOF_SENT_YES
+                MOVE "EXTRA ACK RECORD, no matching sent transaction"
+                  TO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_EXTRA_ACK
+                PERFORM CB-READ-NEXT-ACK-DETAIL
+
+            WHEN L$_SW01_EOF_ACK_YES
+                MOVE "SENT TRANSACTION not acknowledged by the bank"
+                  TO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_MISSING_ACK
+                PERFORM CA-READ-NEXT-SENT-DETAIL
+
+            WHEN STATUS_CODE IN ICA_TRB713_BENLEUMI_ACK_REC
+                             = L$_STATUS_REJECTED
+                MOVE "TRANSACTION REJECTED by the bank - see REASON_TEXT"
+                  TO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_REJECTED
+                PERFORM CA-READ-NEXT-SENT-DETAIL
+                PERFORM CB-READ-NEXT-ACK-DETAIL
+
+            WHEN P$_BENLEUMI_SCHUM IN ICA_TRB711_BNL_TRN_RECORD
+                 NOT = SCHUM IN ICA_TRB713_BENLEUMI_ACK_REC
+                MOVE "AMOUNT MISMATCH between sent transaction and ack"
+                  TO MSG    IN O_REPORT_REC
+                PERFORM CC-WRITE-REPORT-LINE
+                SET L$_SW01_DISCREPANCY_YES TO TRUE
+                ADD 1 TO L$_CT01_AMOUNT_MISMATCH
+                PERFORM CA-READ-NEXT-SENT-DETAIL
+                PERFORM CB-READ-NEXT-ACK-DETAIL
+
+            WHEN OTHER
+                ADD 1 TO L$_CT01_MATCHED
+                PERFORM CA-READ-NEXT-SENT-DETAIL
+                PERFORM CB-READ-NEXT-ACK-DETAIL
+        END-EVALUATE
+    END-PERFORM
+
+    CLOSE RECON_SENT_FILE
+          RECON_ACK_FILE
+    .
+ C-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CA-READ-NEXT-SENT-DETAIL		SECTION.
+*--------------------------------------------------------------------
+*# Skips header/trailer lines and positions RECON_SENT_REC on the
+*# next transaction (type 1) line, or sets end-of-file.
+ CA-00.
+
+    PERFORM CAA-READ-ONE-SENT-LINE
+      UNTIL L$_SW01_EOF_SENT_YES
+         OR RECON_SENT_TYPE = L$_SUG_RESHUMA_TNUA
+    .
+ CA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CAA-READ-ONE-SENT-LINE		SECTION.
+*--------------------------------------------------------------------
+ CAA-00.
+
+    READ RECON_SENT_FILE
+        AT END
+            SET L$_SW01_EOF_SENT_YES TO TRUE
+    END-READ
+
+    IF NOT L$_SW01_EOF_SENT_YES
+       AND RECON_SENT_TYPE = L$_SUG_RESHUMA_TNUA
+       MOVE RECON_SENT_REC TO ICA_TRB711_BNL_TRN_RECORD
+    END-IF
+    .
+ CAA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CB-READ-NEXT-ACK-DETAIL		SECTION.
+*--------------------------------------------------------------------
+*# Skips header/trailer lines and positions RECON_ACK_REC on the
+*# next transaction (type 1) line, or sets end-of-file.
+ CB-00.
+
+    PERFORM CBA-READ-ONE-ACK-LINE
+      UNTIL L$_SW01_EOF_ACK_YES
+         OR RECON_ACK_TYPE = L$_SUG_RESHUMA_TNUA
+    .
+ CB-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CBA-READ-ONE-ACK-LINE			SECTION.
+*--------------------------------------------------------------------
+ CBA-00.
+
+    READ RECON_ACK_FILE
+        AT END
+            SET L$_SW01_EOF_ACK_YES TO TRUE
+    END-READ
+
+    IF NOT L$_SW01_EOF_ACK_YES
+       AND RECON_ACK_TYPE = L$_SUG_RESHUMA_TNUA
+       MOVE RECON_ACK_REC TO ICA_TRB713_BENLEUMI_ACK_REC
+    END-IF
+    .
+ CBA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CC-WRITE-REPORT-LINE			SECTION.
+*--------------------------------------------------------------------
+ CC-00.
+
+    WRITE O_REPORT_REC
+    .
+ CC-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ Z-FINISH				SECTION.
+*--------------------------------------------------------------------
+ Z-00.
+
+    MOVE SPACES
+      TO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    MOVE "Totals follow."
+      TO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Total transactions matched:" DELIMITED BY SIZE
+           L$_CT01_MATCHED               DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Total sent transactions not acknowledged:" DELIMITED BY SIZE
+           L$_CT01_MISSING_ACK                         DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Total extra acknowledgments with no sent transaction:"
+                                        DELIMITED BY SIZE
+           L$_CT01_EXTRA_ACK           DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Total amount mismatches:" DELIMITED BY SIZE
+           L$_CT01_AMOUNT_MISMATCH    DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    STRING "Total rejected by the bank:" DELIMITED BY SIZE
+           L$_CT01_REJECTED              DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM CC-WRITE-REPORT-LINE
+
+    CLOSE O_REPORT_FILE
+    DISPLAY "Close Output File: " L$_O_REPORT_FILE_NAME
+
+    DISPLAY "Total transactions matched:",
+            L$_CT01_MATCHED
+
+    DISPLAY "Total sent transactions not acknowledged:",
+            L$_CT01_MISSING_ACK
+
+    DISPLAY "Total extra acknowledgments with no sent transaction:",
+            L$_CT01_EXTRA_ACK
+
+    DISPLAY "Total amount mismatches:",
+            L$_CT01_AMOUNT_MISMATCH
+
+    DISPLAY "Total rejected by the bank:",
+            L$_CT01_REJECTED
+
+    IF L$_SW01_DISCREPANCY_YES
+       DISPLAY "*** DISCREPANCIES FOUND - see " L$_O_REPORT_FILE_NAME
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+       MOVE SP$_MSG_ERROR		TO SP$_ACW_PROC_AUX_STATUS
+    ELSE
+       DISPLAY "No discrepancies found."
+       SET SP$_EXIT_STATUS_SUCCESS TO TRUE
+    END-IF
+
+    DISPLAY 'End of program: ICA_TRB713_RECON_BENLEUMI.'
+
+    EXIT PROGRAM
+    .
+ Z-EXIT.    EXIT.
