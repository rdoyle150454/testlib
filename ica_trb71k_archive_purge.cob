@@ -0,0 +1,558 @@
+*********************************************************************
+******* PROGRAM_NAME: [ICA_TRB71K_ARCHIVE_PURGE.COB] *****************
+*                                                                   *
+*                                    [TR sub-system]                *
+*      ICA_TR_DAT_DIR working-file archive/purge housekeeping      *
+*                                                                   *
+*                                                 Functional descr. *
+*                                                                   *
+*  ICA_TRB561_CHECK_HIST, ICA_TRB71H_SET_ACCUM_IKUL and              *
+*  ICA_TRB711_EDIT_BENLEUMI (and the jobs around them) all build     *
+*  their working-file names by embedding SYM$_OPER_ID/OPER_ID into  *
+*  ICA_TR_DAT_DIR:, and every run leaves its own uniquely-named      *
+*  files behind with nothing that ever cleans them up. This job     *
+*  takes a directory listing of ICA_TR_DAT_DIR (file name plus      *
+*  creation date - the DCL procedure that invokes this job builds   *
+*  that listing before calling in, the same way the DCL procedure   *
+*  ahead of ICA_TRB71J_ACCUM_RECON gathers that job's input), and   *
+*  for every entry older than the archive retention window spawns  *
+*  a backup to the configured archive device; anything older than  *
+*  the longer purge retention window is deleted outright instead of*
+*  archived. Every file and the action taken against it is written *
+*  to a housekeeping report so a missing file can be traced back to*
+*  either action.                                                   *
+*                                                                   *
+*                                                          Authors  *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Design    *
+*                  [    ]    [9-Aug-2026] [TP_NHELER]     Coding    *
+*                                                                   *
+*                                                         Parameters*
+*       Field name             I/O   Description (meaning, values) *
+*       DIR_LISTING_FILE_NAME   I    ICA_TR_DAT_DIR directory      *
+*                                     listing built by the calling  *
+*                                     DCL procedure.                *
+*       ARCHIVE_RETENTION_DAYS  I    age, in days, past which a     *
+*                                     file is archived.             *
+*       PURGE_RETENTION_DAYS    I    age, in days, past which an    *
+*                                     already-archived file is      *
+*                                     purged outright.              *
+*       ARCHIVE_DEVICE_NAME     I    tape/cold-storage save-set     *
+*                                     device or directory.          *
+*                                                                   *
+*                                                    Data repository*
+*       File/Table              I/O  Description                   *
+*       I_DIR_LISTING_FILE       I   ICA_TR_DAT_DIR directory       *
+*                                     listing (file name, date).    *
+*       O_REPORT_FILE            O   housekeeping action report.    *
+*                                                                   *
+*                                            Modification history   *
+*                   Description          Oper. name     Date   CID *
+* --------------------------------- ------------- ----------- ---- *
+*********************************************************************
+ IDENTIFICATION DIVISION.
+*********************************************************************
+ PROGRAM-ID. ICA_TRB71K_ARCHIVE_PURGE.
+ AUTHOR.     TP_NHELER.
+
+*********************************************************************
+ ENVIRONMENT DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ INPUT-OUTPUT                            SECTION.
+*--------------------------------------------------------------------
+ FILE-CONTROL.
+
+*   ICA_TR_DAT_DIR directory listing - one record per working file.
+    SELECT I_DIR_LISTING_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*   Housekeeping action report - what was archived, purged, kept.
+    SELECT O_REPORT_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+*********************************************************************
+ DATA DIVISION.
+*********************************************************************
+*--------------------------------------------------------------------
+ FILE SECTION.
+*--------------------------------------------------------------------
+*   New dictionary member. Assumed shape (one line per file found
+*   under ICA_TR_DAT_DIR: by the calling DCL procedure):
+*     DIR_FILE_NAME  - full file name, as built by the producing
+*                      program (ICA_TR_DAT_DIR:ICA_TRB561_IN_...DAT,
+*                      etc.).
+*     DIR_FILE_DATE  - file creation date, CCYYMMDD.
+ FD  I_DIR_LISTING_FILE
+    VALUE OF ID IS L$_DIR_LISTING_FILE_NAME.
+    COPY "ICA_CDD_WKSP:ICA_TRB71K_DIR_LISTING_REC"   FROM DICTIONARY.
+
+ FD O_REPORT_FILE
+    VALUE OF ID IS L$_O_REPORT_FILE_NAME.
+ 01 O_REPORT_REC.
+    03 MSG                              PIC X(200).
+
+*--------------------------------------------------------------------
+ WORKING-STORAGE                         SECTION.
+*--------------------------------------------------------------------
+ 01 ICA_ICF_EXCEPTION_HANDLER	    PIC S9(9) COMP  VALUE EXTERNAL
+    ICA_ICF_EXCEPTION_HANDLER.
+
+ 01 L$_DIR_LISTING_FILE_NAME        PIC X(40).
+
+ 01 L$_O_REPORT_FILE_NAME.
+    03 FILLER			    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+    03 FILLER			    PIC X(17)	    VALUE "ICA_TRB71K_HSKP_".
+    03 L$_WS01_REPORT_DATE	    PIC 9(08).
+    03 FILLER			    PIC X(04)	    VALUE ".DAT".
+
+ 01 L$_WS01_ARCHIVE_RETENTION_DAYS  PIC 9(05).
+ 01 L$_WS01_PURGE_RETENTION_DAYS    PIC 9(05).
+ 01 L$_WS01_ARCHIVE_DEVICE_NAME     PIC X(40).
+
+ 01 L$_WS01_TODAY_YYYYMMDD          PIC 9(08).
+ 01 L$_WS01_ARCHIVE_CUTOFF_DATE     PIC 9(08).
+ 01 L$_WS01_PURGE_CUTOFF_DATE       PIC 9(08).
+
+ 01 BA-RETENTION-DAYS               PIC 9(05).
+ 01 BA-CUTOFF-DATE                  PIC 9(08).
+
+ 01 L$_TIME_STRING                  PIC X(23).
+
+ 01 L$_SW01_SWITCHES.
+    03 L$_SW01_EOF_DIR                PIC 9(01)       VALUE 0.
+       88 L$_SW01_EOF_DIR_NO			    VALUE 0.
+       88 L$_SW01_EOF_DIR_YES			    VALUE 1.
+
+ 01 L$_CT01_COUNTERS.
+    03 L$_CT01_FILES_SEEN             PIC 9(09).
+    03 L$_CT01_FILES_ARCHIVED         PIC 9(09).
+    03 L$_CT01_FILES_PURGED           PIC 9(09).
+    03 L$_CT01_FILES_KEPT             PIC 9(09).
+
+* UTL wksp and inc copies
+*------------------------
+ COPY 'UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_GET_DATE_TIME_WKSP'          FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CVT_DATE_DDMMYYYY_WKSP'      FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CVT_DELTA_TIME_WKSP'         FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_APPLY_DELTA_TIME_WKSP'       FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_SPAWN_PROCESS_WKSP'          FROM DICTIONARY.
+
+ COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
+ COPY 'UTL_SOURCE:UTL_MESSAGE.INC'.
+
+* ICA wksp and inc copies
+*------------------------
+ COPY "ICA_CDD_WKSP:ICA_RMS_MSG_WKSP"                FROM DICTIONARY.
+ COPY "ICA_CDD_WKSP:ICA_CONSTANT_VALUES"	      FROM DICTIONARY.
+
+*--------------------------------------------------------------------
+ LINKAGE                                SECTION.
+*--------------------------------------------------------------------
+ COPY 'UTL_CDD_WKSP:UTL_USER_ACW'                    FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CONTROL_ACW'                 FROM DICTIONARY.
+
+*   New dictionary member. Assumed shape (retention windows and the
+*   directory listing built by the calling DCL procedure - see the
+*   FILE SECTION note on I_DIR_LISTING_FILE):
+*     DIR_LISTING_FILE_NAME  - the listing built for this run.
+*     ARCHIVE_RETENTION_DAYS - age, in days, past which a file is
+*                              archived.
+*     PURGE_RETENTION_DAYS   - age, in days, past which a file is
+*                              purged outright.
+*     ARCHIVE_DEVICE_NAME    - tape/cold-storage save-set device.
+*     REPORT_DATE            - today's date, CCYYMMDD - also used
+*                              to name the housekeeping report and
+*                              as the base date for both retention
+*                              windows.
+ COPY 'ICA_CDD_WKSP:ICA_TRB71K_ARCHIVE_PURGE_WKSP'   FROM DICTIONARY.
+
+*********************************************************************
+ PROCEDURE DIVISION USING UTL_USER_ACW
+                          UTL_CONTROL_ACW
+                          ICA_TRB71K_ARCHIVE_PURGE_WKSP
+                   GIVING SP$_ACW_PROC_AUX_STATUS.
+*********************************************************************
+ DECLARATIVES.
+*-----------------------------------------------------------------------
+ 001-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON I_DIR_LISTING_FILE.
+ 001.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_DIR_LISTING_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 001-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 002-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON O_REPORT_FILE.
+ 002.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_O_REPORT_FILE_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 002-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+ END DECLARATIVES.
+
+*--------------------------------------------------------------------
+ A-MAIN			    SECTION.
+*--------------------------------------------------------------------
+ A-00.
+
+    PERFORM B-INIT
+
+    PERFORM C-PROCESS-LISTING
+
+    PERFORM Z-FINISH
+    .
+ A-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ B-INIT                     SECTION.
+*--------------------------------------------------------------------
+ B-00.
+
+    DISPLAY 'Start of program: ICA_TRB71K_ARCHIVE_PURGE.'
+
+    INITIALIZE L$_SW01_SWITCHES
+               L$_CT01_COUNTERS
+
+    MOVE SP$_MSG_NORMAL
+      TO SP$_ACW_PROC_AUX_STATUS  OF UTL_CONTROL_ACW
+
+    MOVE DIR_LISTING_FILE_NAME  IN ICA_TRB71K_ARCHIVE_PURGE_INP
+      TO L$_DIR_LISTING_FILE_NAME
+
+    MOVE ARCHIVE_RETENTION_DAYS IN ICA_TRB71K_ARCHIVE_PURGE_INP
+      TO L$_WS01_ARCHIVE_RETENTION_DAYS
+
+    MOVE PURGE_RETENTION_DAYS   IN ICA_TRB71K_ARCHIVE_PURGE_INP
+      TO L$_WS01_PURGE_RETENTION_DAYS
+
+    MOVE ARCHIVE_DEVICE_NAME    IN ICA_TRB71K_ARCHIVE_PURGE_INP
+      TO L$_WS01_ARCHIVE_DEVICE_NAME
+
+    MOVE REPORT_DATE            IN ICA_TRB71K_ARCHIVE_PURGE_INP
+      TO L$_WS01_TODAY_YYYYMMDD
+         L$_WS01_REPORT_DATE    IN L$_O_REPORT_FILE_NAME
+
+    PERFORM BA-CALC-RETENTION-CUTOFFS
+
+    OPEN OUTPUT O_REPORT_FILE
+    DISPLAY "Open Output File: " L$_O_REPORT_FILE_NAME
+
+    MOVE "ICA_TR_DAT_DIR archive/purge housekeeping report"
+      TO MSG	IN O_REPORT_REC
+    PERFORM DC-WRITE-REPORT-LINE
+    .
+ B-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BA-CALC-RETENTION-CUTOFFS		SECTION.
+*--------------------------------------------------------------------
+*# 08-JAN-2026 - TP_GAHARO - today's date minus each retention window,
+*# the same binary-delta-time technique ICA_TRB711_EDIT_BENLEUMI's
+*# own BA-CAL-CURR-DATE-27 uses for a fixed 27-day lookback - here
+*# applied twice, once per configured retention window.
+ BA-00.
+
+    CALL 'UTL_GET_DATE_TIME'  USING  UTL_GET_DATE_TIME_WKSP.
+
+    MOVE L$_WS01_ARCHIVE_RETENTION_DAYS
+      TO BA-RETENTION-DAYS
+
+    PERFORM BB-SUBTRACT-RETENTION-DAYS
+
+    MOVE BA-CUTOFF-DATE  TO L$_WS01_ARCHIVE_CUTOFF_DATE
+
+    MOVE L$_WS01_PURGE_RETENTION_DAYS
+      TO BA-RETENTION-DAYS
+
+    PERFORM BB-SUBTRACT-RETENTION-DAYS
+
+    MOVE BA-CUTOFF-DATE  TO L$_WS01_PURGE_CUTOFF_DATE
+    .
+ BA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BB-SUBTRACT-RETENTION-DAYS		SECTION.
+*--------------------------------------------------------------------
+ BB-00.
+
+    MOVE SP$_DATE_TIME_BINARY    IN UTL_GET_DATE_TIME_WKSP
+      TO SP$_DATE_TIME_1         IN UTL_APPLY_DELTA_TIME_WKSP
+
+    MOVE SP$_DATE_TIME_BINARY    IN UTL_GET_DATE_TIME_WKSP
+      TO SP$_DATE_TIME_BINARY    IN UTL_CVT_DATE_DDMMYYYY_WKSP
+
+    STRING BA-RETENTION-DAYS  " 00:00:00.00"
+      DELIMITED BY SIZE
+      INTO L$_TIME_STRING
+
+    MOVE L$_TIME_STRING
+      TO SP$_DELTA_TIME_C23      IN UTL_CVT_DELTA_TIME_WKSP
+
+    CALL 'UTL_CVT_DELTA_TIME'  USING  UTL_CVT_DELTA_TIME_WKSP
+
+    IF SP$_SYSPRO_STATUS  IN UTL_CVT_DELTA_TIME_WKSP  IS FAILURE
+       MOVE SP$_SYSPRO_STATUS_AUXIL  IN UTL_CVT_DELTA_TIME_WKSP
+         TO SP$_ACW_PROC_AUX_STATUS
+       MOVE 'RTN:UTL_CVT_DELTA_TIME SEC:BB-SUBTRACT-RETENTION-DAYS'
+         TO SP$_ACW_FREE_TEXT
+       PERFORM Z-FINISH
+    END-IF
+
+    MOVE SP$_DELTA_TIME      IN UTL_CVT_DELTA_TIME_WKSP
+      TO SP$_DELTA_TIME      IN UTL_APPLY_DELTA_TIME_WKSP
+
+    MOVE "-"
+      TO SP$_MATH_OPERATOR   IN UTL_APPLY_DELTA_TIME_WKSP
+
+    CALL 'UTL_APPLY_DELTA_TIME'  USING  UTL_APPLY_DELTA_TIME_WKSP
+
+    IF SP$_SYSPRO_STATUS  IN UTL_APPLY_DELTA_TIME_WKSP  IS FAILURE
+       MOVE SP$_SYSPRO_STATUS_AUXIL  IN UTL_APPLY_DELTA_TIME_WKSP
+         TO SP$_ACW_PROC_AUX_STATUS
+       MOVE 'RTN:UTL_APPLY_DELTA_TIME SEC:BB-SUBTRACT-RETENTION-DAYS'
+         TO SP$_ACW_FREE_TEXT
+       PERFORM Z-FINISH
+    END-IF
+
+    MOVE SP$_DATE_TIME_2     IN UTL_APPLY_DELTA_TIME_WKSP
+      TO SP$_DATE_TIME_BINARY     IN UTL_CVT_DATE_DDMMYYYY_WKSP
+
+    CALL 'UTL_CVT_DATE_DDMMYYYY'  USING  UTL_CVT_DATE_DDMMYYYY_WKSP
+
+    IF SP$_SYSPRO_STATUS  IN UTL_CVT_DATE_DDMMYYYY_WKSP  IS FAILURE
+       MOVE SP$_SYSPRO_STATUS_AUXIL  IN UTL_CVT_DATE_DDMMYYYY_WKSP
+         TO SP$_ACW_PROC_AUX_STATUS
+       MOVE 'RTN:UTL_CVT_DATE_DDMMYYYY SEC:BB-SUBTRACT-RETENTION-DAYS'
+         TO SP$_ACW_FREE_TEXT
+       PERFORM Z-FINISH
+    END-IF
+
+    INSPECT SP$_DATE_DDMMYYYY  IN UTL_CVT_DATE_DDMMYYYY_WKSP
+            REPLACING ALL " " BY "0"
+
+    MOVE SP$_DATE_DDMMYYYY  IN UTL_CVT_DATE_DDMMYYYY_WKSP(1:2)
+      TO BA-CUTOFF-DATE(7:2)
+    MOVE SP$_DATE_DDMMYYYY  IN UTL_CVT_DATE_DDMMYYYY_WKSP(4:2)
+      TO BA-CUTOFF-DATE(5:2)
+    MOVE SP$_DATE_DDMMYYYY  IN UTL_CVT_DATE_DDMMYYYY_WKSP(7:4)
+      TO BA-CUTOFF-DATE(1:4)
+    .
+ BB-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ C-PROCESS-LISTING			SECTION.
+*--------------------------------------------------------------------
+ C-00.
+
+    OPEN INPUT I_DIR_LISTING_FILE
+    DISPLAY "Open Input File: " L$_DIR_LISTING_FILE_NAME
+
+    PERFORM UNTIL L$_SW01_EOF_DIR_YES
+       READ I_DIR_LISTING_FILE
+          AT END
+             SET L$_SW01_EOF_DIR_YES TO TRUE
+       END-READ
+
+       IF L$_SW01_EOF_DIR_NO
+          ADD 1 TO L$_CT01_FILES_SEEN
+          PERFORM CA-PROCESS-ONE-FILE
+       END-IF
+    END-PERFORM
+
+    CLOSE I_DIR_LISTING_FILE
+    .
+ C-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CA-PROCESS-ONE-FILE			SECTION.
+*--------------------------------------------------------------------
+ CA-00.
+
+    IF DIR_FILE_DATE  IN ICA_TRB71K_DIR_LISTING_REC
+       < L$_WS01_PURGE_CUTOFF_DATE
+       PERFORM CC-PURGE-FILE
+    ELSE
+       IF DIR_FILE_DATE  IN ICA_TRB71K_DIR_LISTING_REC
+          < L$_WS01_ARCHIVE_CUTOFF_DATE
+          PERFORM CB-ARCHIVE-FILE
+       ELSE
+          ADD 1 TO L$_CT01_FILES_KEPT
+       END-IF
+    END-IF
+    .
+ CA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CB-ARCHIVE-FILE			SECTION.
+*--------------------------------------------------------------------
+ CB-00.
+
+    INITIALIZE UTL_SPAWN_PROCESS_WKSP
+
+    STRING "BACKUP "
+           DIR_FILE_NAME  IN ICA_TRB71K_DIR_LISTING_REC
+           " "
+           L$_WS01_ARCHIVE_DEVICE_NAME
+           DELIMITED BY SIZE
+      INTO SP$_COMMAND_LINE   IN UTL_SPAWN_PROCESS_WKSP
+    END-STRING
+
+    CALL 'UTL_SPAWN_PROCESS'  USING  UTL_SPAWN_PROCESS_WKSP
+
+    IF SP$_SYSPRO_STATUS  IN UTL_SPAWN_PROCESS_WKSP  IS SUCCESS
+       ADD 1 TO L$_CT01_FILES_ARCHIVED
+
+       MOVE SPACES  TO MSG  IN O_REPORT_REC
+       STRING "ARCHIVED: "
+              DIR_FILE_NAME  IN ICA_TRB71K_DIR_LISTING_REC
+         DELIMITED BY SIZE
+         INTO MSG  IN O_REPORT_REC
+       PERFORM DC-WRITE-REPORT-LINE
+    ELSE
+       DISPLAY "**Error at CB-ARCHIVE-FILE - UTL_SPAWN_PROCESS "
+       DISPLAY "  Command : ",
+               SP$_COMMAND_LINE  IN UTL_SPAWN_PROCESS_WKSP
+
+       MOVE SPACES  TO MSG  IN O_REPORT_REC
+       STRING "ARCHIVE FAILED: "
+              DIR_FILE_NAME  IN ICA_TRB71K_DIR_LISTING_REC
+         DELIMITED BY SIZE
+         INTO MSG  IN O_REPORT_REC
+       PERFORM DC-WRITE-REPORT-LINE
+    END-IF
+    .
+ CB-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ CC-PURGE-FILE				SECTION.
+*--------------------------------------------------------------------
+ CC-00.
+
+    INITIALIZE UTL_SPAWN_PROCESS_WKSP
+
+    STRING "DELETE "
+           DIR_FILE_NAME  IN ICA_TRB71K_DIR_LISTING_REC
+           ";*"
+           DELIMITED BY SIZE
+      INTO SP$_COMMAND_LINE   IN UTL_SPAWN_PROCESS_WKSP
+    END-STRING
+
+    CALL 'UTL_SPAWN_PROCESS'  USING  UTL_SPAWN_PROCESS_WKSP
+
+    IF SP$_SYSPRO_STATUS  IN UTL_SPAWN_PROCESS_WKSP  IS SUCCESS
+       ADD 1 TO L$_CT01_FILES_PURGED
+
+       MOVE SPACES  TO MSG  IN O_REPORT_REC
+       STRING "PURGED: "
+              DIR_FILE_NAME  IN ICA_TRB71K_DIR_LISTING_REC
+         DELIMITED BY SIZE
+         INTO MSG  IN O_REPORT_REC
+       PERFORM DC-WRITE-REPORT-LINE
+    ELSE
+       DISPLAY "**Error at CC-PURGE-FILE - UTL_SPAWN_PROCESS "
+       DISPLAY "  Command : ",
+               SP$_COMMAND_LINE  IN UTL_SPAWN_PROCESS_WKSP
+
+       MOVE SPACES  TO MSG  IN O_REPORT_REC
+       STRING "PURGE FAILED: "
+              DIR_FILE_NAME  IN ICA_TRB71K_DIR_LISTING_REC
+         DELIMITED BY SIZE
+         INTO MSG  IN O_REPORT_REC
+       PERFORM DC-WRITE-REPORT-LINE
+    END-IF
+    .
+ CC-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ DC-WRITE-REPORT-LINE			SECTION.
+*--------------------------------------------------------------------
+ DC-00.
+
+    WRITE O_REPORT_REC
+    .
+ DC-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ Z-FINISH				SECTION.
+*--------------------------------------------------------------------
+ Z-00.
+
+    MOVE SPACES
+      TO MSG	IN O_REPORT_REC
+    PERFORM DC-WRITE-REPORT-LINE
+
+    MOVE "Totals follow."
+      TO MSG	IN O_REPORT_REC
+    PERFORM DC-WRITE-REPORT-LINE
+
+    STRING "Total files seen:" DELIMITED BY SIZE
+           L$_CT01_FILES_SEEN  DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM DC-WRITE-REPORT-LINE
+
+    STRING "Total files archived:" DELIMITED BY SIZE
+           L$_CT01_FILES_ARCHIVED  DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM DC-WRITE-REPORT-LINE
+
+    STRING "Total files purged:" DELIMITED BY SIZE
+           L$_CT01_FILES_PURGED  DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM DC-WRITE-REPORT-LINE
+
+    STRING "Total files kept (within retention):" DELIMITED BY SIZE
+           L$_CT01_FILES_KEPT                     DELIMITED BY SIZE
+      INTO MSG	IN O_REPORT_REC
+    PERFORM DC-WRITE-REPORT-LINE
+
+    CLOSE O_REPORT_FILE
+    DISPLAY "Close Output File: " L$_O_REPORT_FILE_NAME
+
+    DISPLAY "Total files seen:", L$_CT01_FILES_SEEN
+    DISPLAY "Total files archived:", L$_CT01_FILES_ARCHIVED
+    DISPLAY "Total files purged:", L$_CT01_FILES_PURGED
+    DISPLAY "Total files kept (within retention):", L$_CT01_FILES_KEPT
+
+    SET SP$_EXIT_STATUS_SUCCESS TO TRUE
+
+    DISPLAY 'End of program: ICA_TRB71K_ARCHIVE_PURGE.'
+
+    EXIT PROGRAM
+    .
+ Z-EXIT.    EXIT.
