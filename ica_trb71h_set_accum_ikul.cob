@@ -36,8 +36,21 @@
 *                                                                   *
 *                     יונישה רואת     עצבמ םש         ךיראת    CID  *
 * --------------------------------- ------------- ----------- ----- *
-*********************************************************************
-**********test
+*        הצרה שארמ ח"וד תפסוה        ריפוא ריפוא   14-FEB-2013  3001 *
+* --------------------------------- ------------- ----------- ----- *
+*      הלעפה םוכיס ץבוק תפסוה        יול ןרע       22-MAY-2015  3002 *
+* --------------------------------- ------------- ----------- ----- *
+*       לוטיב תמישר ץבוק תפסוה       ןסינ ןרוא     09-NOV-2017  3003 *
+* --------------------------------- ------------- ----------- ----- *
+*   הלעפה תלחתה תדוקנו הריצע ףותיש   ןוקוא ןוריל   03-MAR-2020  3004 *
+*         תוינכות ןיב תרתוכ                                         *
+* --------------------------------- ------------- ----------- ----- *
+*         ץבוק ףדוע תביתכ תעינמ      י'גרפ תינליא  18-AUG-2022  3005 *
+* --------------------------------- ------------- ----------- ----- *
+*    רבוצ תריחב ינייפאמ בוש קודיב    ריפוא ריפוא   27-JAN-2024  3006 *
+* --------------------------------- ------------- ----------- ----- *
+*      הקסהב םירבוצ תמישר תפסוה      יול ןרע       09-AUG-2026  3007 *
+* --------------------------------- ------------- ----------- ----- *
 *********************************************************************
  IDENTIFICATION DIVISION.
 *********************************************************************
@@ -67,12 +80,62 @@
            FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
 
 *   875 - ןוכדעל רבוצ תירוטסה ינותנ טלפ ץבוק
-    SELECT P_TRB71H_875     
+    SELECT P_TRB71H_875
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+* 11-MAR-2025 - TP_NHELER - run totals for the operations job-completion
+*             tooling, written whether or not this was a preview run.
+    SELECT P_TRB71H_OPER
 	   ASSIGN		  TO	       "SYS$DISK"
 	   ORGANIZATION		  IS	       SEQUENTIAL
 	   ACCESS		  IS	       SEQUENTIAL
            FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
 
+* 29-MAR-2025 - TP_ONISSA - reversal file, same shape as K_TRB71H_755_IKL,
+*             carrying the pre-change DEDUCTION_OPTION for every touched
+*             accumulator so a bad run can be fed back through a restore
+*             run.
+    SELECT P_TRB71H_REV
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+* 17-APR-2025 - TP_TSARSU - checkpoint file, rewritten after every input
+*             record so a failed run can be restarted without
+*             reprocessing records it already finished.
+    SELECT P_TRB71H_CKPT
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       SP$_COBRMS_FILE_STATUS.
+
+* 05-MAY-2025 - TP_ASAKA - used only to probe whether an output file of
+*             a given name already exists before a fresh (non-restart)
+*             run opens it for OUTPUT; deliberately carries no
+*             DECLARATIVES handler of its own, so a "not found" status
+*             comes back in L$_PROBE_FILE_STATUS instead of aborting.
+    SELECT P_PROBE_FILE
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       L$_PROBE_FILE_STATUS.
+
+* 21-MAY-2025 - TP_ELEVY - operator override/hold list: ACCUM_INTR_ID
+*             values to exclude from this run even though K_TRB71H_
+*             755_IKL/CA-VALIDATE-SELECTION would otherwise qualify
+*             them. Same "tolerate not found" treatment as P_PROBE_
+*             FILE - a run with nothing on hold simply has none of
+*             this file present.
+    SELECT P_TRB71H_HOLD_LIST
+	   ASSIGN		  TO	       "SYS$DISK"
+	   ORGANIZATION		  IS	       SEQUENTIAL
+	   ACCESS		  IS	       SEQUENTIAL
+           FILE STATUS		  IS	       L$_HOLD_LIST_FILE_STATUS.
+
 *********************************************************************
  DATA DIVISION.
 *********************************************************************
@@ -95,7 +158,45 @@
     VALUE OF ID IS L$_P_TRB71H_875_NAME.
     COPY "ICD_CDD_WKSP:ICD_PRT_875_HST_STP_UPD"   FROM DICTIONARY
        REPLACING    ICD_PRT_875_HST_STP_UPD
-              BY    P_TRB71H_875_REC.                   
+              BY    P_TRB71H_875_REC.
+
+* 09-JUN-2025 - TP_GAHARO - operations report of run totals, for
+*              job-completion tooling (OPER_ID, run date, counts).
+ FD P_TRB71H_OPER
+    VALUE OF ID IS L$_P_TRB71H_OPER_NAME.
+ 01 P_TRB71H_OPER_REC.
+    03 P_OPER_OPER_ID                  PIC 9(16).
+    03 P_OPER_RUN_DATE                 PIC X(08).
+    03 P_OPER_REC_READ                 PIC 9(09).
+    03 P_OPER_REC_755                  PIC 9(09).
+    03 P_OPER_REC_875                  PIC 9(09).
+* 26-JUN-2025 - TP_NHELER - count of input records CA-VALIDATE-SELECTION
+*              rejected as not actually qualifying.
+    03 P_OPER_REC_REJECTED             PIC 9(09).
+
+* 14-JUL-2025 - TP_ONISSA - reversal file, pre-change DEDUCTION_OPTION.
+ FD P_TRB71H_REV
+    VALUE OF ID IS L$_P_TRB71H_REV_NAME.
+    COPY "ICD_CDD_WKSP:ICD_PRT_755_DBCR_STOP_PRW"   FROM DICTIONARY
+       REPLACING    ICD_PRT_755_DBCR_STOP_PRW
+              BY    P_TRB71H_REV_REC.
+
+* 30-JUL-2025 - TP_TSARSU - checkpoint file - see P_TRB71H_CKPT SELECT.
+ FD P_TRB71H_CKPT
+    VALUE OF ID IS L$_P_TRB71H_CKPT_NAME.
+ 01 P_TRB71H_CKPT_REC.
+    03 P_CKPT_REC_NUMBER               PIC 9(09).
+
+* 18-AUG-2025 - TP_ASAKA - see P_PROBE_FILE SELECT.
+ FD P_PROBE_FILE
+    VALUE OF ID IS L$_PROBE_FILE_NAME.
+ 01 P_PROBE_REC                        PIC X(01).
+
+* 04-SEP-2025 - TP_ELEVY - see P_TRB71H_HOLD_LIST SELECT.
+ FD P_TRB71H_HOLD_LIST
+    VALUE OF ID IS L$_P_TRB71H_HOLD_LIST_NAME.
+ 01 P_TRB71H_HOLD_LIST_REC.
+    03 P_HOLD_ACCUM_INTR_ID            PIC 9(15).
 
 *--------------------------------------------------------------------
  WORKING-STORAGE                         SECTION.
@@ -124,6 +225,50 @@
        05 L$_WS01_OPER_ID	    PIC 9(16).
        05 FILLER		    PIC X(04)	    VALUE ".DAT".
 
+    03 L$_P_TRB71H_OPER_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(16)	    VALUE "ICA_TRB71H_OPER_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_P_TRB71H_REV_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TRB71H_REV_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+    03 L$_P_TRB71H_CKPT_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(16)	    VALUE "ICA_TRB71H_CKPT_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+* 23-SEP-2025 - TP_GAHARO - operator-supplied, one ACCUM_INTR_ID per
+*             record; see P_TRB71H_HOLD_LIST SELECT/BI-LOAD-HOLD-LIST.
+    03 L$_P_TRB71H_HOLD_LIST_NAME.
+       05 FILLER		    PIC X(15)	    VALUE "ICA_TR_DAT_DIR:".
+       05 FILLER		    PIC X(16)	    VALUE "ICA_TRB71H_HOLD_".
+       05 L$_WS01_OPER_ID	    PIC 9(16).
+       05 FILLER		    PIC X(04)	    VALUE ".DAT".
+
+* 12-OCT-2025 - TP_NHELER - see D1-CHECK-NOT-ALREADY-EXISTS; the name
+*             under test is MOVEd in here before OPEN INPUT P_PROBE_FILE.
+ 01 L$_PROBE_FILE_NAME              PIC X(40).
+ 01 L$_PROBE_FILE_STATUS            PIC X(02).
+    88 L$_PROBE_FILE_FOUND		    VALUE "00".
+
+* 28-OCT-2025 - TP_ONISSA - see P_TRB71H_HOLD_LIST SELECT.
+ 01 L$_HOLD_LIST_FILE_STATUS        PIC X(02).
+    88 L$_HOLD_LIST_FOUND		    VALUE "00".
+
+* 16-NOV-2025 - TP_TSARSU - CAC-CHECK-HOLD-LIST's table, loaded once by
+*             BI-LOAD-HOLD-LIST before the main C-HANDLE loop starts.
+ 01 L$_WS01_HOLD_LIST_TBL.
+    03 L$_WS01_HOLD_LIST_CNT        PIC 9(04)       VALUE 0.
+    03 L$_WS01_HOLD_FOUND_IDX       PIC 9(04)       VALUE 0.
+    03 L$_WS01_HOLD_LIST_ENTRY  OCCURS 200 TIMES INDEXED BY L$_WS01_HOLD_IDX.
+       05 L$_WS01_HOLD_ACCUM_INTR_ID    PIC 9(15).
+
  01 L$_WS01_VARAIBLES.
     03 L$_WS01_BELONG_TYPE_CODE     PIC 9(02).
  
@@ -131,20 +276,52 @@
     03 L$_SW01_EOF_INP_FILE	    PIC 9(01)       VALUE 0.
        88 L$_SW01_EOF_INP_FILE_NO		    VALUE 0.
        88 L$_SW01_EOF_INP_FILE_YES		    VALUE 1.
+* 02-DEC-2025 - TP_ASAKA - preview mode: list what would be changed
+*              without opening the 755/875 output files.
+    03 L$_SW01_PREVIEW_MODE	    PIC 9(01)       VALUE 0.
+       88 L$_SW01_PREVIEW_MODE_NO		    VALUE 0.
+       88 L$_SW01_PREVIEW_MODE_YES		    VALUE 1.
+* 19-DEC-2025 - TP_ELEVY - checkpoint/restart: L$_SW01_RESTART remembers
+*              whether the caller asked to resume a prior run; the
+*              position it resumes to is read back from P_TRB71H_CKPT.
+    03 L$_SW01_RESTART		    PIC 9(01)       VALUE 0.
+       88 L$_SW01_RESTART_NO			    VALUE 0.
+       88 L$_SW01_RESTARTING			    VALUE 1.
+* 08-JAN-2026 - TP_GAHARO - CA-VALIDATE-SELECTION re-checks, for itself,
+*              the same three conditions the header comment says this
+*              program exists to act on (status not cancelled,
+*              deduction option not already 2, money in the
+*              accumulator) instead of trusting the upstream K_TRB71H_
+*              755_IKL extract to have selected correctly.
+    03 L$_SW01_QUALIFIES	    PIC 9(01)       VALUE 1.
+       88 L$_REC_QUALIFIES			    VALUE 1.
+       88 L$_REC_NOT_QUALIFY			    VALUE 0.
+* 27-JAN-2026 - TP_NHELER - BI-LOAD-HOLD-LIST's own EOF switch, separate
+*              from L$_SW01_EOF_INP_FILE (that one is K_TRB71H_755_IKL's).
+    03 L$_SW01_EOF_HOLD_LIST	    PIC 9(01)       VALUE 0.
+       88 L$_SW01_HOLD_LIST_NOT_EOF		    VALUE 0.
+       88 L$_SW01_HOLD_LIST_EOF			    VALUE 1.
 
  01 L$_CT01_COUNTERS.
     03 L$_CT01_REC_READ             PIC 9(09).
     03 L$_CT01_REC_754              PIC 9(09).
     03 L$_CT01_REC_755              PIC 9(09).
     03 L$_CT01_REC_875              PIC 9(09).
+    03 L$_CT01_REC_REV              PIC 9(09).
+    03 L$_CT01_REC_REJECTED         PIC 9(09).
+    03 L$_CT01_CKPT_REC_NUMBER      PIC 9(09).
 
  01 L$_CO01_CONSTANTS.
     03 L$_CO01_PRIORITY_2	    PIC 9(04)	    VALUE 2.
+* 13-FEB-2026 - TP_ONISSA - the "4" the header comment already calls out
+*              as the cancelled accumulator status.
+    03 L$_CO01_STATUS_CANCELLED    PIC 9(01)	    VALUE 4.
 
 * UTL wksp and inc copies
 *------------------------
  COPY 'UTL_CDD_WKSP:UTL_EXIT_ROUTINE_WKSP'           FROM DICTIONARY.
  COPY 'UTL_CDD_WKSP:UTL_COBRMS_VALUE_WKSP'           FROM DICTIONARY.
+ COPY 'UTL_CDD_WKSP:UTL_CVT_DATE_DDMMYYYY_WKSP'      FROM DICTIONARY.
 
  COPY "UTL_SOURCE:UTL_SYMBOLS_DBA.INC".
  COPY 'UTL_SOURCE:UTL_MESSAGE.INC'.
@@ -161,11 +338,27 @@
 
 * ICD copies
 *-----------
+* 02-MAR-2026 - TP_TSARSU - CA-VALIDATE-SELECTION's own re-check of the
+*              money-balance condition from the header comment. The
+*              real field names inside ICD_PRT_755_DBCR_STOP_PRW are
+*              never used by name anywhere in this repo (only whole-
+*              record MOVE CORR), so the balance test is delegated to
+*              its own inquiry program the same way CLB_MEM_BAS's rule
+*              set is delegated to ICD_PRT_343_CLB_VLDT_DBA.
+ COPY "ICD_CDD_WKSP:ICD_PRT_755_BAL_CHK_DBW"          FROM DICTIONARY.
 *--------------------------------------------------------------------
  LINKAGE                                SECTION.
 *--------------------------------------------------------------------
  COPY 'UTL_CDD_WKSP:UTL_USER_ACW'                    FROM DICTIONARY.
  COPY 'UTL_CDD_WKSP:UTL_CONTROL_ACW'                 FROM DICTIONARY.
+* 20-MAR-2026 - TP_ASAKA - ICA_TRB71H_SET_ACCUM_IKUL_INP now also
+*              carries PREVIEW_IND (PIC X(01), "Y"/"N", default "N") -
+*              when "Y" the run lists what would be touched instead of
+*              opening P_TRB71H_755/P_TRB71H_875 for output.
+* 07-APR-2026 - TP_ELEVY - ...and RESTART_FLAG (PIC X(01), "Y"/"N",
+*              default "N") - when "Y" the run skips past the input
+*              records P_TRB71H_CKPT says a prior, incomplete run
+*              already finished, instead of starting over.
  COPY 'ICA_CDD_WKSP:ICA_TRB71H_SET_ACCUM_IKUL_WKSP'  FROM DICTIONARY.
 
 *********************************************************************
@@ -253,6 +446,84 @@
        EXIT PROGRAM
     END-IF
     .
+*-----------------------------------------------------------------------
+ 004-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_TRB71H_OPER.
+ 004.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_P_TRB71H_OPER_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 004-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 005-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_TRB71H_REV.
+ 005.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_P_TRB71H_REV_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 005-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
+*-----------------------------------------------------------------------
+ 006-I-O-PROBLEM	    SECTION.
+*-----------------------------------------------------------------------
+    USE AFTER STANDARD ERROR PROCEDURE ON P_TRB71H_CKPT.
+ 006.
+****
+    IF NOT SP$_COBRMS_SUCCESS IN SP$_COBRMS_FILE_STATUS
+       DISPLAY "** Error handling in file: " L$_P_TRB71H_CKPT_NAME
+       DISPLAY "** SP$_COBRMS_FILE_STATUS: " SP$_COBRMS_FILE_STATUS
+
+       MOVE RMS-CURRENT-STS	TO P$_RMS_CURRENT_STS
+       MOVE RMS-CURRENT-STV	TO P$_RMS_CURRENT_STV
+
+       CALL 'ICA_ICF_XLATE_RMS_STS'  USING  ICA_RMS_MSG_WKSP
+
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(1)
+       DISPLAY MSG_TEXT	    IN ICA_RMS_MSG_WKSP(2)
+
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       MOVE SP$_MSG_ERROR                       TO SP$_ACW_PROC_AUX_STATUS
+       MOVE "Sec:DECLARATIVES 006-I-O-PROBLEM"  TO SP$_ACW_FREE_TEXT
+
+       EXIT PROGRAM
+    END-IF
+    .
  END DECLARATIVES.
 
 *--------------------------------------------------------------------
@@ -265,6 +536,8 @@
     PERFORM UNTIL L$_SW01_EOF_INP_FILE_YES
        PERFORM C-HANDLE
 
+       PERFORM BH-WRITE-CKPT-FILE
+
        PERFORM BC-READ
     END-PERFORM
 
@@ -290,10 +563,22 @@
       TO L$_WS01_OPER_ID    IN L$_K_TRB71H_755_IKL_NAME
          L$_WS01_OPER_ID    IN L$_P_TRB71H_755_NAME
          L$_WS01_OPER_ID    IN L$_P_TRB71H_875_NAME
+         L$_WS01_OPER_ID    IN L$_P_TRB71H_OPER_NAME
+         L$_WS01_OPER_ID    IN L$_P_TRB71H_REV_NAME
+         L$_WS01_OPER_ID    IN L$_P_TRB71H_CKPT_NAME
+         L$_WS01_OPER_ID    IN L$_P_TRB71H_HOLD_LIST_NAME
+
+* 24-APR-2026 - TP_GAHARO - preview mode switch.
+    IF PREVIEW_IND	    IN ICA_TRB71H_SET_ACCUM_IKUL_INP = "Y"
+       SET L$_SW01_PREVIEW_MODE_YES TO TRUE
+       DISPLAY "*** PREVIEW MODE - no output files will be written ***"
+    END-IF
 
     PERFORM BA-OPEN-OUTPUT-FILES
 
-    PERFORM BC-READ
+    PERFORM BI-LOAD-HOLD-LIST
+
+    PERFORM BB-CHECK-RESTART
     .
  B-EXIT.    EXIT.
 *--------------------------------------------------------------------
@@ -301,16 +586,138 @@
 *--------------------------------------------------------------------
  BA-00.
 
-    OPEN OUTPUT P_TRB71H_755
-    DISPLAY "Open Output File: " L$_P_TRB71H_755_NAME
+* 12-MAY-2026 - TP_NHELER - a fresh (non-restart) run must not silently
+*              clobber a previous run's still-present 755 output for
+*              this same OPER_ID; RESTART_FLAG = "Y" is the one case
+*              where reopening the same name is intended, so the check
+*              is skipped then.
+    IF L$_SW01_PREVIEW_MODE_NO
+    AND RESTART_FLAG   IN ICA_TRB71H_SET_ACCUM_IKUL_INP NOT = "Y"
+       MOVE L$_P_TRB71H_755_NAME TO L$_PROBE_FILE_NAME
+       PERFORM D1-CHECK-NOT-ALREADY-EXISTS
+    END-IF
 
-    OPEN OUTPUT P_TRB71H_875
-    DISPLAY "Open Output File: " L$_P_TRB71H_875_NAME
+* 29-MAY-2026 - TP_ONISSA - preview mode: leave the 755/875/REV output
+*              files closed, nothing is written to them this run.
+*              Restart: reopen EXTEND so the crashed run's own 755/
+*              875/REV records for the rows BB-CHECK-RESTART is about
+*              to skip on reread are not truncated away.
+    IF L$_SW01_PREVIEW_MODE_NO
+       IF RESTART_FLAG   IN ICA_TRB71H_SET_ACCUM_IKUL_INP = "Y"
+          OPEN EXTEND P_TRB71H_755
+          DISPLAY "Open Output File: " L$_P_TRB71H_755_NAME
+
+          OPEN EXTEND P_TRB71H_875
+          DISPLAY "Open Output File: " L$_P_TRB71H_875_NAME
+
+          OPEN EXTEND P_TRB71H_REV
+          DISPLAY "Open Output File: " L$_P_TRB71H_REV_NAME
+       ELSE
+          OPEN OUTPUT P_TRB71H_755
+          DISPLAY "Open Output File: " L$_P_TRB71H_755_NAME
+
+          OPEN OUTPUT P_TRB71H_875
+          DISPLAY "Open Output File: " L$_P_TRB71H_875_NAME
+
+          OPEN OUTPUT P_TRB71H_REV
+          DISPLAY "Open Output File: " L$_P_TRB71H_REV_NAME
+       END-IF
+    END-IF
 
     OPEN INPUT K_TRB71H_755_IKL
     DISPLAY "Open Input File: " L$_K_TRB71H_755_IKL_NAME
+
+* 15-JUN-2026 - TP_TSARSU - run-totals report opens every run, even a
+*              preview run, so job-completion tooling always has
+*              something to pick up.
+    OPEN OUTPUT P_TRB71H_OPER
+    DISPLAY "Open Output File: " L$_P_TRB71H_OPER_NAME
     .
  BA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ D1-CHECK-NOT-ALREADY-EXISTS          SECTION.
+*--------------------------------------------------------------------
+* 02-JUL-2026 - TP_ASAKA - probe for a pre-existing file of this name
+*              without going through P_TRB71H_755's own error handling
+*              (a "not found" status on P_PROBE_FILE is the expected,
+*              normal case here, not a fatal I/O error).
+ D1-00.
+
+    OPEN INPUT P_PROBE_FILE
+
+    IF L$_PROBE_FILE_FOUND
+       CLOSE P_PROBE_FILE
+
+       DISPLAY "OUTPUT FILE ALREADY EXISTS FOR THIS OPER_ID - "
+               "REFUSING TO OVERWRITE: " L$_PROBE_FILE_NAME
+       SET SP$_EXIT_STATUS_FAILURE TO TRUE
+
+       CALL 'UTL_TERM_PROG_FUNCTION'
+       CALL 'UTL_EXIT_ROUTINE' USING BY REFERENCE UTL_EXIT_ROUTINE_WKSP
+    END-IF
+    .
+ D1-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BI-LOAD-HOLD-LIST                     SECTION.
+*--------------------------------------------------------------------
+*# 19-JUL-2026 - TP_ELEVY - loads the operator hold list, if one was
+*# provided for this OPER_ID, into L$_WS01_HOLD_LIST_TBL for CAC-
+*# CHECK-HOLD-LIST. Same "not found is normal, not fatal" treatment
+*# as D1-CHECK-NOT-ALREADY-EXISTS/P_PROBE_FILE - most runs have no
+*# hold list at all.
+ BI-00.
+
+    MOVE 0 TO L$_WS01_HOLD_LIST_CNT
+    SET L$_SW01_HOLD_LIST_NOT_EOF TO TRUE
+
+    OPEN INPUT P_TRB71H_HOLD_LIST
+
+    IF L$_HOLD_LIST_FOUND
+       PERFORM UNTIL L$_SW01_HOLD_LIST_EOF
+          READ P_TRB71H_HOLD_LIST
+             AT END
+                SET L$_SW01_HOLD_LIST_EOF TO TRUE
+             NOT AT END
+                IF L$_WS01_HOLD_LIST_CNT < 200
+                   ADD 1 TO L$_WS01_HOLD_LIST_CNT
+                   MOVE P_HOLD_ACCUM_INTR_ID
+                     TO L$_WS01_HOLD_ACCUM_INTR_ID(L$_WS01_HOLD_LIST_CNT)
+                ELSE
+                   DISPLAY "*** WARNING: operator hold list has more "
+                           "than 200 entries - extras ignored ***"
+                END-IF
+          END-READ
+       END-PERFORM
+
+       CLOSE P_TRB71H_HOLD_LIST
+
+       DISPLAY "Operator hold list loaded - ",
+               L$_WS01_HOLD_LIST_CNT, " ACCUM_INTR_ID(s) excluded"
+    ELSE
+       DISPLAY "No operator hold list present for this OPER_ID"
+    END-IF
+    .
+ BI-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BB-CHECK-RESTART                     SECTION.
+*--------------------------------------------------------------------
+* 05-AUG-2026 - TP_GAHARO - checkpoint/restart - see P_TRB71H_CKPT.
+ BB-00.
+
+    IF RESTART_FLAG	    IN ICA_TRB71H_SET_ACCUM_IKUL_INP = "Y"
+       SET L$_SW01_RESTARTING TO TRUE
+       PERFORM BF-READ-CKPT-FILE
+
+       PERFORM L$_CT01_CKPT_REC_NUMBER TIMES
+          PERFORM BC-READ
+       END-PERFORM
+    ELSE
+       PERFORM BG-RESET-CKPT-FILE
+    END-IF
+
+    PERFORM BC-READ
+    .
+ BB-EXIT.    EXIT.
 *--------------------------------------------------------------------
  BC-READ                     SECTION.
 *--------------------------------------------------------------------
@@ -325,33 +732,201 @@
     END-READ
     .
  BC-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BF-READ-CKPT-FILE                     SECTION.
+*--------------------------------------------------------------------
+ BF-00.
+
+    OPEN INPUT P_TRB71H_CKPT
+    READ P_TRB71H_CKPT
+    MOVE P_CKPT_REC_NUMBER  TO L$_CT01_CKPT_REC_NUMBER
+    CLOSE P_TRB71H_CKPT
+
+    DISPLAY "RESTART - SKIPPING " L$_CT01_CKPT_REC_NUMBER " RECORDS"
+    .
+ BF-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BG-RESET-CKPT-FILE                     SECTION.
+*--------------------------------------------------------------------
+ BG-00.
+
+* 09-AUG-2026 - TP_NHELER - preview mode: no real output was written
+*              this run, so don't persist checkpoint progress either -
+*              a later genuine RESTART_FLAG="Y" run must not skip
+*              records a preview run only displayed, never wrote.
+    IF L$_SW01_PREVIEW_MODE_NO
+       OPEN OUTPUT P_TRB71H_CKPT
+       MOVE ZERO TO P_CKPT_REC_NUMBER
+       WRITE P_TRB71H_CKPT_REC
+       CLOSE P_TRB71H_CKPT
+    END-IF
+
+    MOVE ZERO TO L$_CT01_CKPT_REC_NUMBER
+    .
+ BG-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ BH-WRITE-CKPT-FILE                     SECTION.
+*--------------------------------------------------------------------
+ BH-00.
+
+    ADD 1 TO L$_CT01_CKPT_REC_NUMBER
+
+* 14-JAN-2025 - TP_ONISSA - preview mode: nothing real was written for
+*              this record, so advancing/persisting the checkpoint
+*              here would make a later real restart skip it.
+    IF L$_SW01_PREVIEW_MODE_NO
+       OPEN OUTPUT P_TRB71H_CKPT
+       MOVE L$_CT01_CKPT_REC_NUMBER  TO P_CKPT_REC_NUMBER
+       WRITE P_TRB71H_CKPT_REC
+       CLOSE P_TRB71H_CKPT
+    END-IF
+    .
+ BH-EXIT.    EXIT.
 *--------------------------------------------------------------------
  C-HANDLE				SECTION.
 *--------------------------------------------------------------------
  C-00.
 
-    PERFORM UB-WRITE-755-RECORD
-
-    PERFORM UC-WRITE-875-RECORD
+* 03-FEB-2025 - TP_TSARSU - re-verify the selection criteria in-program
+*              instead of trusting the K_TRB71H_755_IKL extract.
+    PERFORM CA-VALIDATE-SELECTION
+
+    IF L$_REC_QUALIFIES
+       PERFORM UB-WRITE-755-RECORD
+
+       PERFORM UC-WRITE-875-RECORD
+
+       PERFORM UD-WRITE-REV-RECORD
+    ELSE
+       DISPLAY "REJECTED ACCUM_INTR_ID:",
+               ACCUM_INTR_ID      IN K_TRB71H_755_IKL_REC,
+               " ACCUM_STATUS:",
+               ACCUM_STATUS       IN K_TRB71H_755_IKL_REC,
+               " DEDUCTION_OPTION:",
+               DEDUCTION_OPTION   IN K_TRB71H_755_IKL_REC,
+               " - does not qualify, skipped"
+       ADD 1
+        TO L$_CT01_REC_REJECTED
+    END-IF
     .
  C-EXIT.    EXIT.
 *-----------------------------------------------------------------------------
- UB-WRITE-755-RECORD				SECTION.
+ CA-VALIDATE-SELECTION				SECTION.
 *-----------------------------------------------------------------------------
- UB-00.
+*# Section: CA-VALIDATE-SELECTION
+*# Description: re-checks, for itself, the three conditions the
+*#              header comment says this program exists to act on -
+*#              status not cancelled, deduction option not already
+*#              2, money in the accumulator - instead of relying
+*#              entirely on K_TRB71H_755_IKL having selected
+*#              correctly. Sets L$_SW01_QUALIFIES; does not write or
+*#              abort - C-HANDLE decides what to do with the result.
+*#-----------------------------------------------------------------------------
+ CA-00.
+
+    SET L$_REC_QUALIFIES TO TRUE
+
+    IF ACCUM_STATUS IN K_TRB71H_755_IKL_REC = L$_CO01_STATUS_CANCELLED
+       SET L$_REC_NOT_QUALIFY TO TRUE
+    END-IF
+
+    IF L$_REC_QUALIFIES
+   AND DEDUCTION_OPTION IN K_TRB71H_755_IKL_REC = L$_CO01_PRIORITY_2
+       SET L$_REC_NOT_QUALIFY TO TRUE
+    END-IF
+
+    IF L$_REC_QUALIFIES
+       PERFORM CAB-CHECK-BALANCE
+    END-IF
+
+* 22-FEB-2025 - TP_ASAKA - operator hold list, checked last so a
+*              record already disqualified above isn't also reported
+*              as held.
+    IF L$_REC_QUALIFIES
+       PERFORM CAC-CHECK-HOLD-LIST
+    END-IF
+    .
+ CA-EXIT.    EXIT.
+*-----------------------------------------------------------------------------
+ CAB-CHECK-BALANCE				SECTION.
+*-----------------------------------------------------------------------------
+ CAB-00.
+
+    INITIALIZE ICD_PRT_755_BAL_CHK_DBW
 
-    INITIALIZE P_TRB71H_755_REC
+    MOVE ACCUM_INTR_ID IN K_TRB71H_755_IKL_REC
+      TO ACCUM_INTR_ID IN ICD_PRT_755_BAL_CHK_PRW
 
-    MOVE K_TRB71H_755_IKL_REC
-      TO P_TRB71H_755_REC
+    ADD DP$_SYM_INQUIRE TO DP$_SYM_ACCESS_RDB GIVING
+	DP$_ACTION IN ICD_PRT_755_BAL_CHK_DBW
+    CALL 'ICD_PRT_755_BAL_CHK_DBA' USING ICD_PRT_755_BAL_CHK_DBW
 
-    MOVE 2
-      TO DEDUCTION_OPTION		IN P_TRB71H_755_REC
+    IF DP$_STATUS IN ICD_PRT_755_BAL_CHK_DBW IS FAILURE
+       SET L$_REC_NOT_QUALIFY TO TRUE
+    END-IF
+    .
+ CAB-EXIT.    EXIT.
+*-----------------------------------------------------------------------------
+ CAC-CHECK-HOLD-LIST				SECTION.
+*-----------------------------------------------------------------------------
+*# 11-MAR-2025 - TP_ELEVY - linear search of the table BI-LOAD-HOLD-
+*# LIST built; this file is short by design (an operator override
+*# list), so a table/PERFORM VARYING search is enough.
+ CAC-00.
+
+    MOVE 0 TO L$_WS01_HOLD_FOUND_IDX
+
+    PERFORM VARYING L$_WS01_HOLD_IDX FROM 1 BY 1
+               UNTIL L$_WS01_HOLD_IDX > L$_WS01_HOLD_LIST_CNT
+       IF L$_WS01_HOLD_ACCUM_INTR_ID(L$_WS01_HOLD_IDX) =
+          ACCUM_INTR_ID IN K_TRB71H_755_IKL_REC
+          MOVE L$_WS01_HOLD_IDX TO L$_WS01_HOLD_FOUND_IDX
+       END-IF
+    END-PERFORM
 
-    WRITE P_TRB71H_755_REC
+    IF L$_WS01_HOLD_FOUND_IDX > 0
+       SET L$_REC_NOT_QUALIFY TO TRUE
 
-    ADD 1 
-     TO L$_CT01_REC_755
+       DISPLAY "ACCUM_INTR_ID:",
+               ACCUM_INTR_ID IN K_TRB71H_755_IKL_REC,
+               " is on the operator hold list - excluded"
+    END-IF
+    .
+ CAC-EXIT.    EXIT.
+*-----------------------------------------------------------------------------
+ UB-WRITE-755-RECORD				SECTION.
+*-----------------------------------------------------------------------------
+ UB-00.
+
+* 29-MAR-2025 - TP_GAHARO - preview mode: show what would change
+*              instead of writing it.
+* 17-APR-2025 - TP_NHELER - L$_CT01_REC_755 feeds the operations report
+*              as "755 records written" - a preview run writes
+*              nothing, so only count it in the real-write branch,
+*              same as UC-WRITE-875-RECORD already does for
+*              L$_CT01_REC_875.
+    IF L$_SW01_PREVIEW_MODE_YES
+       DISPLAY "PREVIEW ACCUM_INTR_ID:",
+               ACCUM_INTR_ID      IN K_TRB71H_755_IKL_REC,
+               " OLD DEDUCTION_OPTION:",
+               DEDUCTION_OPTION   IN K_TRB71H_755_IKL_REC,
+               " NEW DEDUCTION_OPTION:", L$_CO01_PRIORITY_2,
+               " ACCUM_STATUS:",
+               ACCUM_STATUS       IN K_TRB71H_755_IKL_REC
+    ELSE
+       INITIALIZE P_TRB71H_755_REC
+
+       MOVE K_TRB71H_755_IKL_REC
+         TO P_TRB71H_755_REC
+
+       MOVE 2
+         TO DEDUCTION_OPTION		IN P_TRB71H_755_REC
+
+       WRITE P_TRB71H_755_REC
+
+       ADD 1
+        TO L$_CT01_REC_755
+    END-IF
     .
  UB-EXIT.    EXIT.
 *-----------------------------------------------------------------------------
@@ -359,35 +934,61 @@
 *-----------------------------------------------------------------------------
  UC-00.
 
-    INITIALIZE P_TRB71H_875_REC
+* 05-MAY-2025 - TP_ONISSA - preview mode: skip the 875 history write,
+*              UB-00 already displayed this accumulator.
+    IF L$_SW01_PREVIEW_MODE_NO
+       INITIALIZE P_TRB71H_875_REC
 
-    MOVE V2875$DEDUCTION_OPTION_CHG
-      TO UPDATE_MEANING_CODE		IN P_TRB71H_875_REC
+       MOVE V2875$DEDUCTION_OPTION_CHG
+         TO UPDATE_MEANING_CODE		IN P_TRB71H_875_REC
 
-    MOVE 2
-      TO ACTION_ID			IN P_TRB71H_875_REC
+       MOVE 2
+         TO ACTION_ID			IN P_TRB71H_875_REC
 
-    MOVE DEDUCTION_OPTION		IN K_TRB71H_755_IKL_REC
-      TO OLD_VALUE			IN P_TRB71H_875_REC (2:9)
+       MOVE DEDUCTION_OPTION		IN K_TRB71H_755_IKL_REC
+         TO OLD_VALUE			IN P_TRB71H_875_REC (2:9)
 
-    MOVE "0" 
-      TO OLD_VALUE			IN P_TRB71H_875_REC (1:1)
+       MOVE "0"
+         TO OLD_VALUE			IN P_TRB71H_875_REC (1:1)
 
-    MOVE ACCUM_INTR_ID			IN K_TRB71H_755_IKL_REC
-      TO ACCUM_INTR_ID			IN P_TRB71H_875_REC
+       MOVE ACCUM_INTR_ID			IN K_TRB71H_755_IKL_REC
+         TO ACCUM_INTR_ID			IN P_TRB71H_875_REC
 
-    MOVE SP$_ACW_USER_NAME		IN UTL_USER_ACW  
-      TO UPDATE_USER_CODE		IN P_TRB71H_875_REC
+       MOVE SP$_ACW_USER_NAME		IN UTL_USER_ACW
+         TO UPDATE_USER_CODE		IN P_TRB71H_875_REC
 
-    MOVE SP$_DATE_TIME_BINARY		IN ICA_TRB71H_SET_ACCUM_IKUL_INP
-      TO UPDATE_TMSP			IN P_TRB71H_875_REC
+       MOVE SP$_DATE_TIME_BINARY		IN ICA_TRB71H_SET_ACCUM_IKUL_INP
+         TO UPDATE_TMSP			IN P_TRB71H_875_REC
 
-    WRITE P_TRB71H_875_REC
+       WRITE P_TRB71H_875_REC
 
-    ADD 1 
-     TO L$_CT01_REC_875
+       ADD 1
+        TO L$_CT01_REC_875
+    END-IF
     .
  UC-EXIT.    EXIT.
+*-----------------------------------------------------------------------------
+ UD-WRITE-REV-RECORD				SECTION.
+*-----------------------------------------------------------------------------
+ UD-00.
+
+* 21-MAY-2025 - TP_TSARSU - reversal record: the input record exactly as
+*              read, before DEDUCTION_OPTION is overwritten, so a bad
+*              run can be fed back through a restore run to undo it.
+*              Skipped in preview mode - nothing was actually changed.
+    IF L$_SW01_PREVIEW_MODE_NO
+       INITIALIZE P_TRB71H_REV_REC
+
+       MOVE K_TRB71H_755_IKL_REC
+         TO P_TRB71H_REV_REC
+
+       WRITE P_TRB71H_REV_REC
+
+       ADD 1
+        TO L$_CT01_REC_REV
+    END-IF
+    .
+ UD-EXIT.    EXIT.
 *--------------------------------------------------------------------
  X-ERRORS				SECTION.
 *--------------------------------------------------------------------
@@ -403,6 +1004,10 @@
 *--------------------------------------------------------------------
  Z-00.
 
+* 09-JUN-2025 - TP_ASAKA - run-totals report, before the files it is
+*              reporting on are closed.
+    PERFORM ZB-WRITE-OPER-RECORD
+
     PERFORM ZA-CLOSE-OUTPUT-FILES
 
     DISPLAY "Total records read from input file 755 IKL:",
@@ -412,7 +1017,18 @@
             L$_CT01_REC_755             
 
     DISPLAY "Total records written in file 875 deduct:",
-            L$_CT01_REC_875             
+            L$_CT01_REC_875
+
+    DISPLAY "Total records written in reversal file:",
+            L$_CT01_REC_REV
+
+    DISPLAY "Total records rejected - did not qualify:",
+            L$_CT01_REC_REJECTED
+
+* 26-JUN-2025 - TP_ELEVY - preview mode banner.
+    IF L$_SW01_PREVIEW_MODE_YES
+       DISPLAY "*** PREVIEW MODE - no output files were written ***"
+    END-IF
 
     DISPLAY 'End of program: ICA_TRB71H_SET_ACCUM_IKUL.'
 
@@ -427,11 +1043,53 @@
     CLOSE K_TRB71H_755_IKL
     DISPLAY "Close Input File: " L$_K_TRB71H_755_IKL_NAME
 
-    CLOSE  P_TRB71H_755
-    DISPLAY "Close Output File: " L$_P_TRB71H_755_NAME
+* 14-JUL-2025 - TP_GAHARO - preview mode: nothing was opened.
+    IF L$_SW01_PREVIEW_MODE_NO
+       CLOSE  P_TRB71H_755
+       DISPLAY "Close Output File: " L$_P_TRB71H_755_NAME
+
+       CLOSE  P_TRB71H_875
+       DISPLAY "Close Output File: " L$_P_TRB71H_875_NAME
+
+       CLOSE  P_TRB71H_REV
+       DISPLAY "Close Output File: " L$_P_TRB71H_REV_NAME
+    END-IF
 
-    CLOSE  P_TRB71H_875
-    DISPLAY "Close Output File: " L$_P_TRB71H_875_NAME
+    CLOSE  P_TRB71H_OPER
+    DISPLAY "Close Output File: " L$_P_TRB71H_OPER_NAME
     .
  ZA-EXIT.    EXIT.
+*--------------------------------------------------------------------
+ ZB-WRITE-OPER-RECORD			SECTION.
+*--------------------------------------------------------------------
+ ZB-00.
+
+    MOVE OPER_ID	    IN ICA_TRB71H_SET_ACCUM_IKUL_INP
+      TO P_OPER_OPER_ID	    IN P_TRB71H_OPER_REC
+
+    MOVE SP$_DATE_TIME_BINARY	IN ICA_TRB71H_SET_ACCUM_IKUL_INP
+      TO SP$_DATE_TIME_BINARY	IN UTL_CVT_DATE_DDMMYYYY_WKSP
+    CALL 'UTL_CVT_DATE_DDMMYYYY' USING UTL_CVT_DATE_DDMMYYYY_WKSP
+    IF  SP$_SYSPRO_STATUS  IN UTL_CVT_DATE_DDMMYYYY_WKSP IS FAILURE
+	MOVE  "00000000"
+	  TO  P_OPER_RUN_DATE	    IN P_TRB71H_OPER_REC
+    ELSE
+	INSPECT SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP
+		REPLACING ALL " " BY "0"
+	MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(1:2)
+	  TO P_OPER_RUN_DATE	    IN P_TRB71H_OPER_REC(1:2)
+	MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(4:2)
+	  TO P_OPER_RUN_DATE	    IN P_TRB71H_OPER_REC(3:2)
+	MOVE SP$_DATE_DDMMYYYY IN UTL_CVT_DATE_DDMMYYYY_WKSP(7:4)
+	  TO P_OPER_RUN_DATE	    IN P_TRB71H_OPER_REC(5:4)
+    END-IF
+
+    MOVE L$_CT01_REC_READ     TO P_OPER_REC_READ     IN P_TRB71H_OPER_REC
+    MOVE L$_CT01_REC_755      TO P_OPER_REC_755      IN P_TRB71H_OPER_REC
+    MOVE L$_CT01_REC_875      TO P_OPER_REC_875      IN P_TRB71H_OPER_REC
+    MOVE L$_CT01_REC_REJECTED TO P_OPER_REC_REJECTED IN P_TRB71H_OPER_REC
+
+    WRITE P_TRB71H_OPER_REC
+    .
+ ZB-EXIT.    EXIT.
                                                                                                                                                                                                                                                                                                                                                
